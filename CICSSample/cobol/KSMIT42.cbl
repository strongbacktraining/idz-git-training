@@ -16,36 +16,38 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77 RAWTIME            PIC S9(15) COMP-3.
-       01  DATE-TEMP         PIC X(8).
-       01  TIME-TEMP         PIC X(8).
        01  DATE-OUT      PIC X(8).
        01  TIME-OUT      PIC X(8).
        01 WS-MESSAGE  PIC X(8).
        01 MSG-OUT        PIC X(30).
 
+       01  WS-COMM-AREA.
+      *    UTC-OFFSET-MINUTES IS SIGNED AND SUPPLIED BY THE CALLER SO
+      *    SITES OUTSIDE THE DATACENTER'S TIME ZONE GET BACK A TIME
+      *    ALREADY ADJUSTED FOR THEIR OWN ZONE INSTEAD OF HAVING TO
+      *    CONVERT THE REGION'S LOCAL TIME THEMSELVES.
+           05  WS-UTC-OFFSET-MINUTES     PIC S9(4) COMP.
+
        LINKAGE SECTION.
+       01  DFHCOMMAREA                   PIC X(2).
+
        PROCEDURE DIVISION.
       ***************************************************************
       *    Main section                                             *
       ***************************************************************
            MOVE SPACES TO MSG-OUT.
-           EXEC CICS ASKTIME ABSTIME(RAWTIME)
-           END-EXEC.
-
-           EXEC CICS FORMATTIME ABSTIME(RAWTIME)
-                                MMDDYY(DATE-OUT)
-                                DATESEP('-')
-                                TIME(TIME-OUT)
-                                TIMESEP(':')
-           END-EXEC.
-
-           MOVE DATE-OUT TO DATE-TEMP.
-           MOVE TIME-OUT TO TIME-TEMP.
-           MOVE "==>" TO MSG-OUT(1:3)
-           Move DATE-OUT(1:8) to MSG-OUT(6:8).
-           Move " " to MSG-OUT(14:1).
-           Move TIME-OUT(1:8) to MSG-OUT(15:8).
+           MOVE LOW-VALUES TO WS-COMM-AREA.
+           IF EIBCALEN > 0
+              MOVE DFHCOMMAREA TO WS-COMM-AREA
+           END-IF.
+
+      *    DATE/TIME RETRIEVAL, ZONE-OFFSET ADJUSTMENT, AND THE
+      *    STANDARD "==>" MESSAGE FORMAT ARE ALL SHARED WITH TIMEZONE
+      *    VIA CURDTTM SO THE TWO PROGRAMS NO LONGER DUPLICATE THE
+      *    SAME CICS ASKTIME/FORMATTIME LOGIC.
+           CALL 'CURDTTM' USING WS-UTC-OFFSET-MINUTES,
+               DATE-OUT, TIME-OUT, MSG-OUT.
+
            EXEC CICS SEND
                        FROM    (MSG-OUT)
                        LENGTH (30)
