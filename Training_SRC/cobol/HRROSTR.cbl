@@ -0,0 +1,173 @@
+      ******************************************************************
+      * HRROSTR                                                        *
+      * Department roster report off the segmented HR file described   *
+      * by SEGREC.cpy.  WIDGET-DEPT and WIDGET-EMPLOYEE records share  *
+      * one file and are told apart by REC-TYPE, the same way          *
+      * INSURCOB switches on POLICY-TYPE - here REC-TYPE '01' is a     *
+      * department header and '02' is an employee detail that rolls    *
+      * up under the most recent department header read.               *
+      *                                                                *
+      * Compile/Link this program for Debug and - using batch JCL:     *
+      *    1. Run the program to Normal EOJ                            *
+      *    2. Verify the output: (SYSOUT)                              *
+      *    3. Add the //CEEOPTS TEST card to Debug the program         *
+      *    4. Add the   ENVAR(*"EQA_STARTUP_KEY=CC") for code coverage *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HRROSTR.
+       AUTHOR.          STRONGBACK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEGFILE
+               ASSIGN TO UT-S-SEGREC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SEGFILE-ST.
+           SELECT PRINTFILE
+               ASSIGN TO HRROSRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PRINTFILE-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEGFILE
+           RECORD CONTAINS 55 CHARACTERS.
+           COPY SEGREC.
+      *
+       FD  PRINTFILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  PRINT-LINE                    PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  PROGRAM-SWITCHES.
+           05  SEGFILE-ST                 PIC X(2).
+               88  SEGFILE-OK                     VALUE '00'.
+           05  PRINTFILE-ST               PIC X(2).
+               88  PRINTFILE-OK                   VALUE '00'.
+           05  SEGFILE-EOF-WS             PIC X(1)  VALUE 'N'.
+               88  NO-MORE-SEG-RECORDS            VALUE 'Y'.
+           05  CURRENT-DEPT-WS            PIC X(3)  VALUE SPACES.
+       01  REPORT-FIELDS.
+           05  LINE-COUNT                 PIC S9(2) VALUE +99.
+           05  PAGE-COUNT                 PIC S9(2) VALUE ZEROS.
+           05  LINES-PER-PAGE             PIC S9(2) VALUE +40.
+       01  HEADING-LINE-ONE.
+           05  FILLER            PIC X(28) VALUE
+                   "HR DEPARTMENT ROSTER REPORT".
+           05  FILLER            PIC X(10) VALUE SPACES.
+           05  FILLER            PIC X(5)  VALUE "PAGE ".
+           05  HDG-PAGE-NUMBER   PIC Z9.
+       01  HEADING-LINE-TWO.
+           05  FILLER            PIC X(7)  VALUE "EMP ID".
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  FILLER            PIC X(21) VALUE "NAME".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(7)  VALUE "EXT".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(9)  VALUE "SALARY".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(20) VALUE "APPRAISAL".
+       01  DEPT-HEADING-LINE.
+           05  FILLER            PIC X(11) VALUE "DEPARTMENT ".
+           05  DH-DEPT-CODE      PIC X(3).
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  DH-JOB            PIC X(20).
+       01  EMP-DETAIL-LINE.
+           05  FILLER            PIC X(4)  VALUE SPACES.
+           05  ED-EMP-ID         PIC 9999.
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  ED-NAME.
+               10  ED-FIRST-NAME PIC X(10).
+               10  FILLER        PIC X(1)  VALUE SPACE.
+               10  ED-LAST-NAME  PIC X(10).
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  ED-EXTENSION      PIC 9999.
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  ED-SALARY         PIC ZZ,ZZ9.
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  ED-APPRAISAL      PIC X(20).
+      *
+       PROCEDURE DIVISION.
+      *
+           PERFORM 100-HOUSEKEEPING.
+           PERFORM 200-PROCESS-RECORD UNTIL NO-MORE-SEG-RECORDS.
+           PERFORM 900-WRAP-UP.
+           GOBACK.
+      *
+       100-HOUSEKEEPING.
+      *
+           PERFORM 300-OPEN-FILES.
+           PERFORM 400-READ-SEGFILE.
+      *
+       200-PROCESS-RECORD.
+      *
+           IF LINE-COUNT > LINES-PER-PAGE
+               PERFORM 500-WRITE-HEADING-LINES
+           END-IF.
+           EVALUATE REC-TYPE OF WIDGET-DEPT
+               WHEN '01'
+                   PERFORM 600-WRITE-DEPT-HEADING
+               WHEN '02'
+                   PERFORM 650-WRITE-EMPLOYEE-LINE
+               WHEN OTHER
+                   DISPLAY 'HRROSTR: UNKNOWN SEGMENT TYPE - '
+                       REC-TYPE OF WIDGET-DEPT
+           END-EVALUATE.
+           PERFORM 400-READ-SEGFILE.
+      *
+       300-OPEN-FILES.
+      *
+           OPEN INPUT SEGFILE.
+           IF NOT SEGFILE-OK
+               DISPLAY 'SEGMENTED HR FILE OPEN PROBLEM'
+               GO TO 999-ERROR-RTN.
+           OPEN OUTPUT PRINTFILE.
+           IF NOT PRINTFILE-OK
+               DISPLAY 'HR ROSTER REPORT OPEN PROBLEM'
+               GO TO 999-ERROR-RTN.
+      *
+       400-READ-SEGFILE.
+      *
+           READ SEGFILE
+               AT END
+                   SET NO-MORE-SEG-RECORDS TO TRUE
+           END-READ.
+      *
+       500-WRITE-HEADING-LINES.
+      *
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT TO HDG-PAGE-NUMBER.
+           WRITE PRINT-LINE FROM HEADING-LINE-ONE
+               AFTER ADVANCING PAGE.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1.
+           WRITE PRINT-LINE FROM HEADING-LINE-TWO
+               AFTER ADVANCING 1.
+           MOVE 3 TO LINE-COUNT.
+      *
+       600-WRITE-DEPT-HEADING.
+      *
+           MOVE WIDGET-DEPARTMENT TO CURRENT-DEPT-WS.
+           MOVE WIDGET-DEPARTMENT TO DH-DEPT-CODE.
+           MOVE WIDGET-JOB TO DH-JOB.
+           WRITE PRINT-LINE FROM DEPT-HEADING-LINE
+               AFTER ADVANCING 2.
+           ADD 1 TO LINE-COUNT.
+      *
+       650-WRITE-EMPLOYEE-LINE.
+      *
+           MOVE WIDGET-EMP-ID TO ED-EMP-ID.
+           MOVE EMP-FIRST-NAME TO ED-FIRST-NAME.
+           MOVE EMP-LAST-NAME TO ED-LAST-NAME.
+           MOVE WIDGET-EXTENSION TO ED-EXTENSION.
+           MOVE EMP-SALARY TO ED-SALARY.
+           MOVE EMP-APPRASAL TO ED-APPRAISAL.
+           WRITE PRINT-LINE FROM EMP-DETAIL-LINE
+               AFTER ADVANCING 1.
+           ADD 1 TO LINE-COUNT.
+      *
+       900-WRAP-UP.
+           CLOSE SEGFILE, PRINTFILE.
+      *
+       999-ERROR-RTN.
+           MOVE -999 TO RETURN-CODE.
+           GOBACK.
