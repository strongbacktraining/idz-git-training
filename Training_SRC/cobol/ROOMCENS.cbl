@@ -0,0 +1,257 @@
+      ******************************************************************
+      * ROOMCENS                                                       *
+      * Daily room census/occupancy report against DDS0001.ROOM_DATA,  *
+      * the DB2 table ROOMDATA.cpy declares via DCLGEN but that no     *
+      * program in this source tree has ever queried.  Fetches every   *
+      * room in ward/room order and reports beds available by ward     *
+      * and by private/semi-private/ward bed class.                    *
+      *                                                                *
+      * Compile/Link this program for Debug and - using batch JCL:     *
+      *    1. Run the program to Normal EOJ                            *
+      *    2. Verify the output: (SYSOUT)         T                    *
+      *    3. Add the //CEEOPTS TEST card to Debug the program         *
+      *    4. Add the   ENVAR(*"EQA_STARTUP_KEY=CC") for code coverage *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROOMCENS.
+       AUTHOR.          STRONGBACK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINTFILE
+               ASSIGN TO ROOMCRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PRINTFILE-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRINTFILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  PRINT-LINE                    PIC X(132).
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+      * HOST VARIABLE STRUCTURE FOR DDS0001.ROOM_DATA, AS GENERATED BY
+      * THE DCLGEN IN ROOMDATA.cpy.
+           COPY ROOMDATA.
+      *
+       01  PROGRAM-SWITCHES.
+           05  PRINTFILE-ST               PIC X(2).
+               88  PRINTFILE-OK                   VALUE '00'.
+           05  NO-MORE-ROOMS-WS           PIC X(1)  VALUE 'N'.
+               88  NO-MORE-ROOMS                   VALUE 'Y'.
+           05  FIRST-ROOM-WS              PIC X(1)  VALUE 'Y'.
+               88  FIRST-ROOM                      VALUE 'Y'
+                                                    FALSE 'N'.
+       01  WARD-BREAK-FIELDS.
+           05  WB-CURRENT-WARD-ID         PIC X(4).
+           05  WB-PRIVATE-BEDS            PIC S9(7) COMP-3 VALUE ZERO.
+           05  WB-SEMI-PRIVATE-BEDS       PIC S9(7) COMP-3 VALUE ZERO.
+           05  WB-WARD-CLASS-BEDS         PIC S9(7) COMP-3 VALUE ZERO.
+           05  WB-TOTAL-BEDS              PIC S9(7) COMP-3 VALUE ZERO.
+       01  ROOM-WORK-FIELDS.
+           05  RW-WARD-CLASS-BEDS         PIC S9(4) COMP.
+       01  GRAND-TOTAL-FIELDS.
+           05  GT-PRIVATE-BEDS            PIC S9(7) COMP-3 VALUE ZERO.
+           05  GT-SEMI-PRIVATE-BEDS       PIC S9(7) COMP-3 VALUE ZERO.
+           05  GT-WARD-CLASS-BEDS         PIC S9(7) COMP-3 VALUE ZERO.
+           05  GT-TOTAL-BEDS              PIC S9(7) COMP-3 VALUE ZERO.
+       01  REPORT-FIELDS.
+           05  LINE-COUNT                 PIC S9(2) VALUE +99.
+           05  PAGE-COUNT                 PIC S9(2) VALUE ZEROS.
+           05  LINES-PER-PAGE             PIC S9(2) VALUE +40.
+       01  HEADING-LINE-ONE.
+           05  FILLER            PIC X(25) VALUE
+                   "DAILY ROOM CENSUS REPORT".
+           05  FILLER            PIC X(10) VALUE SPACES.
+           05  FILLER            PIC X(5)  VALUE "PAGE ".
+           05  HDG-PAGE-NUMBER   PIC Z9.
+       01  HEADING-LINE-TWO.
+           05  FILLER            PIC X(4)  VALUE "WARD".
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  FILLER            PIC X(4)  VALUE "ROOM".
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  FILLER            PIC X(9)  VALUE "PRIVATE".
+           05  FILLER            PIC X(4)  VALUE SPACES.
+           05  FILLER            PIC X(14) VALUE "SEMI-PRIVATE".
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  FILLER            PIC X(11) VALUE "WARD CLASS".
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  FILLER            PIC X(9)  VALUE "TOTAL".
+       01  CENSUS-DETAIL-LINE.
+           05  CD-WARD-ID        PIC X(4).
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  CD-ROOM-ID        PIC X(4).
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  CD-PRIVATE        PIC ZZZ9.
+           05  FILLER            PIC X(9)  VALUE SPACES.
+           05  CD-SEMI-PRIVATE   PIC ZZZ9.
+           05  FILLER            PIC X(9)  VALUE SPACES.
+           05  CD-WARD-CLASS     PIC ZZZ9.
+           05  FILLER            PIC X(8)  VALUE SPACES.
+           05  CD-TOTAL          PIC ZZZ9.
+       01  WARD-TOTALS-LINE.
+           05  FILLER            PIC X(4)  VALUE "WARD".
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  WT-WARD-ID        PIC X(4).
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  FILLER            PIC X(5)  VALUE "TOTAL".
+           05  FILLER            PIC X(4)  VALUE SPACES.
+           05  WT-PRIVATE        PIC ZZZZ9.
+           05  FILLER            PIC X(8)  VALUE SPACES.
+           05  WT-SEMI-PRIVATE   PIC ZZZZ9.
+           05  FILLER            PIC X(8)  VALUE SPACES.
+           05  WT-WARD-CLASS     PIC ZZZZ9.
+           05  FILLER            PIC X(7)  VALUE SPACES.
+           05  WT-TOTAL          PIC ZZZZ9.
+       01  GRAND-TOTALS-LINE.
+           05  FILLER            PIC X(16) VALUE "GRAND TOTAL    ".
+           05  FILLER            PIC X(4)  VALUE SPACES.
+           05  GT-PRIVATE-OUT    PIC ZZZZ9.
+           05  FILLER            PIC X(8)  VALUE SPACES.
+           05  GT-SEMI-PRIVATE-OUT PIC ZZZZ9.
+           05  FILLER            PIC X(8)  VALUE SPACES.
+           05  GT-WARD-CLASS-OUT PIC ZZZZ9.
+           05  FILLER            PIC X(7)  VALUE SPACES.
+           05  GT-TOTAL-OUT      PIC ZZZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+           PERFORM 100-HOUSEKEEPING.
+           PERFORM 200-PROCESS-ROOM UNTIL NO-MORE-ROOMS.
+           IF NOT FIRST-ROOM
+               PERFORM 650-WRITE-WARD-TOTALS
+           END-IF.
+           PERFORM 700-WRITE-GRAND-TOTALS.
+           PERFORM 900-WRAP-UP.
+           GOBACK.
+      *
+       100-HOUSEKEEPING.
+      *
+           PERFORM 300-OPEN-FILES.
+           PERFORM 310-OPEN-CURSOR.
+           PERFORM 400-FETCH-ROOM.
+      *
+       200-PROCESS-ROOM.
+      *
+           IF NOT FIRST-ROOM
+               AND WARD-ID NOT = WB-CURRENT-WARD-ID
+               PERFORM 650-WRITE-WARD-TOTALS
+           END-IF.
+           IF FIRST-ROOM
+               MOVE WARD-ID TO WB-CURRENT-WARD-ID
+               SET FIRST-ROOM TO FALSE
+           END-IF.
+           IF LINE-COUNT > LINES-PER-PAGE
+               PERFORM 500-WRITE-HEADING-LINES
+           END-IF.
+           PERFORM 600-WRITE-DETAIL-LINE.
+           PERFORM 400-FETCH-ROOM.
+      *
+       300-OPEN-FILES.
+      *
+           OPEN OUTPUT PRINTFILE.
+           IF NOT PRINTFILE-OK
+               DISPLAY 'ROOM CENSUS REPORT OPEN PROBLEM'
+               GO TO 999-ERROR-RTN.
+      *
+       310-OPEN-CURSOR.
+      *
+           EXEC SQL
+               DECLARE ROOM-CURSOR CURSOR FOR
+                   SELECT WARD_ID, ROOM_ID, PRIVATE, SEMI_PRIVATE,
+                          NUMBER_OF_BEDS, SPECIAL_EQUIPMENT
+                   FROM DDS0001.ROOM_DATA
+                   ORDER BY WARD_ID, ROOM_ID
+           END-EXEC.
+           EXEC SQL
+               OPEN ROOM-CURSOR
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'ROOM DATA CURSOR OPEN FAILED - SQLCODE: '
+                   SQLCODE
+               GO TO 999-ERROR-RTN.
+      *
+       400-FETCH-ROOM.
+      *
+           EXEC SQL
+               FETCH ROOM-CURSOR
+                   INTO :WARD-ID, :ROOM-ID, :PRIVATE, :SEMI-PRIVATE,
+                        :NUMBER-OF-BEDS, :SPECIAL-EQUIPMENT
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   CONTINUE
+               WHEN 100
+                   SET NO-MORE-ROOMS TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ROOM DATA FETCH FAILED - SQLCODE: ' SQLCODE
+                   GO TO 999-ERROR-RTN
+           END-EVALUATE.
+      *
+       500-WRITE-HEADING-LINES.
+      *
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT TO HDG-PAGE-NUMBER.
+           WRITE PRINT-LINE FROM HEADING-LINE-ONE
+               AFTER ADVANCING PAGE.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1.
+           WRITE PRINT-LINE FROM HEADING-LINE-TWO
+               AFTER ADVANCING 1.
+           MOVE 3 TO LINE-COUNT.
+      *
+       600-WRITE-DETAIL-LINE.
+      *
+           COMPUTE RW-WARD-CLASS-BEDS =
+               NUMBER-OF-BEDS - PRIVATE - SEMI-PRIVATE.
+           MOVE WARD-ID      TO CD-WARD-ID.
+           MOVE ROOM-ID      TO CD-ROOM-ID.
+           MOVE PRIVATE      TO CD-PRIVATE.
+           MOVE SEMI-PRIVATE TO CD-SEMI-PRIVATE.
+           MOVE RW-WARD-CLASS-BEDS TO CD-WARD-CLASS.
+           MOVE NUMBER-OF-BEDS TO CD-TOTAL.
+           WRITE PRINT-LINE FROM CENSUS-DETAIL-LINE
+               AFTER ADVANCING 1.
+           ADD 1 TO LINE-COUNT.
+           ADD PRIVATE           TO WB-PRIVATE-BEDS, GT-PRIVATE-BEDS.
+           ADD SEMI-PRIVATE      TO WB-SEMI-PRIVATE-BEDS,
+                                     GT-SEMI-PRIVATE-BEDS.
+           ADD RW-WARD-CLASS-BEDS TO WB-WARD-CLASS-BEDS,
+                                      GT-WARD-CLASS-BEDS.
+           ADD NUMBER-OF-BEDS    TO WB-TOTAL-BEDS, GT-TOTAL-BEDS.
+      *
+       650-WRITE-WARD-TOTALS.
+      *
+           MOVE WB-CURRENT-WARD-ID TO WT-WARD-ID.
+           MOVE WB-PRIVATE-BEDS      TO WT-PRIVATE.
+           MOVE WB-SEMI-PRIVATE-BEDS TO WT-SEMI-PRIVATE.
+           MOVE WB-WARD-CLASS-BEDS   TO WT-WARD-CLASS.
+           MOVE WB-TOTAL-BEDS        TO WT-TOTAL.
+           WRITE PRINT-LINE FROM WARD-TOTALS-LINE
+               AFTER ADVANCING 1.
+           ADD 1 TO LINE-COUNT.
+           MOVE WARD-ID TO WB-CURRENT-WARD-ID.
+           MOVE ZERO TO WB-PRIVATE-BEDS, WB-SEMI-PRIVATE-BEDS,
+                        WB-WARD-CLASS-BEDS, WB-TOTAL-BEDS.
+      *
+       700-WRITE-GRAND-TOTALS.
+      *
+           MOVE GT-PRIVATE-BEDS      TO GT-PRIVATE-OUT.
+           MOVE GT-SEMI-PRIVATE-BEDS TO GT-SEMI-PRIVATE-OUT.
+           MOVE GT-WARD-CLASS-BEDS   TO GT-WARD-CLASS-OUT.
+           MOVE GT-TOTAL-BEDS        TO GT-TOTAL-OUT.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1.
+           WRITE PRINT-LINE FROM GRAND-TOTALS-LINE
+               AFTER ADVANCING 1.
+      *
+       900-WRAP-UP.
+           EXEC SQL
+               CLOSE ROOM-CURSOR
+           END-EXEC.
+           CLOSE PRINTFILE.
+      *
+       999-ERROR-RTN.
+           MOVE -999 TO RETURN-CODE.
+           GOBACK.
