@@ -0,0 +1,299 @@
+      ******************************************************************
+      * SUPLWARE                                                       *
+      * Warehouse-level sub-report off SUPPLIER.cpy's SUPPLR-BAL-REC,  *
+      * breaking supplier aging balances out by SUPPLR-BAL-WREHOUSE-NO *
+      * so regional AP managers can see only the warehouses in their  *
+      * own territory instead of the whole supplier file.  The input  *
+      * is not guaranteed to arrive in warehouse order, so the file   *
+      * is sorted first - the same SORT ... USING ... GIVING idiom    *
+      * INSURCOB uses to put CLAIMFILE into policy-type order before  *
+      * its own control-break reporting.  Once sorted, each warehouse *
+      * is reported with the same aging-bucket columns SUPLAGE uses,  *
+      * control-broken the way ROOMCENS control-breaks on WARD-ID.    *
+      *                                                                *
+      * Compile/Link this program for Debug and - using batch JCL:     *
+      *    1. Run the program to Normal EOJ                            *
+      *    2. Verify the output: (SYSOUT)         T                    *
+      *    3. Add the //CEEOPTS TEST card to Debug the program         *
+      *    4. Add the   ENVAR(*"EQA_STARTUP_KEY=CC") for code coverage *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUPLWARE.
+       AUTHOR.          STRONGBACK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUPPLRFILE
+               ASSIGN TO UT-S-SUPPLR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SUPPLRFILE-ST.
+           SELECT SORT-SUPPLR-FILE
+               ASSIGN TO SORTWK1.
+           SELECT SORTED-SUPPLRFILE
+               ASSIGN TO UT-S-SRTSUP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SRTSUP-ST.
+           SELECT PRINTFILE
+               ASSIGN TO SUPLWRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PRINTFILE-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUPPLRFILE
+           RECORD CONTAINS 230 CHARACTERS.
+       01  SUPPLRFILE-REC                PIC X(230).
+      *
+      * ONLY THE TWO SORT-KEY FIELDS ARE NAMED HERE, MAPPED BY FILLER
+      * TO THEIR BYTE OFFSETS IN SUPPLR-BAL-REC, THE SAME WAY INSURCOB
+      * MAPS SRT-POLICY-TYPE/SRT-CLAIM-AMOUNT OVER CLAIM-RECORD - THIS
+      * KEEPS THE SORT RECORD FROM COLLIDING WITH SUPPLIER.cpy'S OWN
+      * FIELD NAMES, WHICH ARE ALSO COPIED INTO SORTED-SUPPLRFILE BELOW.
+       SD  SORT-SUPPLR-FILE.
+       01  SORT-SUPPLR-REC.
+           05  SRT-SUPPLR-NO              PIC X(03).
+           05  FILLER                     PIC X(148).
+           05  SRT-WREHOUSE-NO            PIC 9(07) COMP-3.
+           05  FILLER                     PIC X(75).
+      *
+       FD  SORTED-SUPPLRFILE
+           RECORD CONTAINS 230 CHARACTERS.
+           COPY SUPPLIER.
+      *
+       FD  PRINTFILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  PRINT-LINE                    PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  PROGRAM-SWITCHES.
+           05  SUPPLRFILE-ST              PIC X(2).
+               88  SUPPLRFILE-OK                  VALUE '00'.
+           05  SRTSUP-ST                  PIC X(2).
+               88  SRTSUP-OK                      VALUE '00'.
+           05  PRINTFILE-ST               PIC X(2).
+               88  PRINTFILE-OK                   VALUE '00'.
+           05  SRTSUP-EOF-WS              PIC X(1)  VALUE 'N'.
+               88  NO-MORE-SUPPLIERS              VALUE 'Y'.
+           05  FIRST-SUPPLIER-WS          PIC X(1)  VALUE 'Y'.
+               88  FIRST-SUPPLIER                  VALUE 'Y'
+                                                    FALSE 'N'.
+       01  WAREHOUSE-BREAK-FIELDS.
+           05  WB-CURRENT-WREHOUSE-NO     PIC 9(07).
+           05  WB-BILLING-11-30           PIC S9(09)V99 COMP-3
+                                               VALUE ZERO.
+           05  WB-BILLING-31-60           PIC S9(09)V99 COMP-3
+                                               VALUE ZERO.
+           05  WB-BILLING-61-90           PIC S9(09)V99 COMP-3
+                                               VALUE ZERO.
+           05  WB-BILLING-91-180          PIC S9(09)V99 COMP-3
+                                               VALUE ZERO.
+           05  WB-BILLING-181-UP          PIC S9(09)V99 COMP-3
+                                               VALUE ZERO.
+       01  GRAND-TOTAL-FIELDS.
+           05  GT-BILLING-11-30           PIC S9(09)V99 COMP-3
+                                               VALUE ZERO.
+           05  GT-BILLING-31-60           PIC S9(09)V99 COMP-3
+                                               VALUE ZERO.
+           05  GT-BILLING-61-90           PIC S9(09)V99 COMP-3
+                                               VALUE ZERO.
+           05  GT-BILLING-91-180          PIC S9(09)V99 COMP-3
+                                               VALUE ZERO.
+           05  GT-BILLING-181-UP          PIC S9(09)V99 COMP-3
+                                               VALUE ZERO.
+       01  REPORT-FIELDS.
+           05  LINE-COUNT                 PIC S9(2) VALUE +99.
+           05  PAGE-COUNT                 PIC S9(2) VALUE ZEROS.
+           05  LINES-PER-PAGE             PIC S9(2) VALUE +40.
+       01  HEADING-LINE-ONE.
+           05  FILLER            PIC X(32) VALUE
+                   "SUPPLIER AGING BY WAREHOUSE".
+           05  FILLER            PIC X(8)  VALUE SPACES.
+           05  FILLER            PIC X(5)  VALUE "PAGE ".
+           05  HDG-PAGE-NUMBER   PIC Z9.
+       01  HEADING-LINE-TWO.
+           05  FILLER            PIC X(9)  VALUE "WREHOUSE".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(8)  VALUE "SUPPLIER".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(11) VALUE "11-30".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(11) VALUE "31-60".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(11) VALUE "61-90".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(11) VALUE "91-180".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(11) VALUE "181-UP".
+       01  WAREHOUSE-DETAIL-LINE.
+           05  WD-WREHOUSE-NO    PIC ZZZZZZ9.
+           05  FILLER            PIC X(4)  VALUE SPACES.
+           05  WD-SUPPLR-NO      PIC X(3).
+           05  FILLER            PIC X(7)  VALUE SPACES.
+           05  WD-11-30          PIC -ZZZZZZ9.99.
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  WD-31-60          PIC -ZZZZZZ9.99.
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  WD-61-90          PIC -ZZZZZZ9.99.
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  WD-91-180         PIC -ZZZZZZ9.99.
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  WD-181-UP         PIC -ZZZZZZ9.99.
+       01  WAREHOUSE-TOTALS-LINE.
+           05  FILLER            PIC X(9)  VALUE "WREHOUSE".
+           05  WT-WREHOUSE-NO    PIC ZZZZZZ9.
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  FILLER            PIC X(5)  VALUE "TOTAL".
+           05  FILLER            PIC X(5)  VALUE SPACES.
+           05  WT-11-30          PIC -ZZZZZZ9.99.
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  WT-31-60          PIC -ZZZZZZ9.99.
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  WT-61-90          PIC -ZZZZZZ9.99.
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  WT-91-180         PIC -ZZZZZZ9.99.
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  WT-181-UP         PIC -ZZZZZZ9.99.
+       01  GRAND-TOTALS-LINE.
+           05  FILLER            PIC X(16) VALUE "GRAND TOTAL    ".
+           05  FILLER            PIC X(9)  VALUE SPACES.
+           05  GT-11-30-OUT      PIC -ZZZZZZ9.99.
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  GT-31-60-OUT      PIC -ZZZZZZ9.99.
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  GT-61-90-OUT      PIC -ZZZZZZ9.99.
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  GT-91-180-OUT     PIC -ZZZZZZ9.99.
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  GT-181-UP-OUT     PIC -ZZZZZZ9.99.
+      *
+       PROCEDURE DIVISION.
+      *
+           PERFORM 100-HOUSEKEEPING.
+           PERFORM 200-PROCESS-SUPPLIER UNTIL NO-MORE-SUPPLIERS.
+           IF NOT FIRST-SUPPLIER
+               PERFORM 650-WRITE-WAREHOUSE-TOTALS
+           END-IF.
+           PERFORM 700-WRITE-GRAND-TOTALS.
+           PERFORM 900-WRAP-UP.
+           GOBACK.
+      *
+       100-HOUSEKEEPING.
+      *
+           PERFORM 300-OPEN-FILES.
+           PERFORM 400-READ-SUPPLIER.
+      *
+       200-PROCESS-SUPPLIER.
+      *
+           IF NOT FIRST-SUPPLIER
+               AND SUPPLR-BAL-WREHOUSE-NO NOT = WB-CURRENT-WREHOUSE-NO
+               PERFORM 650-WRITE-WAREHOUSE-TOTALS
+           END-IF.
+           IF FIRST-SUPPLIER
+               MOVE SUPPLR-BAL-WREHOUSE-NO TO WB-CURRENT-WREHOUSE-NO
+               SET FIRST-SUPPLIER TO FALSE
+           END-IF.
+           IF LINE-COUNT > LINES-PER-PAGE
+               PERFORM 500-WRITE-HEADING-LINES
+           END-IF.
+           PERFORM 600-WRITE-DETAIL-LINE.
+           PERFORM 400-READ-SUPPLIER.
+      *
+       300-OPEN-FILES.
+      *
+           PERFORM 310-SORT-SUPPLIERS.
+           OPEN INPUT SORTED-SUPPLRFILE.
+           IF NOT SRTSUP-OK
+               DISPLAY 'SORTED SUPPLIER FILE PROBLEM'
+               GO TO 999-ERROR-RTN.
+           OPEN OUTPUT PRINTFILE.
+           IF NOT PRINTFILE-OK
+               DISPLAY 'WAREHOUSE SUB-REPORT OPEN PROBLEM'
+               GO TO 999-ERROR-RTN.
+      *
+       310-SORT-SUPPLIERS.
+      *
+           SORT SORT-SUPPLR-FILE
+               ON ASCENDING KEY SRT-WREHOUSE-NO
+               ON ASCENDING KEY SRT-SUPPLR-NO
+               USING SUPPLRFILE
+               GIVING SORTED-SUPPLRFILE.
+           IF SORT-RETURN NOT = ZERO
+               DISPLAY 'SUPPLIER FILE SORT PROBLEM'
+               GO TO 999-ERROR-RTN
+           END-IF.
+      *
+       400-READ-SUPPLIER.
+      *
+           READ SORTED-SUPPLRFILE
+               AT END
+                   SET NO-MORE-SUPPLIERS TO TRUE
+           END-READ.
+      *
+       500-WRITE-HEADING-LINES.
+      *
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT TO HDG-PAGE-NUMBER.
+           WRITE PRINT-LINE FROM HEADING-LINE-ONE
+               AFTER ADVANCING PAGE.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1.
+           WRITE PRINT-LINE FROM HEADING-LINE-TWO
+               AFTER ADVANCING 1.
+           MOVE 3 TO LINE-COUNT.
+      *
+       600-WRITE-DETAIL-LINE.
+      *
+           MOVE SUPPLR-BAL-WREHOUSE-NO      TO WD-WREHOUSE-NO.
+           MOVE SUPPLR-BAL-SUPPLR-NO        TO WD-SUPPLR-NO.
+           MOVE SUPPLR-BAL-BILLING-11-30    TO WD-11-30.
+           MOVE SUPPLR-BAL-BILLING-31-60    TO WD-31-60.
+           MOVE SUPPLR-BAL-BILLING-61-90    TO WD-61-90.
+           MOVE SUPPLR-BAL-BILLING-91-180   TO WD-91-180.
+           MOVE SUPPLR-BAL-BILLING-181-UP   TO WD-181-UP.
+           WRITE PRINT-LINE FROM WAREHOUSE-DETAIL-LINE
+               AFTER ADVANCING 1.
+           ADD 1 TO LINE-COUNT.
+           ADD SUPPLR-BAL-BILLING-11-30 TO WB-BILLING-11-30,
+                                            GT-BILLING-11-30.
+           ADD SUPPLR-BAL-BILLING-31-60 TO WB-BILLING-31-60,
+                                            GT-BILLING-31-60.
+           ADD SUPPLR-BAL-BILLING-61-90 TO WB-BILLING-61-90,
+                                            GT-BILLING-61-90.
+           ADD SUPPLR-BAL-BILLING-91-180 TO WB-BILLING-91-180,
+                                             GT-BILLING-91-180.
+           ADD SUPPLR-BAL-BILLING-181-UP TO WB-BILLING-181-UP,
+                                             GT-BILLING-181-UP.
+      *
+       650-WRITE-WAREHOUSE-TOTALS.
+      *
+           MOVE WB-CURRENT-WREHOUSE-NO TO WT-WREHOUSE-NO.
+           MOVE WB-BILLING-11-30    TO WT-11-30.
+           MOVE WB-BILLING-31-60    TO WT-31-60.
+           MOVE WB-BILLING-61-90    TO WT-61-90.
+           MOVE WB-BILLING-91-180   TO WT-91-180.
+           MOVE WB-BILLING-181-UP   TO WT-181-UP.
+           WRITE PRINT-LINE FROM WAREHOUSE-TOTALS-LINE
+               AFTER ADVANCING 1.
+           ADD 1 TO LINE-COUNT.
+           MOVE SUPPLR-BAL-WREHOUSE-NO TO WB-CURRENT-WREHOUSE-NO.
+           MOVE ZERO TO WB-BILLING-11-30, WB-BILLING-31-60,
+                        WB-BILLING-61-90, WB-BILLING-91-180,
+                        WB-BILLING-181-UP.
+      *
+       700-WRITE-GRAND-TOTALS.
+      *
+           MOVE GT-BILLING-11-30   TO GT-11-30-OUT.
+           MOVE GT-BILLING-31-60   TO GT-31-60-OUT.
+           MOVE GT-BILLING-61-90   TO GT-61-90-OUT.
+           MOVE GT-BILLING-91-180  TO GT-91-180-OUT.
+           MOVE GT-BILLING-181-UP  TO GT-181-UP-OUT.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1.
+           WRITE PRINT-LINE FROM GRAND-TOTALS-LINE
+               AFTER ADVANCING 1.
+      *
+       900-WRAP-UP.
+           CLOSE SORTED-SUPPLRFILE, PRINTFILE.
+      *
+       999-ERROR-RTN.
+           MOVE -999 TO RETURN-CODE.
+           GOBACK.
