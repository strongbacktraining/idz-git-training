@@ -0,0 +1,32 @@
+      **********************************************************
+      * SAFEDIV                                                *
+      *                                                        *
+      * A reusable safe-division subroutine. Checks the        *
+      * divisor before dividing and returns a status code      *
+      * instead of letting an uninitialized or zero divisor    *
+      * abend the caller (the class of bug SOCKY7 was built to *
+      * demonstrate).                                          *
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAFEDIV.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01  SAFEDIV-DIVIDEND      PIC S9(9)V99 COMP-3.
+       01  SAFEDIV-DIVISOR       PIC S9(9)V99 COMP-3.
+       01  SAFEDIV-QUOTIENT      PIC S9(9)V99 COMP-3.
+       01  SAFEDIV-RETURN-CD     PIC S9(4).
+           88  SAFEDIV-OK                VALUE 0.
+           88  SAFEDIV-DIVISOR-ZERO      VALUE -1.
+       PROCEDURE DIVISION USING SAFEDIV-DIVIDEND, SAFEDIV-DIVISOR,
+               SAFEDIV-QUOTIENT, SAFEDIV-RETURN-CD.
+           MOVE 0 TO SAFEDIV-QUOTIENT.
+           IF SAFEDIV-DIVISOR = 0
+              SET SAFEDIV-DIVISOR-ZERO TO TRUE
+           ELSE
+              COMPUTE SAFEDIV-QUOTIENT ROUNDED =
+                 SAFEDIV-DIVIDEND / SAFEDIV-DIVISOR
+              SET SAFEDIV-OK TO TRUE
+           END-IF
+           GOBACK.
