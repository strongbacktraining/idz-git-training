@@ -0,0 +1,190 @@
+       ID DIVISION.
+       PROGRAM-ID. CLAIMINQ.
+      *    CICS CLAIM INQUIRY TRANSACTION
+      *
+      *    PSEUDO-CONVERSATIONAL, COMMAREA-DRIVEN, BMS MAP SEND/RECEIVE
+      *    FRONT END ON TOP OF THE SAME CLAIMFILE INSURCOB READS, SO A
+      *    CSR CAN LOOK UP A CLAIM BY INSURED-POLICY-NO WITHOUT WAITING
+      *    ON THE NIGHTLY CLAIMRPT BATCH CYCLE.  MODELED ON CDAT1.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-FLEX-ES.
+       OBJECT-COMPUTER. IBM-FLEX-ES.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  W-POLICY-NO-VALID-SW             PIC XX.
+       01  WS-POLICY-KEY                    PIC 9(7).
+       01  WS-RESP                          PIC S9(8) COMP.
+
+       01  CLAIM-RECORD-WS.
+           05 INSURED-DETAILS.
+              10 INSURED-POLICY-NO          PIC 9(7).
+              10 INSURED-LAST-NAME          PIC X(15).
+              10 INSURED-FIRST-NAME         PIC X(10).
+           05 POLICY-DETAILS.
+              10 POLICY-TYPE                PIC 9(1).
+                 88 EMPLOYER                               VALUE 1.
+                 88 MEDICARE                                VALUE 2.
+                 88 AFFORDABLE-CARE                        VALUE 3.
+              10 POLICY-BENEFIT-PERIOD.
+                 15 POLICY-YEAR             PIC 9(4).
+                 15 POLICY-MONTH            PIC 9(2).
+                 15 POLICY-DAY              PIC 9(2).
+              10 POLICY-AMOUNT              PIC 9(7).
+              10 POLICY-DEDUCTIBLE-PAID     PIC 9(4).
+              10 POLICY-COINSURANCE         PIC V99.
+           05 CLAIM-DETAILS.
+              10 CLAIM-AMOUNT               PIC 9(7)V99.
+              10 CLAIM-AMOUNT-PAID          PIC 9(7)V99.
+           05 FILLER                        PIC X(08).
+
+       01  POLICY-TYPE-TEXT-WS              PIC X(13).
+       01  CLAIM-AMOUNT-EDIT-WS             PIC ZZZ,ZZ9.99.
+       01  CLAIM-PAID-EDIT-WS               PIC ZZZ,ZZ9.99.
+
+       01  WS-COMM-AREA.
+           05  W-COM-TRAN-EXEC-COUNT        PIC 9999  VALUE 0.
+           05  W-COM-POLICY-NO              PIC 9(7)  VALUE 0.
+
+       COPY DFHAID.
+       COPY CLAIMMAP.
+
+       01  MESSAGE-VALUES.
+           05  ERR-MSG-BAD-KEY       PIC X(50)
+                 VALUE 'INVALID KEY PRESSED.  PLEASE TRY AGAIN'.
+           05  ERR-MSG-NOT-NUMERIC   PIC X(50)
+                 VALUE 'POLICY NUMBER MUST BE NUMERIC - PLEASE REENTER'.
+           05  ERR-MSG-NOT-FOUND     PIC X(50)
+                 VALUE 'NO CLAIM ON FILE FOR THAT POLICY NUMBER'.
+
+       01  END-OF-TRANS-MSG       PIC X(30)
+                  VALUE 'APPLICATION ENDED'.
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           05  COM-TRAN-EXEC-COUNT          PIC 9999.
+           05  COM-POLICY-NO                PIC 9(7).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           COMPUTE W-COM-TRAN-EXEC-COUNT = W-COM-TRAN-EXEC-COUNT + 1
+           EVALUATE TRUE
+               WHEN EIBCALEN = ZERO
+                   INITIALIZE WS-COMM-AREA
+                   PERFORM 0300-SEND-ERASE
+                   PERFORM 0900-RETURN-PSEUDO
+               WHEN EIBAID = DFHENTER
+                   MOVE DFHCOMMAREA TO WS-COMM-AREA
+                   PERFORM 0100-PROCESS-REQUEST
+                   PERFORM 0310-SEND-DATAONLY
+                   PERFORM 0900-RETURN-PSEUDO
+               WHEN EIBAID = DFHPF3 OR DFHPF12 OR DFHCLEAR
+                   PERFORM 0910-RETURN-FINAL
+               WHEN OTHER
+                   MOVE DFHCOMMAREA TO WS-COMM-AREA
+                   MOVE ERR-MSG-BAD-KEY TO CMSG1O
+                   PERFORM 0310-SEND-DATAONLY
+                   PERFORM 0900-RETURN-PSEUDO
+           END-EVALUATE
+           .
+
+       0100-PROCESS-REQUEST.
+           PERFORM 0400-RECEIVE-MAP.
+           IF CPOLI NUMERIC
+              MOVE CPOLI TO WS-POLICY-KEY, W-COM-POLICY-NO
+              MOVE 'OK' TO W-POLICY-NO-VALID-SW
+           ELSE
+              MOVE 'XX' TO W-POLICY-NO-VALID-SW
+              MOVE ERR-MSG-NOT-NUMERIC TO CMSG1O
+              MOVE -1 TO CPOLL
+           END-IF
+           IF W-POLICY-NO-VALID-SW = 'OK'
+              PERFORM 0500-READ-CLAIM
+           END-IF
+           .
+
+       0300-SEND-ERASE.
+           MOVE -1 TO CPOLL.
+           EXEC CICS
+             SEND MAP ('CLAIMI')
+                 MAPSET('CLAIMMAP')
+                 MAPONLY
+                 ERASE
+           END-EXEC.
+
+       0310-SEND-DATAONLY.
+           EXEC CICS
+             SEND MAP ('CLAIMI')
+                 MAPSET('CLAIMMAP')
+                 FROM(CLAIMO)
+                 DATAONLY
+                 CURSOR
+           END-EXEC.
+
+       0400-RECEIVE-MAP.
+           EXEC CICS
+                RECEIVE MAP('CLAIMI')
+                   MAPSET('CLAIMMAP')
+                   INTO (CLAIMI)
+           END-EXEC.
+
+       0500-READ-CLAIM.
+           EXEC CICS
+               READ DATASET('CLAIMS')
+                    INTO(CLAIM-RECORD-WS)
+                    RIDFLD(WS-POLICY-KEY)
+                    KEYLENGTH(7)
+                    RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+              PERFORM 0600-FORMAT-CLAIM-DETAIL
+           ELSE
+              MOVE ERR-MSG-NOT-FOUND TO CMSG1O
+              MOVE SPACES TO CNAMEO CTYPEO CAMTO CPAIDO CSTATO
+           END-IF.
+
+       0600-FORMAT-CLAIM-DETAIL.
+           MOVE SPACES TO CMSG1O.
+           STRING INSURED-FIRST-NAME DELIMITED BY SPACE
+                  ' ' DELIMITED BY SIZE
+                  INSURED-LAST-NAME(1:14) DELIMITED BY SPACE
+                  INTO CNAMEO
+           END-STRING.
+           EVALUATE TRUE
+              WHEN EMPLOYER
+                 MOVE 'EMPLOYER' TO POLICY-TYPE-TEXT-WS
+              WHEN MEDICARE
+                 MOVE 'MEDICARE' TO POLICY-TYPE-TEXT-WS
+              WHEN AFFORDABLE-CARE
+                 MOVE 'AFFORDABLE CARE' TO POLICY-TYPE-TEXT-WS
+              WHEN OTHER
+                 MOVE 'UNKNOWN' TO POLICY-TYPE-TEXT-WS
+           END-EVALUATE
+           MOVE POLICY-TYPE-TEXT-WS TO CTYPEO.
+           MOVE CLAIM-AMOUNT TO CLAIM-AMOUNT-EDIT-WS.
+           MOVE CLAIM-AMOUNT-EDIT-WS TO CAMTO.
+           MOVE CLAIM-AMOUNT-PAID TO CLAIM-PAID-EDIT-WS.
+           MOVE CLAIM-PAID-EDIT-WS TO CPAIDO.
+           IF POLICY-AMOUNT > ZERO
+              MOVE 'PAYABLE' TO CSTATO
+           ELSE
+              MOVE 'EXHAUSTED' TO CSTATO
+           END-IF.
+
+       0900-RETURN-PSEUDO.
+           EXEC CICS
+               RETURN TRANSID('CLMI')
+               COMMAREA(WS-COMM-AREA)
+           END-EXEC.
+
+       0910-RETURN-FINAL.
+           EXEC CICS SEND TEXT FROM (END-OF-TRANS-MSG)
+              ERASE
+              FREEKB
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
