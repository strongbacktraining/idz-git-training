@@ -0,0 +1,360 @@
+      ******************************************************************
+      * TRANDISP                                                       *
+      * Batch work-unit dispatcher driven by TRAN-RECORD/TRAN-CODE in  *
+      * TRANRCOB.cpy.  That copybook's CRUNCH-PARMS redefinition of    *
+      * TRAN-PARMS (CRUNCH-CPU-PARM/CRUNCH-IO-PARM) was clearly meant  *
+      * to drive work-unit dispatch, but had no driver program behind *
+      * it - this is that driver.                                     *
+      *                                                                *
+      * TRAN-CODE(1:3) = 'CPU' routes to a CPU-bound work routine      *
+      * using CRUNCH-CPU-PARM; TRAN-CODE(1:2) = 'IO' routes to an      *
+      * IO-bound work routine using CRUNCH-IO-PARM; anything else is   *
+      * an unrecognized dispatch code and goes to the exception        *
+      * report, the same EXCPFILE idiom INSURCOB uses for its own      *
+      * rejects. Neither convention is spelled out in TRANRCOB.cpy -   *
+      * they are this program's own inferred dispatch contract.        *
+      *                                                                *
+      * TRAN-CODE's first byte can also be read as TRAN-COMMENT, a     *
+      * flag marking the record as free-text commentary instead of a  *
+      * dispatch code.  The flag value itself isn't specified by the   *
+      * copybook either; this program treats '*' as the commentary     *
+      * flag (the same marker JCL comment cards use in column 1) - a   *
+      * record flagged that way is written to a separate audit log    *
+      * with its full TRAN-PARMS text instead of being dispatched, so  *
+      * operational notes riding along in the transaction stream       *
+      * don't get silently fed into the work-dispatch path.            *
+      *                                                                *
+      * Restart/checkpoint uses the batch suite's shared mechanism     *
+      * (CHKPTREC/RESTCTL/CHKPTCOB/CHKPTPRC.cpy, the same copybooks    *
+      * INSURCOB now uses) keyed on a running TRAN-SEQ-NO-WS, since    *
+      * TRAN-RECORD carries no natural unique key of its own.          *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANDISP.
+       AUTHOR.          STRONGBACK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANFILE
+               ASSIGN TO UT-S-TRANR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TRANFILE-ST.
+           SELECT PRINTFILE
+               ASSIGN TO TRANDRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PRINTFILE-ST.
+           SELECT AUDITFILE
+               ASSIGN TO TRANDAUD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDITFILE-ST.
+           SELECT EXCPFILE
+               ASSIGN TO TRANDEXC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS EXCPFILE-ST.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO UT-S-CHKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-ST.
+           SELECT RESTART-CTL-FILE
+               ASSIGN TO UT-S-RESTART
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RESTART-CTL-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANFILE
+           RECORD CONTAINS 80 CHARACTERS.
+           COPY TRANRCOB.
+       FD  PRINTFILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  PRINT-LINE                    PIC X(132).
+       FD  AUDITFILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  AUDIT-LINE                    PIC X(132).
+       FD  EXCPFILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  EXCP-LINE                     PIC X(132).
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+      *> CHECKPOINT-RECORD comes from the shared batch-suite
+      *> checkpoint/restart copybook - see CHKPTREC.cpy.
+           COPY CHKPTREC.
+       FD  RESTART-CTL-FILE
+           RECORD CONTAINS 10 CHARACTERS.
+           COPY RESTCTL.
+       WORKING-STORAGE SECTION.
+       01  PROGRAM-SWITCHES.
+           05  TRANFILE-ST                PIC X(2).
+               88  TRANFILE-OK                    VALUE '00'.
+           05  PRINTFILE-ST               PIC X(2).
+               88  PRINTFILE-OK                   VALUE '00'.
+           05  AUDITFILE-ST               PIC X(2).
+               88  AUDITFILE-OK                   VALUE '00'.
+           05  EXCPFILE-ST                PIC X(2).
+               88  EXCPFILE-OK                    VALUE '00'.
+           05  TRANFILE-EOF-WS            PIC X(1)  VALUE 'N'.
+               88  NO-MORE-TRANSACTIONS           VALUE 'Y'.
+      *> CHECKPOINT-ST/RESTART-CTL-ST/RESTART-REQUESTED-WS/
+      *> RESTART-KEY-WS/CHECKPOINT-EOF-WS/CHECKPOINT-INTERVAL-WS come
+      *> from the shared batch-suite checkpoint/restart copybook -
+      *> see CHKPTCOB.cpy.
+           COPY CHKPTCOB.
+       01  DISPATCH-COUNTERS.
+           05  TRAN-SEQ-NO-WS             PIC 9(09) VALUE ZERO.
+           05  CPU-DISPATCH-COUNT         PIC 9(07) VALUE ZERO.
+           05  IO-DISPATCH-COUNT          PIC 9(07) VALUE ZERO.
+           05  COMMENT-COUNT              PIC 9(07) VALUE ZERO.
+           05  UNKNOWN-CODE-COUNT         PIC 9(07) VALUE ZERO.
+       01  REPORT-FIELDS.
+           05  LINE-COUNT                 PIC S9(2) VALUE +99.
+           05  PAGE-COUNT                 PIC S9(2) VALUE ZEROS.
+           05  LINES-PER-PAGE             PIC S9(2) VALUE +40.
+       01  HEADING-LINE-ONE.
+           05  FILLER            PIC X(24) VALUE
+                   "TRANSACTION DISPATCH LOG".
+           05  FILLER            PIC X(10) VALUE SPACES.
+           05  FILLER            PIC X(5)  VALUE "PAGE ".
+           05  HDG-PAGE-NUMBER   PIC Z9.
+       01  HEADING-LINE-TWO.
+           05  FILLER            PIC X(7)  VALUE "SEQ NO".
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  FILLER            PIC X(9)  VALUE "TRAN CODE".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(10) VALUE "DISPATCH".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(4)  VALUE "PARM".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(30) VALUE "ACTION".
+       01  DISPATCH-DETAIL-LINE.
+           05  DD-SEQ-NO         PIC ZZZZZZZZ9.
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  DD-TRAN-CODE      PIC X(6).
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  DD-DISPATCH-TYPE  PIC X(10).
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  DD-PARM           PIC Z9.
+           05  FILLER            PIC X(4)  VALUE SPACES.
+           05  DD-ACTION         PIC X(30).
+       01  SUMMARY-LINE.
+           05  FILLER            PIC X(20) VALUE SPACES.
+           05  SM-LABEL          PIC X(20).
+           05  SM-COUNT          PIC ZZZZZZ9.
+       01  AUDIT-HEADING-LINE.
+           05  FILLER            PIC X(34) VALUE
+                   "TRANRCOB COMMENTARY AUDIT LOG".
+           05  FILLER            PIC X(98) VALUE SPACES.
+       01  AUDIT-DETAIL-LINE.
+           05  AD-SEQ-NO         PIC ZZZZZZZZ9.
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  AD-COMMENT-TEXT   PIC X(73).
+       01  EXCP-HEADING-LINE.
+           05  FILLER            PIC X(38) VALUE
+                   "TRANRCOB DISPATCH EXCEPTIONS".
+           05  FILLER            PIC X(94) VALUE SPACES.
+       01  EXCP-DETAIL-LINE.
+           05  EX-SEQ-NO         PIC ZZZZZZZZ9.
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  EX-TRAN-CODE      PIC X(6).
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  EX-REASON         PIC X(30).
+       PROCEDURE DIVISION.
+      *
+           PERFORM 100-HOUSEKEEPING.
+           PERFORM 200-PROCESS-TRANSACTION
+               UNTIL NO-MORE-TRANSACTIONS.
+           PERFORM 780-WRITE-SUMMARY-LINES.
+           PERFORM 900-WRAP-UP.
+           GOBACK.
+      *
+       100-HOUSEKEEPING.
+      *
+           PERFORM 8100-READ-RESTART-CONTROL.
+           PERFORM 300-OPEN-FILES.
+           IF RESTART-REQUESTED
+               PERFORM 160-SKIP-TO-CHECKPOINT
+           ELSE
+               PERFORM 400-READ-TRANSACTION
+           END-IF.
+      *
+       160-SKIP-TO-CHECKPOINT.
+      *
+           DISPLAY 'TRANDISP RESTARTING AFTER SEQ NO: '
+                   RESTART-KEY-WS.
+           PERFORM 400-READ-TRANSACTION
+           PERFORM UNTIL NO-MORE-TRANSACTIONS
+              OR TRAN-SEQ-NO-WS = RESTART-KEY-WS
+             PERFORM 400-READ-TRANSACTION
+           END-PERFORM.
+           IF NOT NO-MORE-TRANSACTIONS
+             PERFORM 400-READ-TRANSACTION
+           END-IF.
+      *
+       200-PROCESS-TRANSACTION.
+      *
+           IF LINE-COUNT > LINES-PER-PAGE
+               PERFORM 500-WRITE-HEADING-LINES
+           END-IF.
+           IF TRAN-COMMENT = '*'
+               PERFORM 650-WRITE-AUDIT-LINE
+           ELSE
+               PERFORM 600-DISPATCH-TRANSACTION
+           END-IF.
+           PERFORM 680-CHECKPOINT-IF-DUE.
+           PERFORM 400-READ-TRANSACTION.
+      *
+       300-OPEN-FILES.
+      *
+           OPEN INPUT TRANFILE.
+           IF NOT TRANFILE-OK
+               DISPLAY 'TRANSACTION FILE OPEN PROBLEM'
+               GO TO 999-ERROR-RTN.
+           IF RESTART-REQUESTED
+               OPEN EXTEND PRINTFILE
+           ELSE
+               OPEN OUTPUT PRINTFILE
+           END-IF
+           IF NOT PRINTFILE-OK
+               DISPLAY 'TRANSACTION DISPATCH REPORT OPEN PROBLEM'
+               GO TO 999-ERROR-RTN.
+           IF RESTART-REQUESTED
+               OPEN EXTEND AUDITFILE
+           ELSE
+               OPEN OUTPUT AUDITFILE
+           END-IF
+           IF NOT AUDITFILE-OK
+               DISPLAY 'TRANSACTION AUDIT LOG OPEN PROBLEM'
+               GO TO 999-ERROR-RTN.
+           IF NOT RESTART-REQUESTED
+               WRITE AUDIT-LINE FROM AUDIT-HEADING-LINE
+           END-IF.
+           IF RESTART-REQUESTED
+               OPEN EXTEND EXCPFILE
+           ELSE
+               OPEN OUTPUT EXCPFILE
+           END-IF
+           IF NOT EXCPFILE-OK
+               DISPLAY 'TRANSACTION EXCEPTION REPORT OPEN PROBLEM'
+               GO TO 999-ERROR-RTN.
+           IF NOT RESTART-REQUESTED
+               WRITE EXCP-LINE FROM EXCP-HEADING-LINE
+           END-IF.
+           IF RESTART-REQUESTED
+               PERFORM 8150-READ-LAST-CHECKPOINT
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           IF NOT CHECKPOINT-OK
+               DISPLAY 'CHECKPOINT FILE PROBLEM'
+               GO TO 999-ERROR-RTN.
+      *
+       400-READ-TRANSACTION.
+      *
+           READ TRANFILE
+               AT END
+                   SET NO-MORE-TRANSACTIONS TO TRUE
+               NOT AT END
+                   ADD 1 TO TRAN-SEQ-NO-WS
+           END-READ.
+      *
+       500-WRITE-HEADING-LINES.
+      *
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT TO HDG-PAGE-NUMBER.
+           WRITE PRINT-LINE FROM HEADING-LINE-ONE
+               AFTER ADVANCING PAGE.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1.
+           WRITE PRINT-LINE FROM HEADING-LINE-TWO
+               AFTER ADVANCING 1.
+           MOVE 3 TO LINE-COUNT.
+      *
+       600-DISPATCH-TRANSACTION.
+      *
+           EVALUATE TRUE
+               WHEN TRAN-CODE(1:3) = 'CPU'
+                   PERFORM 700-CPU-BOUND-WORK
+               WHEN TRAN-CODE(1:2) = 'IO'
+                   PERFORM 720-IO-BOUND-WORK
+               WHEN OTHER
+                   PERFORM 760-WRITE-EXCEPTION-LINE
+           END-EVALUATE.
+      *
+       650-WRITE-AUDIT-LINE.
+      *
+           ADD 1 TO COMMENT-COUNT.
+           MOVE TRAN-SEQ-NO-WS  TO AD-SEQ-NO.
+           MOVE TRAN-PARMS      TO AD-COMMENT-TEXT.
+           WRITE AUDIT-LINE FROM AUDIT-DETAIL-LINE.
+      *
+       700-CPU-BOUND-WORK.
+      *
+           ADD 1 TO CPU-DISPATCH-COUNT.
+           MOVE TRAN-SEQ-NO-WS       TO DD-SEQ-NO.
+           MOVE TRAN-CODE            TO DD-TRAN-CODE.
+           MOVE 'CPU-BOUND'          TO DD-DISPATCH-TYPE.
+           MOVE CRUNCH-CPU-PARM      TO DD-PARM.
+           MOVE 'CPU WORK UNIT DISPATCHED' TO DD-ACTION.
+           WRITE PRINT-LINE FROM DISPATCH-DETAIL-LINE
+               AFTER ADVANCING 1.
+           ADD 1 TO LINE-COUNT.
+      *
+       720-IO-BOUND-WORK.
+      *
+           ADD 1 TO IO-DISPATCH-COUNT.
+           MOVE TRAN-SEQ-NO-WS       TO DD-SEQ-NO.
+           MOVE TRAN-CODE            TO DD-TRAN-CODE.
+           MOVE 'IO-BOUND'           TO DD-DISPATCH-TYPE.
+           MOVE CRUNCH-IO-PARM       TO DD-PARM.
+           MOVE 'IO WORK UNIT DISPATCHED' TO DD-ACTION.
+           WRITE PRINT-LINE FROM DISPATCH-DETAIL-LINE
+               AFTER ADVANCING 1.
+           ADD 1 TO LINE-COUNT.
+      *
+       760-WRITE-EXCEPTION-LINE.
+      *
+           ADD 1 TO UNKNOWN-CODE-COUNT.
+           MOVE TRAN-SEQ-NO-WS  TO EX-SEQ-NO.
+           MOVE TRAN-CODE       TO EX-TRAN-CODE.
+           MOVE 'UNRECOGNIZED TRAN-CODE'  TO EX-REASON.
+           WRITE EXCP-LINE FROM EXCP-DETAIL-LINE.
+      *
+       680-CHECKPOINT-IF-DUE.
+      *
+           IF FUNCTION MOD(TRAN-SEQ-NO-WS CHECKPOINT-INTERVAL-WS) = 0
+               MOVE TRAN-SEQ-NO-WS TO CKPT-LAST-KEY
+               MOVE TRAN-SEQ-NO-WS TO CKPT-RECORD-COUNT
+               PERFORM 8170-WRITE-CHECKPOINT
+           END-IF.
+      *
+       780-WRITE-SUMMARY-LINES.
+      *
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1.
+           MOVE SPACES TO SUMMARY-LINE.
+           MOVE 'CPU DISPATCHED      ' TO SM-LABEL.
+           MOVE CPU-DISPATCH-COUNT TO SM-COUNT.
+           WRITE PRINT-LINE FROM SUMMARY-LINE AFTER ADVANCING 1.
+           MOVE 'IO DISPATCHED       ' TO SM-LABEL.
+           MOVE IO-DISPATCH-COUNT TO SM-COUNT.
+           WRITE PRINT-LINE FROM SUMMARY-LINE AFTER ADVANCING 1.
+           MOVE 'COMMENT RECORDS     ' TO SM-LABEL.
+           MOVE COMMENT-COUNT TO SM-COUNT.
+           WRITE PRINT-LINE FROM SUMMARY-LINE AFTER ADVANCING 1.
+           MOVE 'UNRECOGNIZED CODES  ' TO SM-LABEL.
+           MOVE UNKNOWN-CODE-COUNT TO SM-COUNT.
+           WRITE PRINT-LINE FROM SUMMARY-LINE AFTER ADVANCING 1.
+      *
+       900-WRAP-UP.
+      *
+           CLOSE TRANFILE, PRINTFILE, AUDITFILE, EXCPFILE,
+                 CHECKPOINT-FILE.
+           PERFORM 8190-CLEAR-CHECKPOINT-FILE.
+      *
+       999-ERROR-RTN.
+           MOVE -999 TO RETURN-CODE.
+           GOBACK.
+      *
+      *> Shared batch-suite checkpoint/restart utility paragraphs -
+      *> see CHKPTPRC.cpy.
+           COPY CHKPTPRC.
