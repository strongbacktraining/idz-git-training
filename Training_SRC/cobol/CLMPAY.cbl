@@ -0,0 +1,93 @@
+      ******************************************************************
+      * CLMPAY                                                         *
+      * Claim-payment subroutine for INSURCOB.  Encapsulates the       *
+      * deductible and coinsurance math that determines how much of   *
+      * a claim is paid and whether the policy has any balance left.   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLMPAY.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 CLAIM-RECORD-LS.
+          05 INSURED-DETAILS.
+             10 INSURED-POLICY-NO       PIC 9(7).
+             10 INSURED-LAST-NAME       PIC X(15).
+             10 INSURED-FIRST-NAME      PIC X(10).
+          05 POLICY-DETAILS.
+             10 POLICY-TYPE             PIC 9(1).
+                88 EMPLOYER                            VALUE 1.
+                88 MEDICARE                            VALUE 2.
+                88 AFFORDABLE-CARE                     VALUE 3.
+             10 POLICY-BENEFIT-PERIOD.
+                15 POLICY-YEAR          PIC 9(4).
+                15 POLICY-MONTH         PIC 9(2).
+                15 POLICY-DAY           PIC 9(2).
+             10 POLICY-BENEFIT-DATE-X
+                   REDEFINES POLICY-BENEFIT-PERIOD
+                                        PIC X(8).
+             10 POLICY-AMOUNT           PIC 9(7).
+             10 POLICY-DEDUCTIBLE-PAID  PIC 9(4).
+             10 POLICY-COINSURANCE      PIC V99.
+          05 CLAIM-DETAILS.
+             10 CLAIM-AMOUNT            PIC 9(7)V99.
+             10 CLAIM-AMOUNT-PAID       PIC 9(7)V99.
+          05 FILLER                     PIC X(08).
+      *
+       01 CLMPAY-PARMS-LS.
+          05 CLMPAY-DEDUCTIBLE-PERC     PIC V999.
+          05 CLMPAY-RETENTION-AMT       PIC S9(7)V99 COMP-3.
+          05 CLMPAY-DEDUCTIBLE-AMT      PIC S9(5)V99 COMP-3.
+          05 CLMPAY-CLAIM-PAID-AMT      PIC S9(7)V99 COMP-3.
+          05 CLMPAY-DEDUCTIBLE-MET-WS   PIC X(1).
+             88 CLMPAY-DEDUCTIBLE-MET                  VALUE 'Y'.
+          05 CLMPAY-PAY-THE-CLAIM-WS    PIC X(1).
+             88 CLMPAY-PAY-THE-CLAIM                   VALUE 'Y'.
+          05 CLMPAY-REINSURANCE-WS      PIC X(1).
+             88 CLMPAY-REINSURANCE-TRIGGERED           VALUE 'Y'.
+      *
+       PROCEDURE DIVISION USING CLAIM-RECORD-LS CLMPAY-PARMS-LS.
+      *
+       000-MAIN.
+      *
+           PERFORM 100-COMPUTE-DEDUCTIBLE.
+           PERFORM 200-COMPUTE-CLAIM-PAYMENT.
+           GOBACK.
+      *
+       100-COMPUTE-DEDUCTIBLE.
+      *
+           COMPUTE CLMPAY-DEDUCTIBLE-AMT ROUNDED =
+              POLICY-AMOUNT * CLMPAY-DEDUCTIBLE-PERC
+           IF POLICY-DEDUCTIBLE-PAID >= CLMPAY-DEDUCTIBLE-AMT
+             MOVE 'Y' TO CLMPAY-DEDUCTIBLE-MET-WS
+           ELSE
+             MOVE 'N' TO CLMPAY-DEDUCTIBLE-MET-WS
+           END-IF.
+      *
+       200-COMPUTE-CLAIM-PAYMENT.
+      *
+           IF CLMPAY-DEDUCTIBLE-MET
+             COMPUTE CLMPAY-CLAIM-PAID-AMT ROUNDED = CLAIM-AMOUNT
+                - (POLICY-COINSURANCE) *(CLAIM-AMOUNT)
+           ELSE
+             COMPUTE CLMPAY-CLAIM-PAID-AMT ROUNDED = CLAIM-AMOUNT
+                - CLMPAY-DEDUCTIBLE-AMT
+                - (POLICY-COINSURANCE) *(CLAIM-AMOUNT)
+           END-IF
+
+           SUBTRACT CLMPAY-CLAIM-PAID-AMT FROM POLICY-AMOUNT
+           END-SUBTRACT
+
+           IF CLMPAY-CLAIM-PAID-AMT > CLMPAY-RETENTION-AMT
+             MOVE 'Y' TO CLMPAY-REINSURANCE-WS
+           ELSE
+             MOVE 'N' TO CLMPAY-REINSURANCE-WS
+           END-IF
+
+           IF POLICY-AMOUNT > ZERO
+             MOVE 'Y' TO CLMPAY-PAY-THE-CLAIM-WS
+           ELSE
+             MOVE 'N' TO CLMPAY-PAY-THE-CLAIM-WS
+           END-IF.
+      *
