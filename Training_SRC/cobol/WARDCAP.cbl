@@ -0,0 +1,280 @@
+      ******************************************************************
+      * WARDCAP                                                        *
+      * Ward-level bed capacity rollup off DDS0001.ROOM_DATA.  Sums    *
+      * NUMBER-OF-BEDS, PRIVATE, and SEMI-PRIVATE across every room on *
+      * a ward, adds up current occupancy from the ROOM-OCC-FILE that  *
+      * ROOMASGN maintains, and flags any ward whose occupancy meets   *
+      * or exceeds a configurable threshold - so facilities planning   *
+      * can see ward-level capacity at a glance instead of summing     *
+      * individual ROOM_DATA rows by hand.                             *
+      *                                                                *
+      * Compile/Link this program for Debug and - using batch JCL:     *
+      *    1. Run the program to Normal EOJ                            *
+      *    2. Verify the output: (SYSOUT)         T                    *
+      *    3. Add the //CEEOPTS TEST card to Debug the program         *
+      *    4. Add the   ENVAR(*"EQA_STARTUP_KEY=CC") for code coverage *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WARDCAP.
+       AUTHOR.          STRONGBACK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WARDCAP-CTL-FILE
+               ASSIGN TO UT-S-WCCTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WCCTL-ST.
+           SELECT ROOM-OCC-FILE
+               ASSIGN TO UT-S-ROOMOCC
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RO-ROOM-KEY
+               FILE STATUS IS ROOM-OCC-ST.
+           SELECT PRINTFILE
+               ASSIGN TO WARDCRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PRINTFILE-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WARDCAP-CTL-FILE
+           RECORD CONTAINS 3 CHARACTERS.
+       01  WARDCAP-CTL-RECORD.
+           05  WC-THRESHOLD-PCT          PIC 9(3).
+      *
+       FD  ROOM-OCC-FILE
+           RECORD CONTAINS 10 CHARACTERS.
+           COPY ROOMOCC.
+      *
+       FD  PRINTFILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  PRINT-LINE                    PIC X(132).
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+      *
+      * HOST VARIABLE STRUCTURE FOR DDS0001.ROOM_DATA, AS GENERATED BY
+      * THE DCLGEN IN ROOMDATA.cpy.
+           COPY ROOMDATA.
+      *
+       01  PROGRAM-SWITCHES.
+           05  WCCTL-ST                   PIC X(2).
+               88  WCCTL-OK                       VALUE '00'.
+           05  ROOM-OCC-ST                PIC X(2).
+               88  ROOM-OCC-OK                    VALUE '00'.
+               88  ROOM-OCC-NOTFND                VALUE '23'.
+           05  PRINTFILE-ST               PIC X(2).
+               88  PRINTFILE-OK                   VALUE '00'.
+           05  NO-MORE-ROOMS-WS           PIC X(1)  VALUE 'N'.
+               88  NO-MORE-ROOMS                   VALUE 'Y'.
+           05  FIRST-ROOM-WS              PIC X(1)  VALUE 'Y'.
+               88  FIRST-ROOM                      VALUE 'Y'
+                                                    FALSE 'N'.
+       01  WCCTL-WORK-FIELDS.
+           05  WS-THRESHOLD-PCT           PIC 9(3) VALUE 100.
+       01  WARD-BREAK-FIELDS.
+           05  WB-CURRENT-WARD-ID         PIC X(4).
+           05  WB-PRIVATE-BEDS            PIC S9(7) COMP-3 VALUE ZERO.
+           05  WB-SEMI-PRIVATE-BEDS       PIC S9(7) COMP-3 VALUE ZERO.
+           05  WB-TOTAL-BEDS              PIC S9(7) COMP-3 VALUE ZERO.
+           05  WB-OCCUPIED-BEDS           PIC S9(7) COMP-3 VALUE ZERO.
+       01  ROOM-WORK-FIELDS.
+           05  RW-OCCUPANCY-PCT           PIC S9(3) COMP-3.
+           05  RW-OVER-THRESHOLD-WS       PIC X(1).
+               88  RW-OVER-THRESHOLD             VALUE 'Y'.
+       01  REPORT-FIELDS.
+           05  LINE-COUNT                 PIC S9(2) VALUE +99.
+           05  PAGE-COUNT                 PIC S9(2) VALUE ZEROS.
+           05  LINES-PER-PAGE             PIC S9(2) VALUE +40.
+       01  HEADING-LINE-ONE.
+           05  FILLER            PIC X(28) VALUE
+                   "WARD BED CAPACITY ROLLUP".
+           05  FILLER            PIC X(6)  VALUE SPACES.
+           05  FILLER            PIC X(11) VALUE "THRESHOLD ".
+           05  HDG-THRESHOLD-PCT PIC ZZ9.
+           05  FILLER            PIC X(1)  VALUE "%".
+           05  FILLER            PIC X(5)  VALUE SPACES.
+           05  FILLER            PIC X(5)  VALUE "PAGE ".
+           05  HDG-PAGE-NUMBER   PIC Z9.
+       01  HEADING-LINE-TWO.
+           05  FILLER            PIC X(4)  VALUE "WARD".
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  FILLER            PIC X(9)  VALUE "PRIVATE".
+           05  FILLER            PIC X(4)  VALUE SPACES.
+           05  FILLER            PIC X(14) VALUE "SEMI-PRIVATE".
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  FILLER            PIC X(11) VALUE "TOTAL BEDS".
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  FILLER            PIC X(9)  VALUE "OCCUPIED".
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  FILLER            PIC X(9)  VALUE "PCT FULL".
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  FILLER            PIC X(8)  VALUE "STATUS".
+       01  WARD-TOTALS-LINE.
+           05  WT-WARD-ID        PIC X(4).
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  WT-PRIVATE        PIC ZZZZ9.
+           05  FILLER            PIC X(8)  VALUE SPACES.
+           05  WT-SEMI-PRIVATE   PIC ZZZZ9.
+           05  FILLER            PIC X(8)  VALUE SPACES.
+           05  WT-TOTAL-BEDS     PIC ZZZZ9.
+           05  FILLER            PIC X(7)  VALUE SPACES.
+           05  WT-OCCUPIED       PIC ZZZZ9.
+           05  FILLER            PIC X(7)  VALUE SPACES.
+           05  WT-PCT-FULL       PIC ZZ9.
+           05  FILLER            PIC X(1)  VALUE "%".
+           05  FILLER            PIC X(5)  VALUE SPACES.
+           05  WT-STATUS         PIC X(12).
+      *
+       PROCEDURE DIVISION.
+      *
+           PERFORM 100-HOUSEKEEPING.
+           PERFORM 200-PROCESS-ROOM UNTIL NO-MORE-ROOMS.
+           IF NOT FIRST-ROOM
+               PERFORM 650-WRITE-WARD-TOTALS
+           END-IF.
+           PERFORM 900-WRAP-UP.
+           GOBACK.
+      *
+       100-HOUSEKEEPING.
+      *
+           PERFORM 300-OPEN-FILES.
+           PERFORM 310-READ-THRESHOLD-CONTROL.
+           PERFORM 320-OPEN-CURSOR.
+           PERFORM 400-FETCH-ROOM.
+      *
+       200-PROCESS-ROOM.
+      *
+           IF NOT FIRST-ROOM
+               AND WARD-ID NOT = WB-CURRENT-WARD-ID
+               PERFORM 650-WRITE-WARD-TOTALS
+           END-IF.
+           IF FIRST-ROOM
+               MOVE WARD-ID TO WB-CURRENT-WARD-ID
+               SET FIRST-ROOM TO FALSE
+           END-IF.
+           PERFORM 600-ACCUMULATE-ROOM.
+           PERFORM 400-FETCH-ROOM.
+      *
+       300-OPEN-FILES.
+      *
+           OPEN INPUT WARDCAP-CTL-FILE.
+           IF NOT WCCTL-OK
+               DISPLAY 'WARD CAPACITY CONTROL FILE OPEN PROBLEM'
+               GO TO 999-ERROR-RTN.
+           OPEN INPUT ROOM-OCC-FILE.
+           IF NOT ROOM-OCC-OK
+               DISPLAY 'ROOM OCCUPANCY FILE OPEN PROBLEM'
+               GO TO 999-ERROR-RTN.
+           OPEN OUTPUT PRINTFILE.
+           IF NOT PRINTFILE-OK
+               DISPLAY 'WARD CAPACITY REPORT OPEN PROBLEM'
+               GO TO 999-ERROR-RTN.
+      *
+       310-READ-THRESHOLD-CONTROL.
+      *
+           READ WARDCAP-CTL-FILE
+               AT END
+                   DISPLAY 'WARD CAPACITY CONTROL FILE IS EMPTY'
+                   GO TO 999-ERROR-RTN
+           END-READ.
+           MOVE WC-THRESHOLD-PCT TO WS-THRESHOLD-PCT.
+           CLOSE WARDCAP-CTL-FILE.
+      *
+       320-OPEN-CURSOR.
+      *
+           EXEC SQL
+               DECLARE WARD-CURSOR CURSOR FOR
+                   SELECT WARD_ID, ROOM_ID, PRIVATE, SEMI_PRIVATE,
+                          NUMBER_OF_BEDS, SPECIAL_EQUIPMENT
+                   FROM DDS0001.ROOM_DATA
+                   ORDER BY WARD_ID, ROOM_ID
+           END-EXEC.
+           EXEC SQL
+               OPEN WARD-CURSOR
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+               DISPLAY 'ROOM DATA CURSOR OPEN FAILED - SQLCODE: '
+                   SQLCODE
+               GO TO 999-ERROR-RTN.
+      *
+       400-FETCH-ROOM.
+      *
+           EXEC SQL
+               FETCH WARD-CURSOR
+                   INTO :WARD-ID, :ROOM-ID, :PRIVATE, :SEMI-PRIVATE,
+                        :NUMBER-OF-BEDS, :SPECIAL-EQUIPMENT
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   CONTINUE
+               WHEN 100
+                   SET NO-MORE-ROOMS TO TRUE
+               WHEN OTHER
+                   DISPLAY 'ROOM DATA FETCH FAILED - SQLCODE: ' SQLCODE
+                   GO TO 999-ERROR-RTN
+           END-EVALUATE.
+      *
+       500-WRITE-HEADING-LINES.
+      *
+           ADD 1 TO PAGE-COUNT.
+           MOVE WS-THRESHOLD-PCT TO HDG-THRESHOLD-PCT.
+           MOVE PAGE-COUNT TO HDG-PAGE-NUMBER.
+           WRITE PRINT-LINE FROM HEADING-LINE-ONE
+               AFTER ADVANCING PAGE.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1.
+           WRITE PRINT-LINE FROM HEADING-LINE-TWO
+               AFTER ADVANCING 1.
+           MOVE 3 TO LINE-COUNT.
+      *
+       600-ACCUMULATE-ROOM.
+      *
+           ADD PRIVATE      TO WB-PRIVATE-BEDS.
+           ADD SEMI-PRIVATE TO WB-SEMI-PRIVATE-BEDS.
+           ADD NUMBER-OF-BEDS TO WB-TOTAL-BEDS.
+           MOVE WARD-ID TO RO-WARD-ID.
+           MOVE ROOM-ID TO RO-ROOM-ID.
+           READ ROOM-OCC-FILE.
+           IF ROOM-OCC-OK
+               ADD RO-CURRENT-OCCUPANCY TO WB-OCCUPIED-BEDS
+           END-IF.
+      *
+       650-WRITE-WARD-TOTALS.
+      *
+           IF LINE-COUNT > LINES-PER-PAGE
+               PERFORM 500-WRITE-HEADING-LINES
+           END-IF.
+           MOVE WB-CURRENT-WARD-ID TO WT-WARD-ID.
+           MOVE WB-PRIVATE-BEDS      TO WT-PRIVATE.
+           MOVE WB-SEMI-PRIVATE-BEDS TO WT-SEMI-PRIVATE.
+           MOVE WB-TOTAL-BEDS        TO WT-TOTAL-BEDS.
+           MOVE WB-OCCUPIED-BEDS     TO WT-OCCUPIED.
+           IF WB-TOTAL-BEDS > ZERO
+               COMPUTE RW-OCCUPANCY-PCT ROUNDED =
+                   (WB-OCCUPIED-BEDS / WB-TOTAL-BEDS) * 100
+           ELSE
+               MOVE ZERO TO RW-OCCUPANCY-PCT
+           END-IF.
+           MOVE RW-OCCUPANCY-PCT TO WT-PCT-FULL.
+           IF RW-OCCUPANCY-PCT >= WS-THRESHOLD-PCT
+               SET RW-OVER-THRESHOLD TO TRUE
+               MOVE "** OVER **" TO WT-STATUS
+           ELSE
+               MOVE SPACES TO WT-STATUS
+           END-IF.
+           WRITE PRINT-LINE FROM WARD-TOTALS-LINE
+               AFTER ADVANCING 1.
+           ADD 1 TO LINE-COUNT.
+           MOVE WARD-ID TO WB-CURRENT-WARD-ID.
+           MOVE ZERO TO WB-PRIVATE-BEDS, WB-SEMI-PRIVATE-BEDS,
+                        WB-TOTAL-BEDS, WB-OCCUPIED-BEDS.
+      *
+       900-WRAP-UP.
+           EXEC SQL
+               CLOSE WARD-CURSOR
+           END-EXEC.
+           CLOSE ROOM-OCC-FILE, PRINTFILE.
+      *
+       999-ERROR-RTN.
+           MOVE -999 TO RETURN-CODE.
+           GOBACK.
