@@ -18,21 +18,34 @@
       *
        01  W-DATE-VALID-SW                     PIC XX.
 
+       01  W-DTEVAL-DATE                       PIC X(8).
+       01  W-DTEVAL-RETCD                      PIC S9(4).
+      *    DTEVAL'S DEFAULT 1990-2050 WINDOW IS TOO NARROW FOR REAL
+      *    BIRTHDATES, SO THIS BIRTHDATE-VALIDATING CALLER PASSES AN
+      *    EXPLICIT, WIDER WINDOW INSTEAD OF RELYING ON THE DEFAULT.
+       01  W-DTEVAL-MIN-YEAR                   PIC 9(4) VALUE 1900.
+       01  W-DTEVAL-MAX-YEAR                   PIC 9(4) VALUE 2099.
+
        01  CDAT2-INTERFACE-AREA.
            05 L-INPUT-DATE.
               10 L-YYYY                        PIC 9(4) VALUE 0.
               10 L-MM                          PIC 9(2) VALUE 0.
               10 L-DD                          PIC 9(2) VALUE 0.
            05 L-DAY-DIFFERENCE                 PIC 9(9).
+           05 L-BUSINESS-DAY-DIFFERENCE        PIC 9(9).
            05 L-DATE-FORMATTED                 PIC X(29).
            05 L-PROGRAM-RETCODE                PIC 9(4).
 
        01  WS-COMM-AREA.
            05  W-COM-TRAN-EXEC-COUNT           PIC 9999  VALUE 0.
+           05  W-COM-COUNT-B                   PIC 9(4)  VALUE 0.
+           05  W-COM-COUNT-R                   PIC 9(4)  VALUE 0.
+           05  W-COM-COUNT-Y                   PIC 9(4)  VALUE 0.
            05  W-COM-PROGRAM-AREA.
                10  W-COM-USER-REQUEST          PIC X.
                10  W-COM-DATE-INDICATOR        PIC X.
                10  W-COM-DAY-DIFFERENCE        PIC 9(9).
+               10  W-COM-BUSINESS-DAY-DIFF     PIC 9(9).
                10  W-COM-DATE-FORMATTED        PIC X(29).
                10  W-COM-RETIRE-DATE-OK        PIC X.
                10  W-COM-RETIRE-DATE           PIC X(29).
@@ -42,11 +55,24 @@
                    15  W-COM-INPUT-DATE-DD     PIC X(2).
                10  W-COM-CDAT2-RETCODE         PIC 9(4).
                    88 W-COM-CDAT2-SUCCESS         VALUE 0.
+               10  W-COM-RESULT-LINES.
+                   15  W-COM-MSG-LINE-1        PIC X(60).
+                   15  W-COM-MSG-LINE-2        PIC X(60).
+                   15  W-COM-MSG-LINE-3        PIC X(60).
+                   15  W-COM-MSG-LINE-4        PIC X(60).
+                   15  W-COM-MSG-LINE-5        PIC X(60).
 
        01 W-CALL-PROGRAM                       PIC X(8).
 
        COPY CDAT3L.
 
+       01  USAGE-LOG-RECORD.
+           05  USAGE-LOG-DATE                  PIC X(8).
+           05  USAGE-LOG-COUNT-TOTAL           PIC 9(4).
+           05  USAGE-LOG-COUNT-B               PIC 9(4).
+           05  USAGE-LOG-COUNT-R               PIC 9(4).
+           05  USAGE-LOG-COUNT-Y               PIC 9(4).
+
        01  MESSAGE-WORK-AREAS.
            05  END-OF-TRANS-MSG       PIC X(30)
                       VALUE 'APPLICATION ENDED'.
@@ -75,12 +101,40 @@
                10  BDATE-NUMBER-OF-DAYS     PIC ZZZ,ZZZ,ZZ9.
                10  FILLER            PIC X(6)
                        VALUE ' DAYS '.
-           05  RETIRE-MSG1           PIC X(50)
-                       VALUE 'IF YOU WANT TO RETIRE AT 65 '.
+           05  BDATE-MSG4.
+               10  FILLER            PIC X(25)
+                       VALUE 'BUSINESS DAYS (MON-FRI): '.
+               10  BDATE-NUMBER-OF-BUS-DAYS PIC ZZZ,ZZZ,ZZ9.
+           05  RETIRE-MSG1.
+               10  FILLER            PIC X(22)
+                       VALUE 'IF YOU WANT TO RETIRE '.
+               10  RETIRE-AGE-USED   PIC ZZ9.
+               10  FILLER            PIC X(25)
+                       VALUE ' YEARS OF AGE'.
            05  RETIRE-MSG2.
-               10  FILLER            PIC X(26)
-                       VALUE 'YOU WILL REACH AGE 65 ON: '.
+               10  FILLER            PIC X(27)
+                       VALUE 'YOU WILL REACH THAT AGE ON:'.
                10  RETIRE-DATE       PIC X(30).
+           05  SPOUSE-RETIRE-MSG1.
+               10  FILLER            PIC X(27)
+                       VALUE 'SPOUSE REACHES THAT AGE ON:'.
+               10  SPOUSE-RETIRE-DATE PIC X(30).
+           05  SPOUSE-RETIRE-MSG2.
+               10  FILLER            PIC X(21)
+                       VALUE 'GAP BETWEEN DATES:   '.
+               10  SPOUSE-RETIRE-GAP PIC ZZZ,ZZZ,ZZ9.
+               10  FILLER            PIC X(6)
+                       VALUE ' DAYS '.
+           05  YEARS-MSG1            PIC X(50)
+                       VALUE 'ADDING THE REQUESTED YEARS TO YOUR DATE '.
+           05  YEARS-MSG2.
+               10  FILLER            PIC X(26)
+                       VALUE 'YOUR NEW DATE FALLS ON:   '.
+               10  YEARS-NEW-DATE    PIC X(30).
+           05  HARDCOPY-CONFIRM-MSG  PIC X(50)
+                 VALUE 'RESULTS SENT TO HARDCOPY REPORT - PF4'.
+
+       01  HARDCOPY-LINE             PIC X(65).
 
 
            COPY DFHAID.
@@ -90,10 +144,14 @@
 
        01  DFHCOMMAREA.
            05  COM-TRAN-EXEC-COUNT             PIC 9999.
+           05  COM-COUNT-B                     PIC 9(4).
+           05  COM-COUNT-R                     PIC 9(4).
+           05  COM-COUNT-Y                     PIC 9(4).
            05  COM-AREA-TRAN-PROGRAM.
                10  COM-PROCESS-INDICATOR       PIC X.
                10  COM-DATE-INDICATOR          PIC X.
                10  COM-DAY-DIFFERENCE          PIC 9(9).
+               10  COM-BUSINESS-DAY-DIFF       PIC 9(9).
                10  COM-DATE-FORMATTED          PIC X(29).
                10  COM-RETIRE-INDICATOR        PIC X.
                10  COM-RETIRE-DATE             PIC X(29).
@@ -103,25 +161,46 @@
                    15  COM-INPUT-DATE-DD       PIC X(2).
                10  COM-CDAT2-RETCODE           PIC 9(4).
                    88 CDAT2-REQUEST-SUCCESS VALUE 0.
+               10  COM-RESULT-LINES.
+                   15  COM-MSG-LINE-1          PIC X(60).
+                   15  COM-MSG-LINE-2          PIC X(60).
+                   15  COM-MSG-LINE-3          PIC X(60).
+                   15  COM-MSG-LINE-4          PIC X(60).
+                   15  COM-MSG-LINE-5          PIC X(60).
 
        PROCEDURE DIVISION.
 
        0000-MAINLINE.
-           COMPUTE W-COM-TRAN-EXEC-COUNT = W-COM-TRAN-EXEC-COUNT + 1
            EVALUATE TRUE
                WHEN EIBCALEN = ZERO
                    INITIALIZE W-COM-PROGRAM-AREA
+                   COMPUTE W-COM-TRAN-EXEC-COUNT = W-COM-TRAN-EXEC-COUNT
+                                                  + 1
                    PERFORM 0300-SEND-ERASE
                    PERFORM 0900-RETURN-PSEUDO
                WHEN EIBAID = DFHENTER
                    MOVE DFHCOMMAREA TO WS-COMM-AREA
+                   COMPUTE W-COM-TRAN-EXEC-COUNT = W-COM-TRAN-EXEC-COUNT
+                                                  + 1
                    PERFORM 0100-PROCESS-REQUEST
                    PERFORM 0310-SEND-DATAONLY
                    PERFORM 0900-RETURN-PSEUDO
+               WHEN EIBAID = DFHPF4
+                   MOVE DFHCOMMAREA TO WS-COMM-AREA
+                   COMPUTE W-COM-TRAN-EXEC-COUNT = W-COM-TRAN-EXEC-COUNT
+                                                  + 1
+                   PERFORM 0930-WRITE-HARDCOPY
+                   PERFORM 0310-SEND-DATAONLY
+                   PERFORM 0900-RETURN-PSEUDO
                WHEN EIBAID = DFHPF3 OR DFHPF12 OR DFHCLEAR
+                   MOVE DFHCOMMAREA TO WS-COMM-AREA
+                   COMPUTE W-COM-TRAN-EXEC-COUNT = W-COM-TRAN-EXEC-COUNT
+                                                  + 1
                    PERFORM 0910-RETURN-FINAL
                WHEN OTHER
                    MOVE DFHCOMMAREA TO WS-COMM-AREA
+                   COMPUTE W-COM-TRAN-EXEC-COUNT = W-COM-TRAN-EXEC-COUNT
+                                                  + 1
                    MOVE ERR-MSG-BAD-KEY TO MSG-LINE
                    PERFORM 0350-ADD-MESSAGE-LINE
                    PERFORM 0310-SEND-DATAONLY
@@ -134,15 +213,18 @@
            MOVE FUNCTION UPPER-CASE(MAPREQI) TO W-COM-USER-REQUEST
       *
       *               B = BIRTHDAY INFO (LINK TO PROGRAM CDAT2)
-      *               R = RETIREMENT    (CALL PROGRAM CDAT3)
+      *               R = RETIREMENT    (CALL PROGRAM CDAT3, +65 YEARS)
+      *               Y = ADD N YEARS TO A DATE (CALL PROGRAM CDAT3)
       *               C = CLEAR
       *               @ = ABEND 0C7
       *
+      *               PF4 = HARDCOPY THE CURRENT RESULT LINES
            EVALUATE W-COM-USER-REQUEST
              WHEN 'C'
                  PERFORM 0300-SEND-ERASE
                  PERFORM 0900-RETURN-PSEUDO
              WHEN 'B'
+                 ADD 1 TO W-COM-COUNT-B
                  MOVE MAPDATI TO W-COM-INPUT-BIRTHDATE
                  PERFORM 0500-VERIFY-INPUT-DATE
                  EVALUATE W-DATE-VALID-SW
@@ -158,16 +240,22 @@
                       MOVE L-DAY-DIFFERENCE   TO BDATE-NUMBER-OF-DAYS
                       MOVE BDATE-MSG3         TO MSG-LINE
                       PERFORM 0350-ADD-MESSAGE-LINE
+                      MOVE L-BUSINESS-DAY-DIFFERENCE
+                                        TO BDATE-NUMBER-OF-BUS-DAYS
+                      MOVE BDATE-MSG4         TO MSG-LINE
+                      PERFORM 0350-ADD-MESSAGE-LINE
                       MOVE -1 TO MAPREQL
                     WHEN OTHER
                       MOVE -1 TO MAPDATL
                  END-EVALUATE
             WHEN 'R'
+                 ADD 1 TO W-COM-COUNT-R
                  MOVE MAPDATI TO W-CDAT3-DATE-IN, W-COM-INPUT-BIRTHDATE
                  PERFORM 0500-VERIFY-INPUT-DATE
                  EVALUATE W-DATE-VALID-SW
                     WHEN 'OK'
                       PERFORM 0650-CALCULATE-RETIREMENT
+                      MOVE W-CDAT3-YEARS-TO-ADD TO RETIRE-AGE-USED
                       MOVE RETIRE-MSG1        TO MSG-LINE
                       PERFORM 0350-ADD-MESSAGE-LINE
                       MOVE SPACES             TO MSG-LINE
@@ -175,10 +263,44 @@
                       MOVE W-CDAT3-RETIRE-DATE TO RETIRE-DATE
                       MOVE RETIRE-MSG2        TO MSG-LINE
                       PERFORM 0350-ADD-MESSAGE-LINE
+                      IF MAPSPSI IS NUMERIC
+                         MOVE W-CDAT3-SPOUSE-RETIRE-DATE
+                                           TO SPOUSE-RETIRE-DATE
+                         MOVE SPOUSE-RETIRE-MSG1 TO MSG-LINE
+                         PERFORM 0350-ADD-MESSAGE-LINE
+                         MOVE W-CDAT3-RETIRE-GAP-DAYS
+                                           TO SPOUSE-RETIRE-GAP
+                         MOVE SPOUSE-RETIRE-MSG2 TO MSG-LINE
+                         PERFORM 0350-ADD-MESSAGE-LINE
+                      END-IF
                       MOVE -1 TO MAPREQL
                     WHEN OTHER
                       MOVE -1 TO MAPDATL
                    END-EVALUATE
+            WHEN 'Y'
+                 ADD 1 TO W-COM-COUNT-Y
+                 MOVE MAPDATI TO W-CDAT3-DATE-IN, W-COM-INPUT-BIRTHDATE
+                 PERFORM 0500-VERIFY-INPUT-DATE
+                 EVALUATE W-DATE-VALID-SW
+                    WHEN 'OK'
+                      IF MAPYRSI NUMERIC
+                        PERFORM 0660-CALCULATE-YEARS-FROM-DATE
+                        MOVE YEARS-MSG1         TO MSG-LINE
+                        PERFORM 0350-ADD-MESSAGE-LINE
+                        MOVE SPACES             TO MSG-LINE
+                        PERFORM 0350-ADD-MESSAGE-LINE
+                        MOVE W-CDAT3-RETIRE-DATE TO YEARS-NEW-DATE
+                        MOVE YEARS-MSG2         TO MSG-LINE
+                        PERFORM 0350-ADD-MESSAGE-LINE
+                        MOVE -1 TO MAPREQL
+                      ELSE
+                        MOVE 'YEARS TO ADD MUST BE NUMERIC' TO MSG-LINE
+                        PERFORM 0350-ADD-MESSAGE-LINE
+                        MOVE -1 TO MAPYRSL
+                      END-IF
+                    WHEN OTHER
+                      MOVE -1 TO MAPDATL
+                   END-EVALUATE
             WHEN '@'
       *          ABEND WITH S0C7
                  MOVE '!@#$%'  TO BAD-DATA-ALPHA
@@ -216,11 +338,26 @@
                MOVE MSG-LINE TO MAPMSG1O
                MOVE SPACES TO MAPMSG2O MAPMSG3O
                               MAPMSG4O MAPMSG5O
+               MOVE MSG-LINE TO W-COM-MSG-LINE-1
+               MOVE SPACES TO W-COM-MSG-LINE-2 W-COM-MSG-LINE-3
+                              W-COM-MSG-LINE-4 W-COM-MSG-LINE-5
+           END-IF.
+           IF MSG-COUNT = 2
+               MOVE MSG-LINE TO MAPMSG2O
+               MOVE MSG-LINE TO W-COM-MSG-LINE-2
+           END-IF.
+           IF MSG-COUNT = 3
+               MOVE MSG-LINE TO MAPMSG3O
+               MOVE MSG-LINE TO W-COM-MSG-LINE-3
+           END-IF.
+           IF MSG-COUNT = 4
+               MOVE MSG-LINE TO MAPMSG4O
+               MOVE MSG-LINE TO W-COM-MSG-LINE-4
+           END-IF.
+           IF MSG-COUNT = 5
+               MOVE MSG-LINE TO MAPMSG5O
+               MOVE MSG-LINE TO W-COM-MSG-LINE-5
            END-IF.
-           IF MSG-COUNT = 2 THEN MOVE MSG-LINE TO MAPMSG2O.
-           IF MSG-COUNT = 3 THEN MOVE MSG-LINE TO MAPMSG3O.
-           IF MSG-COUNT = 4 THEN MOVE MSG-LINE TO MAPMSG4O.
-           IF MSG-COUNT = 5 THEN MOVE MSG-LINE TO MAPMSG5O.
 
        0400-RECEIVE-MAP.
            EXEC CICS
@@ -233,12 +370,15 @@
            IF W-COM-INPUT-BIRTHDATE NUMERIC
               MOVE W-COM-INPUT-BIRTHDATE TO COM-INPUT-DATE, L-INPUT-DATE
               MOVE 'OK' TO W-DATE-VALID-SW
+      *       DTEVAL EXPECTS MMDDCCYY, NOT OUR CCYYMMDD ORDER
+              MOVE W-COM-INPUT-DATE-MM   TO W-DTEVAL-DATE(1:2)
+              MOVE W-COM-INPUT-DATE-DD   TO W-DTEVAL-DATE(3:2)
+              MOVE W-COM-INPUT-DATE-CCYY TO W-DTEVAL-DATE(5:4)
+              CALL 'DTEVAL' USING W-DTEVAL-DATE, W-DTEVAL-RETCD,
+                OMITTED, W-DTEVAL-MIN-YEAR, W-DTEVAL-MAX-YEAR
               EVALUATE TRUE
                  WHEN W-COM-INPUT-DATE-CCYY < 1582
-                 WHEN W-COM-INPUT-DATE-MM < 01
-                 WHEN W-COM-INPUT-DATE-MM > 12
-                 WHEN W-COM-INPUT-DATE-DD < 01
-                 WHEN W-COM-INPUT-DATE-DD > 31
+                 WHEN W-DTEVAL-RETCD NOT = 0
                  WHEN W-COM-INPUT-BIRTHDATE > FUNCTION CURRENT-DATE(1:8)
                    MOVE 'INPUT DATE INVALID. ENTER IN YYYYMMDD FORMAT'
                       TO MSG-LINE
@@ -271,7 +411,21 @@
       *
        0650-CALCULATE-RETIREMENT.
            MOVE SPACES   TO W-CDAT3-RETIRE-DATE
+           MOVE SPACES   TO W-CDAT3-SPOUSE-DATE-IN
+           MOVE SPACES   TO W-CDAT3-SPOUSE-RETIRE-DATE
            MOVE 0        TO W-CDAT3-PROGRAM-RETCODE
+      *    MAPYRSI DOUBLES AS AN OPTIONAL PLAN-RULE RETIREMENT AGE
+      *    OVERRIDE (62/65/67, ETC.) - DEFAULT TO 65 WHEN BLANK.
+           IF MAPYRSI NUMERIC
+              MOVE MAPYRSI TO W-CDAT3-YEARS-TO-ADD
+           ELSE
+              MOVE +65     TO W-CDAT3-YEARS-TO-ADD
+           END-IF
+      *    MAPSPSI IS AN OPTIONAL SPOUSE/DEPENDENT BIRTHDATE SO A
+      *    COUPLE CAN BE COUNSELED IN ONE PASS THROUGH THIS SCREEN.
+           IF MAPSPSI IS NUMERIC
+              MOVE MAPSPSI TO W-CDAT3-SPOUSE-DATE-IN
+           END-IF
 
            CALL 'CDAT3' USING W-CDAT3-LINKAGE-AREA
 
@@ -283,6 +437,54 @@
               PERFORM 0350-ADD-MESSAGE-LINE
            END-IF.
 
+       0660-CALCULATE-YEARS-FROM-DATE.
+           MOVE SPACES   TO W-CDAT3-RETIRE-DATE
+           MOVE 0        TO W-CDAT3-PROGRAM-RETCODE
+           MOVE MAPYRSI  TO W-CDAT3-YEARS-TO-ADD
+
+           CALL 'CDAT3' USING W-CDAT3-LINKAGE-AREA
+
+           IF W-CDAT3-REQUEST-SUCCESS
+              MOVE W-CDAT3-RETIRE-DATE TO W-COM-RETIRE-DATE
+              MOVE 'Y' TO W-COM-RETIRE-DATE-OK
+           ELSE
+              MOVE 'PROBLEMS IN CALCULATING NEW DATE' TO MSG-LINE
+              PERFORM 0350-ADD-MESSAGE-LINE
+           END-IF.
+
+       0930-WRITE-HARDCOPY.
+      *    PF4 - SEND THE MESSAGE LINES CURRENTLY ON THE SCREEN
+      *    TO A PRINT/REPORT DATASET SO HR CAN HAND OUT A PAPER
+      *    CONFIRMATION OF THE RESULT.
+           IF W-COM-MSG-LINE-1 NOT = SPACES
+              MOVE W-COM-MSG-LINE-1 TO HARDCOPY-LINE
+              PERFORM 0935-WRITEQ-TD-LINE
+           END-IF.
+           IF W-COM-MSG-LINE-2 NOT = SPACES
+              MOVE W-COM-MSG-LINE-2 TO HARDCOPY-LINE
+              PERFORM 0935-WRITEQ-TD-LINE
+           END-IF.
+           IF W-COM-MSG-LINE-3 NOT = SPACES
+              MOVE W-COM-MSG-LINE-3 TO HARDCOPY-LINE
+              PERFORM 0935-WRITEQ-TD-LINE
+           END-IF.
+           IF W-COM-MSG-LINE-4 NOT = SPACES
+              MOVE W-COM-MSG-LINE-4 TO HARDCOPY-LINE
+              PERFORM 0935-WRITEQ-TD-LINE
+           END-IF.
+           IF W-COM-MSG-LINE-5 NOT = SPACES
+              MOVE W-COM-MSG-LINE-5 TO HARDCOPY-LINE
+              PERFORM 0935-WRITEQ-TD-LINE
+           END-IF.
+           MOVE HARDCOPY-CONFIRM-MSG TO MSGOUTO.
+
+       0935-WRITEQ-TD-LINE.
+           EXEC CICS WRITEQ TD
+               QUEUE('PRTR')
+               FROM(HARDCOPY-LINE)
+               LENGTH(LENGTH OF HARDCOPY-LINE)
+           END-EXEC.
+
        0900-RETURN-PSEUDO.
            EXEC CICS
                RETURN TRANSID('CDAT')
@@ -290,9 +492,24 @@
            END-EXEC.
 
        0910-RETURN-FINAL.
+           PERFORM 0920-WRITE-USAGE-STATS.
            EXEC CICS SEND TEXT FROM (END-OF-TRANS-MSG)
               ERASE
               FREEKB
            END-EXEC.
            EXEC CICS RETURN
+           END-EXEC.
+
+       0920-WRITE-USAGE-STATS.
+      *    ONE TSQ RECORD PER SESSION, KEPT FOR THE DAY'S BATCH
+      *    REPORTING JOB TO ROLL UP INTO USAGE STATISTICS
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO USAGE-LOG-DATE
+           MOVE W-COM-TRAN-EXEC-COUNT       TO USAGE-LOG-COUNT-TOTAL
+           MOVE W-COM-COUNT-B               TO USAGE-LOG-COUNT-B
+           MOVE W-COM-COUNT-R               TO USAGE-LOG-COUNT-R
+           MOVE W-COM-COUNT-Y               TO USAGE-LOG-COUNT-Y
+           EXEC CICS WRITEQ TS
+               QUEUE('CDATUSG')
+               FROM(USAGE-LOG-RECORD)
+               LENGTH(LENGTH OF USAGE-LOG-RECORD)
            END-EXEC.
\ No newline at end of file
