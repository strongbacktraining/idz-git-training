@@ -12,21 +12,69 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LOANCOB.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMORTFILE
+               ASSIGN TO AMORTRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AMORTFILE-ST.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AMORTFILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  AMORT-LINE                   PIC X(80).
        WORKING-STORAGE SECTION.
        01 FIELDS.
-          05 INPUT-1                    PIC X(26).
           05 PAYMENT                    PIC S9(9)V99 USAGE COMP.
           05 PAYMENT-OUT                PIC $$$,$$9.99 USAGE DISPLAY.
           05 LOAN-AMOUNT                PIC S9(7)V99 USAGE COMP.
-          05 LOAN-AMOUNT-IN             PIC X(16).
-          05 INTEREST-IN                PIC X(5).
           05 INTEREST                   PIC S9(3)V99 USAGE COMP.
-          05 NO-OF-PERIODS-IN           PIC X(3).
+          05 STANDARD-FINANCE-RATE      PIC S9(3)V99 USAGE COMP
+                                            VALUE 0.09.
           05 NO-OF-PERIODS              PIC 99 USAGE COMP.
+          05 NO-OF-PERIODS-DISP         PIC 99 USAGE DISPLAY.
           05 OUTPUT-LINE                PIC X(79).
           05 INTEREST-NUM               PIC .99 USAGE DISPLAY.
           05 LOAN-NUM                   PIC 999.99 USAGE DISPLAY.
+          05 AMORTFILE-ST               PIC X(2).
+      *
+      * SAFEDIV LINKAGE FIELDS, USED TO VALIDATE POLICY-MONTH BEFORE
+      * IT FEEDS NO-OF-PERIODS/FUNCTION ANNUITY BELOW.
+          05 SD-DIVIDEND                PIC S9(9)V99 COMP-3
+                                            VALUE 1.
+          05 SD-DIVISOR                 PIC S9(9)V99 COMP-3.
+          05 SD-QUOTIENT                PIC S9(9)V99 COMP-3.
+          05 SD-RETCD                   PIC S9(4).
+      *
+      * AMORTIZATION SCHEDULE WORKING FIELDS - ONE LINE PER PERIOD
+      * SHOWING BEGINNING BALANCE, INTEREST AND PRINCIPAL PORTIONS
+      * OF THE PAYMENT, AND THE RESULTING ENDING BALANCE.
+          05 AM-PERIOD                  PIC 99 USAGE COMP.
+          05 AM-BEGIN-BAL                  PIC S9(9)V99 USAGE COMP.
+          05 AM-INTEREST-AMT               PIC S9(9)V99 USAGE COMP.
+          05 AM-PRINCIPAL-AMT              PIC S9(9)V99 USAGE COMP.
+          05 AM-END-BAL                    PIC S9(9)V99 USAGE COMP.
+      *
+       01 AMORT-HEADING-LINE.
+          05 FILLER            PIC X(7)  VALUE "PERIOD".
+          05 FILLER            PIC X(4)  VALUE SPACES.
+          05 FILLER            PIC X(16) VALUE "BEGINNING BAL.".
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 FILLER            PIC X(14) VALUE "INTEREST".
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 FILLER            PIC X(14) VALUE "PRINCIPAL".
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 FILLER            PIC X(16) VALUE "ENDING BAL.".
+       01 AMORT-DETAIL-LINE.
+          05 AM-DET-PERIOD     PIC Z9.
+          05 FILLER            PIC X(9)  VALUE SPACES.
+          05 AM-DET-BEGIN-BAL  PIC $$$,$$$,$$9.99.
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 AM-DET-INTEREST   PIC $$$,$$9.99.
+          05 FILLER            PIC X(4)  VALUE SPACES.
+          05 AM-DET-PRINCIPAL  PIC $$$,$$9.99.
+          05 FILLER            PIC X(4)  VALUE SPACES.
+          05 AM-DET-END-BAL    PIC $$$,$$$,$$9.99.
        LINKAGE SECTION.
        01 CLAIM-RECORD-LS.
           05 INSURED-DETAILS.
@@ -57,22 +105,67 @@
       *
        000-MAIN.
       *
-           MOVE "30000 .09 24 " TO INPUT-1.
-           UNSTRING INPUT-1 DELIMITED BY ALL " "
-              INTO LOAN-AMOUNT-IN INTEREST-IN NO-OF-PERIODS-IN.
+           PERFORM 050-VALIDATE-POLICY-MONTH.
+           PERFORM 100-COMPUTE THRU 200-DISPLAY.
+      *
+       050-VALIDATE-POLICY-MONTH.
+      * POLICY-MONTH FEEDS NO-OF-PERIODS BELOW, WHICH FUNCTION ANNUITY
+      * TREATS AS A TERM DIVISOR INTERNALLY, SO A ZERO OR NON-NUMERIC
+      * VALUE COMING IN ON CLAIM-RECORD-LS MUST BE DEFAULTED HERE
+      * RATHER THAN RISK AN ABEND. THE ZERO CHECK ITSELF IS DELEGATED
+      * TO THE SHARED SAFEDIV SUBROUTINE RATHER THAN DUPLICATING THE
+      * CHECK INLINE.
+           IF POLICY-MONTH NOT NUMERIC
+              MOVE 1 TO POLICY-MONTH
+           ELSE
+              MOVE POLICY-MONTH TO SD-DIVISOR
+              CALL 'SAFEDIV' USING SD-DIVIDEND, SD-DIVISOR,
+                 SD-QUOTIENT, SD-RETCD
+              IF SD-RETCD NOT = 0
+                 MOVE 1 TO POLICY-MONTH
+              END-IF
+           END-IF
+           .
       *
        100-COMPUTE.
-      * Convert to numeric values
-           COMPUTE LOAN-AMOUNT = FUNCTION NUMVAL(LOAN-AMOUNT-IN).
-           COMPUTE LOAN-AMOUNT =
-              LOAN-AMOUNT /(POLICY-MONTH + 4).
-           COMPUTE INTEREST = FUNCTION NUMVAL(INTEREST-IN).
-           COMPUTE INTEREST = INTEREST *(POLICY-MONTH / 11).
-           COMPUTE NO-OF-PERIODS = FUNCTION NUMVAL(NO-OF-PERIODS-IN)
-           COMPUTE NO-OF-PERIODS = NO-OF-PERIODS / POLICY-MONTH.
+      * Finance the member's actual out-of-pocket balance: the loan
+      * amount is their CLAIM-AMOUNT-PAID balance, financed over
+      * POLICY-MONTH monthly payments at our standard financing rate.
+           MOVE CLAIM-AMOUNT-PAID      TO LOAN-AMOUNT.
+           MOVE STANDARD-FINANCE-RATE  TO INTEREST.
+           MOVE POLICY-MONTH           TO NO-OF-PERIODS
+                                           NO-OF-PERIODS-DISP.
       * Calculate annuity amount required
            COMPUTE PAYMENT = LOAN-AMOUNT *
               FUNCTION ANNUITY((INTEREST / 12) NO-OF-PERIODS).
+      *
+       150-WRITE-AMORTIZATION-SCHEDULE.
+      * ONE LINE PER NO-OF-PERIODS SHOWING BEGINNING BALANCE, THE
+      * INTEREST AND PRINCIPAL PORTIONS OF THE PAYMENT, AND THE
+      * RESULTING ENDING BALANCE. RUNS BEFORE 200-DISPLAY SINCE THAT
+      * PARAGRAPH OVERWRITES LOAN-AMOUNT/INTEREST WITH DISPLAY-ONLY
+      * SCALED VALUES.
+           OPEN OUTPUT AMORTFILE
+           WRITE AMORT-LINE FROM AMORT-HEADING-LINE
+           MOVE LOAN-AMOUNT TO AM-BEGIN-BAL
+           PERFORM VARYING AM-PERIOD FROM 1 BY 1
+              UNTIL AM-PERIOD > NO-OF-PERIODS
+              COMPUTE AM-INTEREST-AMT ROUNDED =
+                 AM-BEGIN-BAL * (INTEREST / 12)
+              COMPUTE AM-PRINCIPAL-AMT ROUNDED =
+                 PAYMENT - AM-INTEREST-AMT
+              COMPUTE AM-END-BAL ROUNDED =
+                 AM-BEGIN-BAL - AM-PRINCIPAL-AMT
+              MOVE AM-PERIOD       TO AM-DET-PERIOD
+              MOVE AM-BEGIN-BAL    TO AM-DET-BEGIN-BAL
+              MOVE AM-INTEREST-AMT TO AM-DET-INTEREST
+              MOVE AM-PRINCIPAL-AMT TO AM-DET-PRINCIPAL
+              MOVE AM-END-BAL      TO AM-DET-END-BAL
+              WRITE AMORT-LINE FROM AMORT-DETAIL-LINE
+              MOVE AM-END-BAL TO AM-BEGIN-BAL
+           END-PERFORM
+           CLOSE AMORTFILE
+           .
       *
        200-DISPLAY.
       *
@@ -82,7 +175,7 @@
            MOVE LOAN-AMOUNT TO LOAN-NUM.
            COMPUTE INTEREST = INTEREST * 123,
            MOVE INTEREST TO INTEREST-NUM.
-           STRING "COBLOAN:_Repayment_amount_for_a_" NO-OF-PERIODS-IN
+           STRING "COBLOAN:_Repayment_amount_for_a_" NO-OF-PERIODS-DISP
               "_month_loan_of_" LOAN-NUM
               "_at_" INTEREST-NUM "_interest_is:_"
               DELIMITED BY SPACES
