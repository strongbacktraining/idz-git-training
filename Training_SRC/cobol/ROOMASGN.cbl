@@ -0,0 +1,115 @@
+      ******************************************************************
+      * ROOMASGN                                                       *
+      * Room assignment/discharge subroutine.  DCLROOM-DATA in         *
+      * ROOMDATA.cpy carries NUMBER-OF-BEDS per room but no program    *
+      * tracks how many of those beds are occupied right now, so       *
+      * admissions has been keeping bed availability on the side.      *
+      * This subroutine owns a small occupancy-control file keyed by   *
+      * ward/room, checks the caller-supplied NUMBER-OF-BEDS against   *
+      * current occupancy before an assignment, and rejects the        *
+      * assignment instead of overbooking the room.                    *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROOMASGN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROOM-OCC-FILE
+               ASSIGN TO UT-S-ROOMOCC
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RO-ROOM-KEY
+               FILE STATUS IS ROOM-OCC-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROOM-OCC-FILE
+           RECORD CONTAINS 10 CHARACTERS.
+           COPY ROOMOCC.
+       WORKING-STORAGE SECTION.
+       01  ROOM-OCC-ST                   PIC X(2).
+           88  ROOM-OCC-OK                        VALUE '00'.
+           88  ROOM-OCC-NOTFND                    VALUE '23'.
+      *
+       LINKAGE SECTION.
+       01  ROOMASGN-PARMS-LS.
+           05  RA-WARD-ID                PIC X(4).
+           05  RA-ROOM-ID                PIC X(4).
+           05  RA-NUMBER-OF-BEDS         PIC S9(4) COMP.
+           05  RA-FUNCTION               PIC X(1).
+               88  RA-ASSIGN-PATIENT             VALUE 'A'.
+               88  RA-DISCHARGE-PATIENT          VALUE 'D'.
+           05  RA-RETURN-CODE            PIC S9(4) COMP.
+               88  RA-ASSIGNMENT-OK              VALUE 0.
+               88  RA-ROOM-FULL                  VALUE 4.
+               88  RA-INVALID-FUNCTION           VALUE 8.
+               88  RA-FILE-ERROR                 VALUE 12.
+      *
+       PROCEDURE DIVISION USING ROOMASGN-PARMS-LS.
+      *
+       000-MAIN.
+      *
+           PERFORM 100-OPEN-FILE.
+           PERFORM 200-READ-ROOM-OCCUPANCY.
+           EVALUATE TRUE
+               WHEN RA-ASSIGN-PATIENT
+                   PERFORM 300-ASSIGN-PATIENT
+               WHEN RA-DISCHARGE-PATIENT
+                   PERFORM 400-DISCHARGE-PATIENT
+               WHEN OTHER
+                   SET RA-INVALID-FUNCTION TO TRUE
+           END-EVALUATE.
+           PERFORM 900-CLOSE-FILE.
+           GOBACK.
+      *
+       100-OPEN-FILE.
+      *
+           OPEN I-O ROOM-OCC-FILE.
+           IF NOT ROOM-OCC-OK
+               SET RA-FILE-ERROR TO TRUE
+               GOBACK.
+      *
+       200-READ-ROOM-OCCUPANCY.
+      *
+           MOVE RA-WARD-ID TO RO-WARD-ID.
+           MOVE RA-ROOM-ID TO RO-ROOM-ID.
+           READ ROOM-OCC-FILE.
+           IF ROOM-OCC-NOTFND
+               MOVE ZERO TO RO-CURRENT-OCCUPANCY
+               WRITE ROOM-OCC-RECORD
+           ELSE
+               IF NOT ROOM-OCC-OK
+                   SET RA-FILE-ERROR TO TRUE
+                   PERFORM 900-CLOSE-FILE
+                   GOBACK
+               END-IF
+           END-IF.
+      *
+       300-ASSIGN-PATIENT.
+      *
+           IF RO-CURRENT-OCCUPANCY >= RA-NUMBER-OF-BEDS
+               SET RA-ROOM-FULL TO TRUE
+           ELSE
+               ADD 1 TO RO-CURRENT-OCCUPANCY
+               REWRITE ROOM-OCC-RECORD
+               IF ROOM-OCC-OK
+                   SET RA-ASSIGNMENT-OK TO TRUE
+               ELSE
+                   SET RA-FILE-ERROR TO TRUE
+               END-IF
+           END-IF.
+      *
+       400-DISCHARGE-PATIENT.
+      *
+           IF RO-CURRENT-OCCUPANCY > ZERO
+               SUBTRACT 1 FROM RO-CURRENT-OCCUPANCY
+           END-IF.
+           REWRITE ROOM-OCC-RECORD.
+           IF ROOM-OCC-OK
+               SET RA-ASSIGNMENT-OK TO TRUE
+           ELSE
+               SET RA-FILE-ERROR TO TRUE
+           END-IF.
+      *
+       900-CLOSE-FILE.
+      *
+           CLOSE ROOM-OCC-FILE.
