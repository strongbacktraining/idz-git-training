@@ -0,0 +1,208 @@
+      ******************************************************************
+      * HRTICKLR                                                       *
+      * Appraisal due-date tickler report off the segmented HR file    *
+      * described by SEGREC.cpy.  EMP-APPRASAL PIC X(20) is read as    *
+      * an 8-character CCYYMMDD last-appraisal date in positions 1-8   *
+      * followed by 12 characters of free-form status text, the same  *
+      * "date plus a FILLER/status tail" shape CLAIM-RECORD and other  *
+      * flat records in this repo use.  The date is validated and the *
+      * number of days since it was aged off to EBUD02 - the same     *
+      * CALLed subprogram EBUD00 already sets up a linkage area for -  *
+      * and anyone whose last appraisal is older than the configured  *
+      * review-cycle window is listed as overdue.                     *
+      *                                                                *
+      * Compile/Link this program for Debug and - using batch JCL:     *
+      *    1. Run the program to Normal EOJ                            *
+      *    2. Verify the output: (SYSOUT)                              *
+      *    3. Add the //CEEOPTS TEST card to Debug the program         *
+      *    4. Add the   ENVAR(*"EQA_STARTUP_KEY=CC") for code coverage *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HRTICKLR.
+       AUTHOR.          STRONGBACK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEGFILE
+               ASSIGN TO UT-S-SEGREC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SEGFILE-ST.
+           SELECT TIKCTL-FILE
+               ASSIGN TO UT-S-TIKCTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TIKCTL-ST.
+           SELECT PRINTFILE
+               ASSIGN TO HRTIKRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PRINTFILE-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEGFILE
+           RECORD CONTAINS 55 CHARACTERS.
+           COPY SEGREC.
+      *
+       FD  TIKCTL-FILE
+           RECORD CONTAINS 3 CHARACTERS.
+       01  TIKCTL-RECORD.
+           05  TC-REVIEW-CYCLE-DAYS       PIC 9(3).
+      *
+       FD  PRINTFILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  PRINT-LINE                    PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  PROGRAM-SWITCHES.
+           05  SEGFILE-ST                 PIC X(2).
+               88  SEGFILE-OK                     VALUE '00'.
+           05  TIKCTL-ST                  PIC X(2).
+               88  TIKCTL-OK                      VALUE '00'.
+           05  PRINTFILE-ST               PIC X(2).
+               88  PRINTFILE-OK                   VALUE '00'.
+           05  SEGFILE-EOF-WS             PIC X(1)  VALUE 'N'.
+               88  NO-MORE-SEG-RECORDS            VALUE 'Y'.
+       01  REVIEW-CYCLE-DAYS-WS           PIC 9(3) VALUE 365.
+       01  APPRAISAL-DATE-WS              PIC 9(8).
+      *
+      * SAME LAYOUT AS EBUD02'S INTERFACE-AREA, SO THE WHOLE GROUP
+      * CAN BE PASSED BY REFERENCE ON ONE CALL.
+       01  W-EBUD02-LINKAGE-AREA.
+           05  W-INPUT-DATE.
+               10  W-CCYY                 PIC 9(4).
+               10  W-MM                   PIC 9(2).
+               10  W-DD                   PIC 9(2).
+           05  W-DAY-DIFFERENCE           PIC 9(9).
+           05  W-DATE-FORMATTED           PIC X(29).
+           05  W-EBUD02-PROGRAM-RETCODE   PIC 9(4).
+               88  W-EBUD02-REQUEST-SUCCESS       VALUE 0.
+       01  REPORT-FIELDS.
+           05  LINE-COUNT                 PIC S9(2) VALUE +99.
+           05  PAGE-COUNT                 PIC S9(2) VALUE ZEROS.
+           05  LINES-PER-PAGE             PIC S9(2) VALUE +40.
+       01  HEADING-LINE-ONE.
+           05  FILLER            PIC X(30) VALUE
+                   "APPRAISAL DUE-DATE TICKLER".
+           05  FILLER            PIC X(8)  VALUE SPACES.
+           05  FILLER            PIC X(5)  VALUE "PAGE ".
+           05  HDG-PAGE-NUMBER   PIC Z9.
+       01  HEADING-LINE-TWO.
+           05  FILLER            PIC X(7)  VALUE "EMP ID".
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  FILLER            PIC X(21) VALUE "NAME".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(14) VALUE "LAST APPRAISAL".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(11) VALUE "DAYS SINCE".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(12) VALUE "STATUS".
+       01  TICKLER-DETAIL-LINE.
+           05  TD-EMP-ID         PIC 9999.
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  TD-NAME.
+               10  TD-FIRST-NAME PIC X(10).
+               10  FILLER        PIC X(1)  VALUE SPACE.
+               10  TD-LAST-NAME  PIC X(10).
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  TD-LAST-APPRAISAL PIC XXXX/XX/XX.
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  TD-DAYS-SINCE     PIC ZZZZZ9.
+           05  FILLER            PIC X(4)  VALUE SPACES.
+           05  TD-STATUS         PIC X(12).
+      *
+       PROCEDURE DIVISION.
+      *
+           PERFORM 100-HOUSEKEEPING.
+           PERFORM 200-PROCESS-RECORD UNTIL NO-MORE-SEG-RECORDS.
+           PERFORM 900-WRAP-UP.
+           GOBACK.
+      *
+       100-HOUSEKEEPING.
+      *
+           PERFORM 300-OPEN-FILES.
+           PERFORM 310-READ-TICKLER-CONTROL.
+           PERFORM 400-READ-SEGFILE.
+      *
+       200-PROCESS-RECORD.
+      *
+           IF REC-TYPE OF WIDGET-DEPT = '02'
+               PERFORM 600-CHECK-APPRAISAL
+           END-IF.
+           PERFORM 400-READ-SEGFILE.
+      *
+       300-OPEN-FILES.
+      *
+           OPEN INPUT SEGFILE.
+           IF NOT SEGFILE-OK
+               DISPLAY 'SEGMENTED HR FILE OPEN PROBLEM'
+               GO TO 999-ERROR-RTN.
+           OPEN OUTPUT PRINTFILE.
+           IF NOT PRINTFILE-OK
+               DISPLAY 'APPRAISAL TICKLER REPORT OPEN PROBLEM'
+               GO TO 999-ERROR-RTN.
+      *
+       310-READ-TICKLER-CONTROL.
+      *
+           OPEN INPUT TIKCTL-FILE.
+           IF TIKCTL-OK
+               READ TIKCTL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE TC-REVIEW-CYCLE-DAYS TO REVIEW-CYCLE-DAYS-WS
+               END-READ
+               CLOSE TIKCTL-FILE
+           END-IF.
+      *
+       400-READ-SEGFILE.
+      *
+           READ SEGFILE
+               AT END
+                   SET NO-MORE-SEG-RECORDS TO TRUE
+           END-READ.
+      *
+       500-WRITE-HEADING-LINES.
+      *
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT TO HDG-PAGE-NUMBER.
+           WRITE PRINT-LINE FROM HEADING-LINE-ONE
+               AFTER ADVANCING PAGE.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1.
+           WRITE PRINT-LINE FROM HEADING-LINE-TWO
+               AFTER ADVANCING 1.
+           MOVE 3 TO LINE-COUNT.
+      *
+       600-CHECK-APPRAISAL.
+      *
+           MOVE EMP-APPRASAL(1:8) TO APPRAISAL-DATE-WS.
+           MOVE APPRAISAL-DATE-WS TO W-INPUT-DATE.
+           CALL 'EBUD02' USING W-EBUD02-LINKAGE-AREA.
+           IF W-EBUD02-REQUEST-SUCCESS
+               IF W-DAY-DIFFERENCE > REVIEW-CYCLE-DAYS-WS
+                   IF LINE-COUNT > LINES-PER-PAGE
+                       PERFORM 500-WRITE-HEADING-LINES
+                   END-IF
+                   PERFORM 650-WRITE-TICKLER-LINE
+               END-IF
+           ELSE
+               DISPLAY 'HRTICKLR: INVALID APPRAISAL DATE FOR EMP ID '
+                   WIDGET-EMP-ID
+           END-IF.
+      *
+       650-WRITE-TICKLER-LINE.
+      *
+           MOVE WIDGET-EMP-ID TO TD-EMP-ID.
+           MOVE EMP-FIRST-NAME TO TD-FIRST-NAME.
+           MOVE EMP-LAST-NAME TO TD-LAST-NAME.
+           MOVE APPRAISAL-DATE-WS TO TD-LAST-APPRAISAL.
+           MOVE W-DAY-DIFFERENCE TO TD-DAYS-SINCE.
+           MOVE EMP-APPRASAL(9:12) TO TD-STATUS.
+           WRITE PRINT-LINE FROM TICKLER-DETAIL-LINE
+               AFTER ADVANCING 1.
+           ADD 1 TO LINE-COUNT.
+      *
+       900-WRAP-UP.
+           CLOSE SEGFILE, PRINTFILE.
+      *
+       999-ERROR-RTN.
+           MOVE -999 TO RETURN-CODE.
+           GOBACK.
