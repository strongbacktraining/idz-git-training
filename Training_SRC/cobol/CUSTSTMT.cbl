@@ -0,0 +1,155 @@
+      ******************************************************************
+      * CUSTSTMT                                                       *
+      * Prints a twelve-month customer activity statement from the    *
+      * CUSTREC master, mirroring the kind of report INSURCOB already *
+      * produces for claims, so account reps can hand a customer an   *
+      * activity statement without querying the raw file by hand.     *
+      *                                                                *
+      * Compile/Link this program for Debug and - using batch JCL:     *
+      *    1. Run the program to Normal EOJ                            *
+      *    2. Verify the output: (SYSOUT)         T                    *
+      *    3. Add the //CEEOPTS TEST card to Debug the program         *
+      *    4. Add the   ENVAR(*"EQA_STARTUP_KEY=CC") for code coverage *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTSTMT.
+       AUTHOR.          STRONGBACK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTFILE
+               ASSIGN TO UT-S-CUST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUSTOMER-KEY OF CUST-MASTER-RECORD
+               FILE STATUS IS CUSTFILE-ST.
+           SELECT PRINTFILE
+               ASSIGN TO CUSTSTRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PRINTFILE-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTFILE
+           RECORD CONTAINS 334 CHARACTERS.
+       01  CUST-MASTER-RECORD.
+           COPY CUSTREC1.
+      *
+       FD  PRINTFILE
+           RECORD CONTAINS 200 CHARACTERS.
+       01  PRINT-LINE                    PIC X(200).
+       WORKING-STORAGE SECTION.
+       01  CUST-REC-WS.
+           COPY CUSTREC1.
+       01  PROGRAM-SWITCHES.
+           05  CUSTFILE-ST                PIC X(2).
+               88  CUSTFILE-OK                    VALUE '00'.
+           05  PRINTFILE-ST               PIC X(2).
+               88  PRINTFILE-OK                   VALUE '00'.
+           05  CUSTFILE-EOF-WS            PIC X(1)  VALUE 'N'.
+               88  NO-MORE-CUSTOMERS               VALUE 'Y'.
+       01  REPORT-FIELDS.
+           05  LINE-COUNT                 PIC S9(2) VALUE +99.
+           05  PAGE-COUNT                 PIC S9(2) VALUE ZEROS.
+           05  LINES-PER-PAGE             PIC S9(2) VALUE +40.
+       01  STMT-WORK-FIELDS.
+           05  SW-SUB                     PIC 99.
+           05  SW-TOTAL                   PIC S9(9)V99 COMP-3.
+       01  HEADING-LINE-ONE.
+           05  FILLER            PIC X(28) VALUE
+                   "CUSTOMER ACTIVITY STATEMENT".
+           05  FILLER            PIC X(10) VALUE SPACES.
+           05  FILLER            PIC X(5)  VALUE "PAGE ".
+           05  HDG-PAGE-NUMBER   PIC Z9.
+       01  HEADING-LINE-TWO.
+           05  FILLER            PIC X(7)  VALUE "CUST-ID".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(17) VALUE "NAME".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  HDG-MONTH         PIC X(11) OCCURS 12.
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(11) VALUE "TOTAL".
+       01  STMT-DETAIL-LINE.
+           05  SD-CUST-ID        PIC X(5).
+           05  FILLER            PIC X(4)  VALUE SPACES.
+           05  SD-NAME           PIC X(17).
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  SD-MONTH-AMT      PIC -ZZZZZZ9.99 OCCURS 12.
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  SD-TOTAL          PIC -ZZZZZZ9.99.
+      *
+       PROCEDURE DIVISION.
+      *
+           PERFORM 100-HOUSEKEEPING.
+           PERFORM 200-PROCESS-CUSTOMER UNTIL NO-MORE-CUSTOMERS.
+           PERFORM 900-WRAP-UP.
+           GOBACK.
+      *
+       100-HOUSEKEEPING.
+      *
+           PERFORM 300-OPEN-FILES.
+           PERFORM 400-READ-CUSTOMER.
+      *
+       200-PROCESS-CUSTOMER.
+      *
+           IF LINE-COUNT > LINES-PER-PAGE
+               PERFORM 500-WRITE-HEADING-LINES
+           END-IF.
+           PERFORM 600-WRITE-DETAIL-LINE.
+           PERFORM 400-READ-CUSTOMER.
+      *
+       300-OPEN-FILES.
+      *
+           OPEN INPUT CUSTFILE.
+           IF NOT CUSTFILE-OK
+               DISPLAY 'CUSTOMER MASTER FILE OPEN PROBLEM'
+               GO TO 999-ERROR-RTN.
+           OPEN OUTPUT PRINTFILE.
+           IF NOT PRINTFILE-OK
+               DISPLAY 'ACTIVITY STATEMENT REPORT OPEN PROBLEM'
+               GO TO 999-ERROR-RTN.
+      *
+       400-READ-CUSTOMER.
+      *
+           READ CUSTFILE INTO CUST-REC-WS
+               AT END
+                   SET NO-MORE-CUSTOMERS TO TRUE
+           END-READ.
+      *
+       500-WRITE-HEADING-LINES.
+      *
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT TO HDG-PAGE-NUMBER.
+           WRITE PRINT-LINE FROM HEADING-LINE-ONE
+               AFTER ADVANCING PAGE.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1.
+           PERFORM VARYING SW-SUB FROM 1 BY 1 UNTIL SW-SUB > 12
+               MOVE SPACES TO HDG-MONTH(SW-SUB)
+               STRING "MONTH " SW-SUB DELIMITED BY SIZE
+                   INTO HDG-MONTH(SW-SUB)
+           END-PERFORM.
+           WRITE PRINT-LINE FROM HEADING-LINE-TWO
+               AFTER ADVANCING 1.
+           MOVE 4 TO LINE-COUNT.
+      *
+       600-WRITE-DETAIL-LINE.
+      *
+           MOVE CUST-ID OF CUST-REC-WS TO SD-CUST-ID.
+           MOVE NAME OF CUST-REC-WS TO SD-NAME.
+           MOVE ZERO TO SW-TOTAL.
+           PERFORM VARYING SW-SUB FROM 1 BY 1 UNTIL SW-SUB > 12
+               MOVE MONTH OF CUST-REC-WS(SW-SUB) TO SD-MONTH-AMT(SW-SUB)
+               ADD MONTH OF CUST-REC-WS(SW-SUB) TO SW-TOTAL
+           END-PERFORM.
+           MOVE SW-TOTAL TO SD-TOTAL.
+           WRITE PRINT-LINE FROM STMT-DETAIL-LINE
+               AFTER ADVANCING 1.
+           ADD 1 TO LINE-COUNT.
+      *
+       900-WRAP-UP.
+           CLOSE CUSTFILE, PRINTFILE.
+      *
+       999-ERROR-RTN.
+           MOVE -999 TO RETURN-CODE.
+           GOBACK.
