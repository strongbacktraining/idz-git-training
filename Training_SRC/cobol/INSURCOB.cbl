@@ -25,23 +25,126 @@
        FILE-CONTROL.
            SELECT CLAIMFILE
              ASSIGN TO UT-S-CLAIM
-               ORGANIZATION IS SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLAIM-REC-POLICY-NO
                FILE STATUS IS CLAIMFILE-ST.
            SELECT PRINTFILE
              ASSIGN TO CLAIMRPT
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS PRINTFILE-ST.
+           SELECT REINSFILE
+             ASSIGN TO REINSRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS REINSFILE-ST.
+           SELECT EXCPFILE
+             ASSIGN TO EXCPRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS EXCPFILE-ST.
+           SELECT DENYFILE
+             ASSIGN TO DENYRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS DENYFILE-ST.
+           SELECT EOBFILE
+             ASSIGN TO EOBEXTR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS EOBFILE-ST.
+           SELECT CSVFILE
+             ASSIGN TO CLAIMCSV
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CSVFILE-ST.
+           SELECT YTD-TOTALS-FILE
+             ASSIGN TO UT-S-YTD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS YTD-ST.
+           SELECT SORT-CLAIM-FILE
+             ASSIGN TO SORTWK1.
+           SELECT SORTED-CLAIMFILE
+             ASSIGN TO UT-S-SRTCLM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SRTCLM-ST.
+           SELECT CHECKPOINT-FILE
+             ASSIGN TO UT-S-CHKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-ST.
+           SELECT RESTART-CTL-FILE
+             ASSIGN TO UT-S-RESTART
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RESTART-CTL-ST.
+           SELECT REPORT-WINDOW-CTL-FILE
+             ASSIGN TO UT-S-RPTWIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RPTWIN-ST.
 
        DATA DIVISION.
        FILE SECTION.
        FD  CLAIMFILE
            RECORD CONTAINS 80 CHARACTERS.
-       01 CLAIM-RECORD                  PIC X(80).
+       01 CLAIM-RECORD.
+          05 CLAIM-REC-POLICY-NO        PIC 9(7).
+          05 FILLER                     PIC X(73).
 
        FD  PRINTFILE
            RECORD CONTAINS 132 CHARACTERS.
        01 PRINT-LINE                    PIC X(132).
 
+       FD  REINSFILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 REINS-LINE                    PIC X(80).
+
+       FD  EXCPFILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 EXCP-LINE                     PIC X(80).
+
+       FD  DENYFILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 DENY-LINE                     PIC X(80).
+
+       FD  EOBFILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 EOB-LINE                      PIC X(80).
+
+       FD  CSVFILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01 CSV-LINE                      PIC X(132).
+
+       FD  YTD-TOTALS-FILE
+           RECORD CONTAINS 44 CHARACTERS.
+       01 YTD-TOTALS-RECORD.
+          05 YTD-POLICY-AMOUNT          PIC S9(9)V99.
+          05 YTD-DEDUCTIBLE-PAID        PIC S9(9)V99.
+          05 YTD-CLAIM-AMOUNT-PAID      PIC S9(9)V99.
+          05 YTD-CLAIM-AMOUNT           PIC S9(9)V99.
+
+       SD  SORT-CLAIM-FILE.
+       01 SORT-CLAIM-REC.
+          05 FILLER                     PIC X(32).
+          05 SRT-POLICY-TYPE            PIC 9(1).
+          05 FILLER                     PIC X(21).
+          05 SRT-CLAIM-AMOUNT           PIC 9(7)V99.
+          05 FILLER                     PIC X(17).
+
+       FD  SORTED-CLAIMFILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01 SORTED-CLAIM-RECORD           PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+      *> CHECKPOINT-RECORD comes from the shared batch-suite
+      *> checkpoint/restart copybook - see CHKPTREC.cpy.
+           COPY CHKPTREC.
+
+       FD  RESTART-CTL-FILE
+           RECORD CONTAINS 10 CHARACTERS.
+           COPY RESTCTL.
+
+       FD  REPORT-WINDOW-CTL-FILE
+           RECORD CONTAINS 23 CHARACTERS.
+       01 REPORT-WINDOW-CTL-RECORD.
+          05 RWC-MODE                   PIC X(7).
+          05 RWC-FROM-DATE              PIC X(8).
+          05 RWC-TO-DATE                PIC X(8).
+
        WORKING-STORAGE SECTION.
        77 WS-STORAGE-IND                PIC X(80)
                                                        VALUE
@@ -51,8 +154,21 @@
                                                        VALUE 9999999.99.
        77 DEDUCTIBLE-PERC               PIC V999
                                                        VALUE .002.
+       77 REINSURANCE-RETENTION-AMT     PIC S9(7)V99
+                                                       VALUE 50000.00.
 
        77 WS-CALLED-PROGRAM             PIC X(8)       VALUE SPACES.
+       77 EXCP-REASON-CODE-WS           PIC X(30)      VALUE SPACES.
+
+       01 CLMPAY-PARMS-WS.
+          05 CLMPAY-DEDUCTIBLE-PERC     PIC V999.
+          05 CLMPAY-RETENTION-AMT       PIC S9(7)V99 COMP-3.
+          05 CLMPAY-DEDUCTIBLE-AMT      PIC S9(5)V99 COMP-3.
+          05 CLMPAY-CLAIM-PAID-AMT      PIC S9(7)V99 COMP-3.
+          05 CLMPAY-DEDUCTIBLE-MET-WS   PIC X(1).
+          05 CLMPAY-PAY-THE-CLAIM-WS    PIC X(1).
+          05 CLMPAY-REINSURANCE-WS      PIC X(1).
+             88 CLMPAY-REINSURANCE-TRIGGERED           VALUE 'Y'.
 
        01 CLAIM-RECORD-WS.
           05 INSURED-DETAILS.
@@ -81,6 +197,7 @@
 
        01 PROGRAM-SWITCHES.
           05 REINSURANCE                PIC XX         VALUE SPACES.
+             88 REINSURANCE-TRIGGERED                  VALUE 'Y '.
           05 INSURED-SUB                PIC 999        VALUE 1.
           05 CLAIMFILE-EOF              PIC X(1)       VALUE 'N'.
              88 NO-MORE-CLAIMS                         VALUE 'Y'.
@@ -88,6 +205,35 @@
              88 CLAIMFILE-OK                           VALUE '00'.
           05 PRINTFILE-ST               PIC X(2).
              88 PRINTFILE-OK                           VALUE '00'.
+          05 REINSFILE-ST               PIC X(2).
+             88 REINSFILE-OK                           VALUE '00'.
+          05 REINS-HEADING-WRITTEN-WS   PIC X(1)       VALUE SPACES.
+          05 EXCPFILE-ST                PIC X(2).
+             88 EXCPFILE-OK                            VALUE '00'.
+          05 EXCP-HEADING-WRITTEN-WS    PIC X(1)       VALUE SPACES.
+          05 DENYFILE-ST                PIC X(2).
+             88 DENYFILE-OK                            VALUE '00'.
+          05 DENY-HEADING-WRITTEN-WS    PIC X(1)       VALUE SPACES.
+          05 EOBFILE-ST                 PIC X(2).
+             88 EOBFILE-OK                             VALUE '00'.
+          05 SRTCLM-ST                  PIC X(2).
+             88 SRTCLM-OK                              VALUE '00'.
+          05 YTD-ST                     PIC X(2).
+             88 YTD-OK                                 VALUE '00'.
+          05 CSVFILE-ST                 PIC X(2).
+             88 CSVFILE-OK                             VALUE '00'.
+          05 RPTWIN-ST                  PIC X(2).
+             88 RPTWIN-OK                              VALUE '00'.
+          05 IN-REPORT-WINDOW-WS        PIC X(1).
+             88 IN-REPORT-WINDOW                       VALUE 'Y'.
+      *> CHECKPOINT-ST/RESTART-CTL-ST/RESTART-REQUESTED-WS/
+      *> RESTART-KEY-WS/CHECKPOINT-EOF-WS/CHECKPOINT-INTERVAL-WS now
+      *> come from the shared batch-suite checkpoint/restart
+      *> copybook - see CHKPTCOB.cpy.
+           COPY CHKPTCOB.
+
+       01 CHECKPOINT-WS.
+          05 CLAIM-COUNT-WS             PIC 9(9)       VALUE ZERO.
           05 BENEFIT-PERIOD             PIC X(1).
              88 BENEFIT-PERIOD-OK                      VALUE 'Y'.
           05 POLICY-DEDUCTIBLE-MET-WS   PIC X(1).
@@ -110,6 +256,20 @@
              10 WS-YEAR                 PIC X(4).
              10 WS-MONTH                PIC X(2).
              10 WS-DAY                  PIC X(2).
+          05 CURR-DATE-CMP-WS           PIC 9(8)       VALUE ZERO.
+          05 CURR-DATE-CMP-X REDEFINES CURR-DATE-CMP-WS PIC X(8).
+
+       01 REPORT-WINDOW-WS.
+          05 RW-MODE-WS                 PIC X(7)       VALUE 'WEEKLY '.
+             88 RW-MODE-WEEKLY                         VALUE 'WEEKLY '.
+             88 RW-MODE-MONTHLY                        VALUE 'MONTHLY'.
+             88 RW-MODE-RANGE                          VALUE 'RANGE  '.
+          05 RW-FROM-DATE-WS            PIC 9(8)       VALUE ZERO.
+          05 RW-FROM-DATE-X REDEFINES RW-FROM-DATE-WS  PIC X(8).
+          05 RW-TO-DATE-WS              PIC 9(8)       VALUE ZERO.
+          05 RW-TO-DATE-X REDEFINES RW-TO-DATE-WS      PIC X(8).
+          05 RW-TODAY-INT-WS            PIC 9(9) COMP.
+          05 RW-FROM-INT-WS             PIC 9(9) COMP.
 
        01 REPORT-FIELDS.
           05 LINE-COUNT                 PIC S9(2)      VALUE +6.
@@ -121,6 +281,30 @@
           05 TOT-DEDUCTIBLE-PAID        PIC S9(9)V99.
           05 TOT-CLAIM-AMOUNT-PAID      PIC S9(9)V99.
           05 TOT-CLAIM-AMOUNT           PIC S9(9)V99.
+      *
+      * YTD-CARRIED-FORWARD-WS holds the prior runs' cumulative
+      * totals as read from YTD-TOTALS-FILE; it is kept separate
+      * from TOT-BILL-INFORMATION so this run's own report and CSV
+      * totals are never co-mingled with the carried-forward figure.
+       01 YTD-CARRIED-FORWARD-WS.
+          05 YTD-POLICY-AMOUNT-CF       PIC S9(9)V99   VALUE ZERO.
+          05 YTD-DEDUCTIBLE-PAID-CF     PIC S9(9)V99   VALUE ZERO.
+          05 YTD-CLAIM-AMOUNT-PAID-CF   PIC S9(9)V99   VALUE ZERO.
+          05 YTD-CLAIM-AMOUNT-CF        PIC S9(9)V99   VALUE ZERO.
+      *
+      * YTD-GRAND-TOTAL-WS is YTD-CARRIED-FORWARD-WS plus this run's
+      * own TOT-BILL-INFORMATION - the figure actually persisted to
+      * YTD-TOTALS-FILE and shown on the report's YEAR-TO-DATE line.
+       01 YTD-GRAND-TOTAL-WS.
+          05 YTD-POLICY-AMOUNT-GT       PIC S9(9)V99   VALUE ZERO.
+          05 YTD-DEDUCTIBLE-PAID-GT     PIC S9(9)V99   VALUE ZERO.
+          05 YTD-CLAIM-AMOUNT-PAID-GT   PIC S9(9)V99   VALUE ZERO.
+          05 YTD-CLAIM-AMOUNT-GT        PIC S9(9)V99   VALUE ZERO.
+
+       01 POLICY-TYPE-SUBTOTALS-WS.
+          05 PREV-POLICY-TYPE-WS        PIC 9(1)       VALUE ZERO.
+          05 SUB-CLAIM-AMOUNT           PIC S9(9)V99   VALUE ZERO.
+          05 SUB-CLAIM-AMOUNT-PAID      PIC S9(9)V99   VALUE ZERO.
       **
       ** Report Lines start here
       **
@@ -221,6 +405,95 @@
           05 TOT-CLAIM-AMOUNT-PAID-OUT  PIC $$$,$$$,$$9.99.
           05 FILLER                     PIC X(5)       VALUE SPACES.
 
+       01 YTD-TOTAL-LINE-OUT.
+          05 FILLER                     PIC X(13)      VALUE SPACES.
+          05 FILLER                     PIC X(19)
+                                    VALUE 'YEAR-TO-DATE TOTAL:'.
+          05 FILLER                     PIC X(60)      VALUE SPACES.
+          05 YTD-DEDUCTIBLE-OUT         PIC $$$,$$9.99.
+          05 FILLER                     PIC X          VALUE SPACES.
+          05 YTD-CLAIM-AMOUNT-OUT       PIC $$$,$$$,$$9.99.
+          05 FILLER                     PIC XX         VALUE SPACES.
+          05 YTD-CLAIM-AMOUNT-PAID-OUT  PIC $$$,$$$,$$9.99.
+          05 FILLER                     PIC X(5)       VALUE SPACES.
+
+       01 SUBTOTAL-LINE-OUT.
+          05 FILLER                     PIC X(4)       VALUE SPACES.
+          05 SUB-POLICY-TYPE-OUT        PIC X(20)      VALUE SPACES.
+          05 FILLER                     PIC X(5)       VALUE 'SUBT:'.
+          05 FILLER                     PIC X(60)      VALUE SPACES.
+          05 SUB-CLAIM-AMOUNT-OUT       PIC $$$,$$$,$$9.99.
+          05 FILLER                     PIC XX         VALUE SPACES.
+          05 SUB-CLAIM-AMOUNT-PAID-OUT  PIC $$$,$$$,$$9.99.
+          05 FILLER                     PIC X(5)       VALUE SPACES.
+
+       01 REINS-HEADING-LINE.
+          05 FILLER                     PIC X(20)
+                                            VALUE 'REINSURANCE CEDING -'.
+          05 FILLER                     PIC X(1)       VALUE SPACE.
+          05 RH-DATE                    PIC XXXX/XX/XX.
+          05 FILLER                     PIC X(57)      VALUE SPACES.
+
+       01 REINS-DETAIL-LINE.
+          05 RD-POLICY-NO               PIC 9B999B99.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 RD-NAME.
+             10 RD-FIRST-NAME           PIC X(11).
+             10 RD-LAST-NAME            PIC X(16).
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 RD-CLAIM-AMOUNT-PAID       PIC $$,$$$,$$9.99.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 RD-RETENTION-AMT           PIC $$,$$$,$$9.99.
+          05 FILLER                     PIC X(15)      VALUE SPACES.
+
+       01 EXCP-HEADING-LINE.
+          05 FILLER                     PIC X(23)
+                                    VALUE 'CLAIM EXCEPTION REPORT'.
+          05 FILLER                     PIC X(1)       VALUE SPACE.
+          05 EH-DATE                    PIC XXXX/XX/XX.
+          05 FILLER                     PIC X(56)      VALUE SPACES.
+
+       01 EXCP-DETAIL-LINE.
+          05 EX-POLICY-NO               PIC 9B999B99.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 EX-CLAIM-AMOUNT            PIC $$,$$$,$$9.99.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 EX-REASON-CODE             PIC X(37).
+          05 FILLER                     PIC X(13)      VALUE SPACES.
+
+       01 DENY-HEADING-LINE.
+          05 FILLER                     PIC X(20)
+                                    VALUE 'CLAIM DENIAL AUDIT -'.
+          05 FILLER                     PIC X(1)       VALUE SPACE.
+          05 DH-DATE                    PIC XXXX/XX/XX.
+          05 FILLER                     PIC X(57)      VALUE SPACES.
+
+       01 DENY-DETAIL-LINE.
+          05 DN-POLICY-NO               PIC 9B999B99.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 DN-CLAIM-AMOUNT            PIC $$,$$$,$$9.99.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 DN-POLICY-AMOUNT-REMAINING PIC -$,$$$,$$9.99.
+          05 FILLER                     PIC X(3)       VALUE SPACES.
+          05 DN-REASON-CODE             PIC X(25).
+          05 FILLER                     PIC X(7)       VALUE SPACES.
+
+       01 EOB-DETAIL-LINE.
+          05 EOB-POLICY-NO              PIC 9B999B99.
+          05 FILLER                     PIC X(2)       VALUE SPACES.
+          05 EOB-NAME.
+             10 EOB-FIRST-NAME          PIC X(10).
+             10 EOB-LAST-NAME           PIC X(15).
+          05 FILLER                     PIC X(2)       VALUE SPACES.
+          05 EOB-DEDUCTIBLE-MET         PIC X.
+          05 FILLER                     PIC X(2)       VALUE SPACES.
+          05 EOB-COINSURANCE            PIC $$$9.
+          05 FILLER                     PIC X(2)       VALUE SPACES.
+          05 EOB-CLAIM-AMOUNT           PIC $$,$$$,$$9.99.
+          05 FILLER                     PIC X(2)       VALUE SPACES.
+          05 EOB-CLAIM-PAID             PIC $$,$$9.99.
+          05 FILLER                     PIC X(7)       VALUE SPACES.
+
        01 DATE-VARS.
           05 CURRENT-YEAR               PIC X(4).
           05 CURRENT-MON                PIC X(2).
@@ -262,7 +535,14 @@
       *
            PERFORM 100-HOUSEKEEPING.
            PERFORM 200-PROCESS-CLAIM UNTIL NO-MORE-CLAIMS.
+           IF PREV-POLICY-TYPE-WS NOT = ZERO
+             PERFORM 720-WRITE-POLICY-TYPE-SUBTOTAL
+           END-IF
            PERFORM 700-WRITE-CLAIM-TOTALS.
+           PERFORM 740-WRITE-CSV-TOTALS.
+           PERFORM 722-COMPUTE-YTD-GRAND-TOTAL.
+           PERFORM 725-WRITE-YTD-REPORT-LINE.
+           PERFORM 730-WRITE-YTD-TOTALS.
            PERFORM 900-WRAP-UP.
            GOBACK.
       *
@@ -270,70 +550,251 @@
       *
            INITIALIZE TOT-BILL-INFORMATION,
                       COUNTERS-AND-ACCUMULATORS-WS,
+                      POLICY-TYPE-SUBTOTALS-WS,
+                      CHECKPOINT-WS,
                       DATE-FIELDS-WS.
+           MOVE DATE-VARS TO CURR-DATE-OUT, CURR-DATE-WS.
+           MOVE CURR-DATE-WS TO CURR-DATE-CMP-WS.
            MOVE FUNCTION CURRENT-DATE TO HDG-DATE.
+           PERFORM 180-READ-YTD-TOTALS.
+           PERFORM 190-READ-REPORT-WINDOW.
+           PERFORM 8100-READ-RESTART-CONTROL.
            PERFORM 300-OPEN-FILES.
-           PERFORM 400-READ-CLAIMS.
+           IF RESTART-REQUESTED
+             PERFORM 160-SKIP-TO-CHECKPOINT
+           ELSE
+             PERFORM 400-READ-CLAIMS
+           END-IF.
+      *
+       180-READ-YTD-TOTALS.
+      *
+           OPEN INPUT YTD-TOTALS-FILE
+           IF YTD-OK
+             READ YTD-TOTALS-FILE INTO YTD-CARRIED-FORWARD-WS
+               AT END
+                 CONTINUE
+             END-READ
+             CLOSE YTD-TOTALS-FILE
+           END-IF.
+      *
+       190-READ-REPORT-WINDOW.
+      *
+           MOVE 'WEEKLY ' TO RW-MODE-WS.
+           OPEN INPUT REPORT-WINDOW-CTL-FILE
+           IF RPTWIN-OK
+             READ REPORT-WINDOW-CTL-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 IF RWC-MODE NOT = SPACES
+                   MOVE RWC-MODE TO RW-MODE-WS
+                 END-IF
+                 IF RW-MODE-RANGE
+                   MOVE RWC-FROM-DATE TO RW-FROM-DATE-WS
+                   MOVE RWC-TO-DATE TO RW-TO-DATE-WS
+                 END-IF
+             END-READ
+             CLOSE REPORT-WINDOW-CTL-FILE
+           END-IF.
+           PERFORM 195-COMPUTE-REPORT-WINDOW.
+      *
+       195-COMPUTE-REPORT-WINDOW.
+      *
+           IF NOT RW-MODE-RANGE
+             COMPUTE RW-TODAY-INT-WS =
+                FUNCTION INTEGER-OF-DATE(CURR-DATE-WS)
+             IF RW-MODE-MONTHLY
+               COMPUTE RW-FROM-INT-WS = RW-TODAY-INT-WS - 30
+             ELSE
+               COMPUTE RW-FROM-INT-WS = RW-TODAY-INT-WS - 7
+             END-IF
+             COMPUTE RW-FROM-DATE-WS =
+                FUNCTION DATE-OF-INTEGER(RW-FROM-INT-WS)
+             MOVE CURR-DATE-WS TO RW-TO-DATE-WS
+           END-IF.
+      *
+       160-SKIP-TO-CHECKPOINT.
+      *
+           DISPLAY 'INSURCOB RESTARTING AFTER POLICY NO: '
+                   RESTART-KEY-WS.
+           PERFORM 400-READ-CLAIMS
+           PERFORM UNTIL NO-MORE-CLAIMS
+              OR INSURED-POLICY-NO = RESTART-KEY-WS
+             PERFORM 400-READ-CLAIMS
+           END-PERFORM.
+           IF NOT NO-MORE-CLAIMS
+             PERFORM 400-READ-CLAIMS
+           END-IF.
       *
        200-PROCESS-CLAIM.
-           IF CLAIM-AMOUNT < ALLOWED-AMT
-             PERFORM 300-COMPUTE-CLAIM
-             IF PAY-THE-CLAIM
-               PERFORM 340-DETAIL-LINE
-               PERFORM 360-COMPUTE-INSURANCE-TOTAL
-               IF LINE-COUNT > LINES-PER-PAGE
-                 PERFORM 400-WRITE-HEADING-LINES
+           PERFORM 198-CHECK-REPORT-WINDOW
+           IF IN-REPORT-WINDOW
+             IF CLAIM-AMOUNT < ALLOWED-AMT
+               PERFORM 295-CHECK-BENEFIT-PERIOD
+               IF BENEFIT-PERIOD-OK
+                 PERFORM 300-COMPUTE-CLAIM
+                 IF REINSURANCE-TRIGGERED
+                   PERFORM 750-WRITE-REINSURANCE-LINE
+                 END-IF
+                 IF PAY-THE-CLAIM
+                   PERFORM 340-DETAIL-LINE
+                   PERFORM 650-POLICY-TYPE-BREAK-CHECK
+                   PERFORM 360-COMPUTE-INSURANCE-TOTAL
+                   IF LINE-COUNT > LINES-PER-PAGE
+                     PERFORM 400-WRITE-HEADING-LINES
+                   END-IF
+                   PERFORM 500-WRITE-DETAIL-LINE
+                   PERFORM 600-INCREMENT-TOTALS
+                 ELSE
+                   PERFORM 770-WRITE-DENIAL-LINE
+                 END-IF
+               ELSE
+                 MOVE 'POLICY BENEFIT PERIOD HAS LAPSED'
+                    TO EXCP-REASON-CODE-WS
+                 PERFORM 760-WRITE-EXCEPTION-LINE
                END-IF
-               PERFORM 500-WRITE-DETAIL-LINE
-               PERFORM 600-INCREMENT-TOTALS
+             ELSE
+               MOVE 'CLAIM AMOUNT EXCEEDS ALLOWED MAXIMUM'
+                  TO EXCP-REASON-CODE-WS
+               PERFORM 760-WRITE-EXCEPTION-LINE
              END-IF
            END-IF
            PERFORM 400-READ-CLAIMS.
-
+      *
+       198-CHECK-REPORT-WINDOW.
+      *
+           IF POLICY-BENEFIT-DATE-X >= RW-FROM-DATE-X
+              AND POLICY-BENEFIT-DATE-X <= RW-TO-DATE-X
+             MOVE 'Y' TO IN-REPORT-WINDOW-WS
+           ELSE
+             MOVE 'N' TO IN-REPORT-WINDOW-WS
+           END-IF.
+      *
+       295-CHECK-BENEFIT-PERIOD.
+      *
+           IF POLICY-BENEFIT-DATE-X < CURR-DATE-CMP-X
+             MOVE 'N' TO BENEFIT-PERIOD
+           ELSE
+             MOVE 'Y' TO BENEFIT-PERIOD
+           END-IF.
       *
        300-OPEN-FILES.
       *
-           OPEN INPUT CLAIMFILE
-           IF NOT CLAIMFILE-OK
-             DISPLAY 'CLAIM FILE PROBLEM'
+      *    ON RESTART THE SORTED CLAIM FILE FROM THE ORIGINAL RUN IS
+      *    STILL ON DISK, SO THE FULL CLAIMFILE SORT IS SKIPPED AND
+      *    THAT EXISTING SORTED OUTPUT IS REOPENED AND REUSED.
+           IF NOT RESTART-REQUESTED
+             PERFORM 310-SORT-CLAIMS
+           END-IF.
+
+           OPEN INPUT SORTED-CLAIMFILE
+           IF NOT SRTCLM-OK
+             DISPLAY 'SORTED CLAIM FILE PROBLEM'
              GO TO 999-ERROR-RTN.
 
-           OPEN OUTPUT PRINTFILE
+           IF RESTART-REQUESTED
+             OPEN EXTEND PRINTFILE
+           ELSE
+             OPEN OUTPUT PRINTFILE
+           END-IF
            IF NOT PRINTFILE-OK
              DISPLAY 'PRINT REPORT PROBLEM'
              GO TO 999-ERROR-RTN.
-      *
-       300-COMPUTE-CLAIM.
-      *
-           MOVE 'LOANCOB' TO WS-CALLED-PROGRAM.
-           CALL WS-CALLED-PROGRAM USING CLAIM-RECORD-WS.
 
-           PERFORM 300-COMPUTE-DEDUCTIBLE
-           IF DEDUCTIBLE-MET
-             COMPUTE CLAIM-PAID-WS ROUNDED = CLAIM-AMOUNT
-                - (POLICY-COINSURANCE) *(CLAIM-AMOUNT)
+           IF RESTART-REQUESTED
+             OPEN EXTEND REINSFILE
            ELSE
-             COMPUTE CLAIM-PAID-WS ROUNDED = CLAIM-AMOUNT
-                - DEDUCTIBLE-WS - (POLICY-COINSURANCE) *(CLAIM-AMOUNT)
+             OPEN OUTPUT REINSFILE
            END-IF
+           IF NOT REINSFILE-OK
+             DISPLAY 'REINSURANCE REPORT PROBLEM'
+             GO TO 999-ERROR-RTN.
 
-           SUBTRACT CLAIM-PAID-WS FROM POLICY-AMOUNT
-           END-SUBTRACT
+           IF RESTART-REQUESTED
+             OPEN EXTEND EXCPFILE
+           ELSE
+             OPEN OUTPUT EXCPFILE
+           END-IF
+           IF NOT EXCPFILE-OK
+             DISPLAY 'EXCEPTION REPORT PROBLEM'
+             GO TO 999-ERROR-RTN.
 
-           IF POLICY-AMOUNT > ZERO
-             MOVE 'Y' TO PAY-THE-CLAIM-WS
+           IF RESTART-REQUESTED
+             OPEN EXTEND DENYFILE
            ELSE
-             MOVE 'N' TO PAY-THE-CLAIM-WS
+             OPEN OUTPUT DENYFILE
+           END-IF
+           IF NOT DENYFILE-OK
+             DISPLAY 'DENIAL AUDIT REPORT PROBLEM'
+             GO TO 999-ERROR-RTN.
+
+           IF RESTART-REQUESTED
+             OPEN EXTEND EOBFILE
+           ELSE
+             OPEN OUTPUT EOBFILE
+           END-IF
+           IF NOT EOBFILE-OK
+             DISPLAY 'EOB EXTRACT PROBLEM'
+             GO TO 999-ERROR-RTN.
+
+           IF RESTART-REQUESTED
+             OPEN EXTEND CSVFILE
+           ELSE
+             OPEN OUTPUT CSVFILE
+           END-IF
+           IF NOT CSVFILE-OK
+             DISPLAY 'CSV EXPORT PROBLEM'
+             GO TO 999-ERROR-RTN.
+           IF NOT RESTART-REQUESTED
+             MOVE SPACES TO CSV-LINE
+             STRING 'POLICY TYPE,POLICY NO,NAME,RENEW DATE,'
+                    'DEDUCTIBLE MET,DEDUCTIBLE PCT,COINSURANCE,'
+                    'CLAIM AMOUNT,CLAIM PAID'
+                    DELIMITED BY SIZE INTO CSV-LINE
+             END-STRING
+             WRITE CSV-LINE
            END-IF.
+
+           IF RESTART-REQUESTED
+             PERFORM 8150-READ-LAST-CHECKPOINT
+             MOVE RESTART-RECORD-COUNT-WS TO CLAIM-COUNT-WS
+             OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+             OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           IF NOT CHECKPOINT-OK
+             DISPLAY 'CHECKPOINT FILE PROBLEM'
+             GO TO 999-ERROR-RTN.
+      *
+       310-SORT-CLAIMS.
       *
-       300-COMPUTE-DEDUCTIBLE.
+           SORT SORT-CLAIM-FILE
+             ON ASCENDING KEY SRT-POLICY-TYPE
+                DESCENDING KEY SRT-CLAIM-AMOUNT
+             USING CLAIMFILE
+             GIVING SORTED-CLAIMFILE.
+           IF SORT-RETURN NOT = ZERO
+             DISPLAY 'CLAIM FILE SORT PROBLEM'
+             GO TO 999-ERROR-RTN
+           END-IF.
+      *
+       300-COMPUTE-CLAIM.
       *
-           COMPUTE DEDUCTIBLE-WS ROUNDED =
-              POLICY-AMOUNT * DEDUCTIBLE-PERC
-           IF POLICY-DEDUCTIBLE-PAID >= DEDUCTIBLE-WS
-             MOVE "Y" TO POLICY-DEDUCTIBLE-MET-WS
+           MOVE DEDUCTIBLE-PERC TO CLMPAY-DEDUCTIBLE-PERC.
+           MOVE REINSURANCE-RETENTION-AMT TO CLMPAY-RETENTION-AMT.
+           MOVE 'CLMPAY' TO WS-CALLED-PROGRAM.
+           CALL WS-CALLED-PROGRAM USING CLAIM-RECORD-WS
+              CLMPAY-PARMS-WS.
+
+           MOVE CLMPAY-DEDUCTIBLE-MET-WS TO POLICY-DEDUCTIBLE-MET-WS.
+           MOVE CLMPAY-DEDUCTIBLE-AMT TO DEDUCTIBLE-WS.
+           MOVE CLMPAY-CLAIM-PAID-AMT TO CLAIM-PAID-WS.
+           MOVE CLMPAY-PAY-THE-CLAIM-WS TO PAY-THE-CLAIM-WS.
+
+           IF CLMPAY-REINSURANCE-TRIGGERED
+             SET REINSURANCE-TRIGGERED TO TRUE
            ELSE
-             MOVE "N" TO POLICY-DEDUCTIBLE-MET-WS
+             MOVE SPACES TO REINSURANCE
            END-IF.
       *
        340-DETAIL-LINE.
@@ -341,11 +802,11 @@
        360-COMPUTE-INSURANCE-TOTAL.
       *
        400-READ-CLAIMS.
-           READ CLAIMFILE INTO CLAIM-RECORD-WS                          V2R1
+           READ SORTED-CLAIMFILE INTO CLAIM-RECORD-WS                   V2R1
            AT END
               MOVE "Y" TO CLAIMFILE-EOF                                 V2R2
            END-READ.
-           IF CLAIMFILE-OK OR NO-MORE-CLAIMS
+           IF SRTCLM-OK OR NO-MORE-CLAIMS
            NEXT SENTENCE
            ELSE
              DISPLAY 'CLAIM FILE PROBLEM'
@@ -403,6 +864,47 @@
            WRITE PRINT-LINE FROM DETAIL-LINE
               AFTER ADVANCING 2 LINES
            ADD 1 TO LINE-COUNT.
+           PERFORM 510-WRITE-EOB-LINE.
+      *
+       510-WRITE-EOB-LINE.
+      *
+           MOVE INSURED-POLICY-NO TO EOB-POLICY-NO.
+           INSPECT EOB-POLICY-NO REPLACING ALL ' ' BY '-'.
+           MOVE SPACES TO EOB-NAME.
+           MOVE INSURED-FIRST-NAME TO EOB-FIRST-NAME.
+           MOVE INSURED-LAST-NAME TO EOB-LAST-NAME.
+           MOVE POLICY-DEDUCTIBLE-MET-WS TO EOB-DEDUCTIBLE-MET.
+           MOVE DEDUCTIBLE-WS TO EOB-COINSURANCE.
+           MOVE CLAIM-AMOUNT TO EOB-CLAIM-AMOUNT.
+           MOVE CLAIM-AMOUNT-PAID TO EOB-CLAIM-PAID.
+           WRITE EOB-LINE FROM EOB-DETAIL-LINE.
+           PERFORM 520-WRITE-CSV-DETAIL-LINE.
+      *
+       520-WRITE-CSV-DETAIL-LINE.
+      *
+           MOVE SPACES TO CSV-LINE
+           STRING FUNCTION TRIM(DET-POLICY-TYPE)      DELIMITED BY SIZE
+                  ','                                 DELIMITED BY SIZE
+                  FUNCTION TRIM(DET-POLICY-NO)         DELIMITED BY SIZE
+                  ','                                 DELIMITED BY SIZE
+                  FUNCTION TRIM(DET-FIRST-NAME)        DELIMITED BY SIZE
+                  ' '                                 DELIMITED BY SIZE
+                  FUNCTION TRIM(DET-LAST-NAME)         DELIMITED BY SIZE
+                  ','                                 DELIMITED BY SIZE
+                  DET-RENEW-DATE                       DELIMITED BY SIZE
+                  ','                                 DELIMITED BY SIZE
+                  DET-DEDUCTIBLE-MET                   DELIMITED BY SIZE
+                  ','                                 DELIMITED BY SIZE
+                  FUNCTION TRIM(DET-DEDUCTIBLE-PERC)   DELIMITED BY SIZE
+                  ','                                 DELIMITED BY SIZE
+                  FUNCTION TRIM(DET-COINSURANCE)       DELIMITED BY SIZE
+                  ','                                 DELIMITED BY SIZE
+                  FUNCTION TRIM(DET-CLAIM-AMOUNT)      DELIMITED BY SIZE
+                  ','                                 DELIMITED BY SIZE
+                  FUNCTION TRIM(DET-CLAIM-PAID)        DELIMITED BY SIZE
+                  INTO CSV-LINE
+           END-STRING.
+           WRITE CSV-LINE.
       *
        600-INCREMENT-TOTALS.
       *
@@ -422,6 +924,26 @@
            SIZE ERROR
               DISPLAY 'SIZE ERROR ON TOTAL CLAIM PAID'
            END-ADD.
+           ADD CLAIM-AMOUNT TO SUB-CLAIM-AMOUNT.
+           ADD CLAIM-AMOUNT-PAID TO SUB-CLAIM-AMOUNT-PAID.
+           ADD 1 TO CLAIM-COUNT-WS.
+           IF FUNCTION MOD(CLAIM-COUNT-WS CHECKPOINT-INTERVAL-WS) = 0
+             PERFORM 680-WRITE-CHECKPOINT
+           END-IF.
+      *
+       680-WRITE-CHECKPOINT.
+      *
+           MOVE INSURED-POLICY-NO TO CKPT-LAST-KEY.
+           MOVE CLAIM-COUNT-WS TO CKPT-RECORD-COUNT.
+           PERFORM 8170-WRITE-CHECKPOINT.
+      *
+       650-POLICY-TYPE-BREAK-CHECK.
+      *
+           IF PREV-POLICY-TYPE-WS NOT = ZERO
+              AND PREV-POLICY-TYPE-WS NOT = POLICY-TYPE
+             PERFORM 720-WRITE-POLICY-TYPE-SUBTOTAL
+           END-IF.
+           MOVE POLICY-TYPE TO PREV-POLICY-TYPE-WS.
       *
        700-WRITE-CLAIM-TOTALS.
       *
@@ -431,10 +953,120 @@
            MOVE TOT-DEDUCTIBLE-PAID TO TOT-DEDUCTIBLE-OUT
            MOVE TOT-CLAIM-AMOUNT-PAID TO TOT-CLAIM-AMOUNT-PAID-OUT
            WRITE PRINT-LINE FROM TOTAL-LINE-OUT.
+      *
+       740-WRITE-CSV-TOTALS.
+      *
+           MOVE SPACES TO CSV-LINE
+           STRING 'TOTAL,,,,,,'                 DELIMITED BY SIZE
+                  FUNCTION TRIM(TOT-CLAIM-AMOUNT-OUT)
+                                                 DELIMITED BY SIZE
+                  ','                            DELIMITED BY SIZE
+                  FUNCTION TRIM(TOT-CLAIM-AMOUNT-PAID-OUT)
+                                                 DELIMITED BY SIZE
+                  INTO CSV-LINE
+           END-STRING.
+           WRITE CSV-LINE.
+      *
+       722-COMPUTE-YTD-GRAND-TOTAL.
+      *
+           ADD YTD-POLICY-AMOUNT-CF     TOT-POLICY-AMOUNT
+             GIVING YTD-POLICY-AMOUNT-GT
+           ADD YTD-DEDUCTIBLE-PAID-CF   TOT-DEDUCTIBLE-PAID
+             GIVING YTD-DEDUCTIBLE-PAID-GT
+           ADD YTD-CLAIM-AMOUNT-PAID-CF TOT-CLAIM-AMOUNT-PAID
+             GIVING YTD-CLAIM-AMOUNT-PAID-GT
+           ADD YTD-CLAIM-AMOUNT-CF      TOT-CLAIM-AMOUNT
+             GIVING YTD-CLAIM-AMOUNT-GT.
+      *
+       725-WRITE-YTD-REPORT-LINE.
+      *
+           MOVE YTD-DEDUCTIBLE-PAID-GT   TO YTD-DEDUCTIBLE-OUT
+           MOVE YTD-CLAIM-AMOUNT-GT      TO YTD-CLAIM-AMOUNT-OUT
+           MOVE YTD-CLAIM-AMOUNT-PAID-GT TO YTD-CLAIM-AMOUNT-PAID-OUT
+           WRITE PRINT-LINE FROM YTD-TOTAL-LINE-OUT.
+      *
+       730-WRITE-YTD-TOTALS.
+      *
+           OPEN OUTPUT YTD-TOTALS-FILE
+           IF NOT YTD-OK
+             DISPLAY 'YTD TOTALS FILE PROBLEM'
+             GO TO 999-ERROR-RTN.
+           WRITE YTD-TOTALS-RECORD FROM YTD-GRAND-TOTAL-WS.
+           CLOSE YTD-TOTALS-FILE.
+      *
+       720-WRITE-POLICY-TYPE-SUBTOTAL.
+      *
+           EVALUATE PREV-POLICY-TYPE-WS
+           WHEN 1
+                MOVE 'EMPLOYER-PRIVATE'
+                   TO SUB-POLICY-TYPE-OUT
+           WHEN 2
+                MOVE 'STANDARD MEDICARE'
+                   TO SUB-POLICY-TYPE-OUT
+           WHEN 3
+                MOVE 'AFFORDABLE CARE ACT'
+                   TO SUB-POLICY-TYPE-OUT
+           WHEN OTHER
+                MOVE 'UNKNOWN' TO SUB-POLICY-TYPE-OUT
+           END-EVALUATE.
+           MOVE SUB-CLAIM-AMOUNT TO SUB-CLAIM-AMOUNT-OUT.
+           MOVE SUB-CLAIM-AMOUNT-PAID TO SUB-CLAIM-AMOUNT-PAID-OUT.
+           WRITE PRINT-LINE FROM SUBTOTAL-LINE-OUT
+              AFTER ADVANCING 1 LINES.
+           MOVE ZERO TO SUB-CLAIM-AMOUNT, SUB-CLAIM-AMOUNT-PAID.
+      *
+       750-WRITE-REINSURANCE-LINE.
+      *
+           IF REINS-HEADING-WRITTEN-WS = SPACES
+             MOVE HDG-DATE TO RH-DATE
+             WRITE REINS-LINE FROM REINS-HEADING-LINE
+             MOVE 'Y' TO REINS-HEADING-WRITTEN-WS
+           END-IF.
+           MOVE INSURED-POLICY-NO TO RD-POLICY-NO.
+           INSPECT RD-POLICY-NO REPLACING ALL ' ' BY '-'.
+           MOVE SPACES TO RD-NAME.
+           MOVE INSURED-FIRST-NAME TO RD-FIRST-NAME.
+           MOVE INSURED-LAST-NAME TO RD-LAST-NAME.
+           MOVE CLAIM-PAID-WS TO RD-CLAIM-AMOUNT-PAID.
+           MOVE REINSURANCE-RETENTION-AMT TO RD-RETENTION-AMT.
+           WRITE REINS-LINE FROM REINS-DETAIL-LINE.
+      *
+       760-WRITE-EXCEPTION-LINE.
+      *
+           IF EXCP-HEADING-WRITTEN-WS = SPACES
+             MOVE HDG-DATE TO EH-DATE
+             WRITE EXCP-LINE FROM EXCP-HEADING-LINE
+             MOVE 'Y' TO EXCP-HEADING-WRITTEN-WS
+           END-IF.
+           MOVE INSURED-POLICY-NO TO EX-POLICY-NO.
+           INSPECT EX-POLICY-NO REPLACING ALL ' ' BY '-'.
+           MOVE CLAIM-AMOUNT TO EX-CLAIM-AMOUNT.
+           MOVE EXCP-REASON-CODE-WS TO EX-REASON-CODE.
+           WRITE EXCP-LINE FROM EXCP-DETAIL-LINE.
+      *
+       770-WRITE-DENIAL-LINE.
+      *
+           IF DENY-HEADING-WRITTEN-WS = SPACES
+             MOVE HDG-DATE TO DH-DATE
+             WRITE DENY-LINE FROM DENY-HEADING-LINE
+             MOVE 'Y' TO DENY-HEADING-WRITTEN-WS
+           END-IF.
+           MOVE INSURED-POLICY-NO TO DN-POLICY-NO.
+           INSPECT DN-POLICY-NO REPLACING ALL ' ' BY '-'.
+           MOVE CLAIM-AMOUNT TO DN-CLAIM-AMOUNT.
+           MOVE POLICY-AMOUNT TO DN-POLICY-AMOUNT-REMAINING.
+           MOVE 'POLICY AMOUNT EXHAUSTED' TO DN-REASON-CODE.
+           WRITE DENY-LINE FROM DENY-DETAIL-LINE.
       *
        900-WRAP-UP.
-           CLOSE CLAIMFILE, PRINTFILE.
+           CLOSE SORTED-CLAIMFILE, PRINTFILE, REINSFILE, EXCPFILE,
+                 DENYFILE, EOBFILE, CSVFILE, CHECKPOINT-FILE.
+           PERFORM 8190-CLEAR-CHECKPOINT-FILE.
       *
        999-ERROR-RTN.
            MOVE -999 TO RETURN-CODE.
-           GOBACK.
\ No newline at end of file
+           GOBACK.
+      *
+      *> Shared batch-suite checkpoint/restart utility paragraphs -
+      *> see CHKPTPRC.cpy.
+           COPY CHKPTPRC.
\ No newline at end of file
