@@ -0,0 +1,288 @@
+      ******************************************************************
+      * SUPLAGE                                                        *
+      * Supplier aging report off SUPPLIER.cpy's SUPPLR-BAL-REC,       *
+      * bucketing each supplier's balance into the copybook's own      *
+      * SUPPLR-BAL-BILLING-11-30 through SUPPLR-BAL-BILLING-181-UP     *
+      * day bands, the same way CUSTAGE buckets CUSTREC1 balances,     *
+      * so accounts payable can see which suppliers are aging into    *
+      * the 91-180 and 181-up buckets without querying the raw        *
+      * VSAM/DB2 source directly.                                     *
+      *                                                                *
+      * Also reconciles each supplier's net and gross aging buckets   *
+      * against SUPPLR-BAL-NET-REC and SUPPLR-BAL-GROSS-REC, writing  *
+      * any supplier whose buckets do not sum to those totals to the  *
+      * SUPLAGXC exception report - the same PRINTFILE/EXCPFILE split *
+      * INSURCOB uses for its claim exception report.                 *
+      *                                                                *
+      * Compile/Link this program for Debug and - using batch JCL:     *
+      *    1. Run the program to Normal EOJ                            *
+      *    2. Verify the output: (SYSOUT)         T                    *
+      *    3. Add the //CEEOPTS TEST card to Debug the program         *
+      *    4. Add the   ENVAR(*"EQA_STARTUP_KEY=CC") for code coverage *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUPLAGE.
+       AUTHOR.          STRONGBACK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUPPLRFILE
+               ASSIGN TO UT-S-SUPPLR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SUPPLRFILE-ST.
+           SELECT PRINTFILE
+               ASSIGN TO SUPLAGRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PRINTFILE-ST.
+           SELECT EXCPFILE
+               ASSIGN TO SUPLAGXC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS EXCPFILE-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUPPLRFILE
+           RECORD CONTAINS 230 CHARACTERS.
+       01  SUPPLRFILE-REC                PIC X(230).
+      *
+       FD  PRINTFILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  PRINT-LINE                    PIC X(132).
+      *
+       FD  EXCPFILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  EXCP-LINE                     PIC X(132).
+       WORKING-STORAGE SECTION.
+       COPY SUPPLIER.
+       01  PROGRAM-SWITCHES.
+           05  SUPPLRFILE-ST              PIC X(2).
+               88  SUPPLRFILE-OK                  VALUE '00'.
+           05  PRINTFILE-ST               PIC X(2).
+               88  PRINTFILE-OK                   VALUE '00'.
+           05  EXCPFILE-ST                PIC X(2).
+               88  EXCPFILE-OK                    VALUE '00'.
+           05  SUPPLRFILE-EOF-WS          PIC X(1)  VALUE 'N'.
+               88  NO-MORE-SUPPLIERS              VALUE 'Y'.
+       01  DETAIL-WORK-FIELDS.
+           05  DW-ROW-TOTAL               PIC S9(9)V99 COMP-3.
+           05  DW-NET-BUCKET-SUM          PIC S9(9)V99 COMP-3.
+           05  DW-GROSS-BUCKET-SUM        PIC S9(9)V99 COMP-3.
+      * BUCKET SUBTOTALS ACCUMULATED ACROSS ALL SUPPLIERS, THE SAME
+      * WAY CUSTAGE ACCUMULATES AGE-BAL-0-999 ET AL.
+       01  AGING-TOTALS-WS.
+           05  AT-11-30                   PIC S9(9)V99 COMP-3
+                                               VALUE ZERO.
+           05  AT-31-60                   PIC S9(9)V99 COMP-3
+                                               VALUE ZERO.
+           05  AT-61-90                   PIC S9(9)V99 COMP-3
+                                               VALUE ZERO.
+           05  AT-91-180                  PIC S9(9)V99 COMP-3
+                                               VALUE ZERO.
+           05  AT-181-UP                  PIC S9(9)V99 COMP-3
+                                               VALUE ZERO.
+       01  GRAND-TOTAL-WS                 PIC S9(9)V99 COMP-3
+                                               VALUE ZERO.
+       01  REPORT-FIELDS.
+           05  LINE-COUNT                 PIC S9(2) VALUE +99.
+           05  PAGE-COUNT                 PIC S9(2) VALUE ZEROS.
+           05  LINES-PER-PAGE             PIC S9(2) VALUE +40.
+       01  HEADING-LINE-ONE.
+           05  FILLER            PIC X(24) VALUE
+                   "SUPPLIER AGING REPORT".
+           05  FILLER            PIC X(10) VALUE SPACES.
+           05  FILLER            PIC X(5)  VALUE "PAGE ".
+           05  HDG-PAGE-NUMBER   PIC Z9.
+       01  HEADING-LINE-TWO.
+           05  FILLER            PIC X(8)  VALUE "SUPPLIER".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(11) VALUE "11-30".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(11) VALUE "31-60".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(11) VALUE "61-90".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(11) VALUE "91-180".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(11) VALUE "181-UP".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(12) VALUE "ROW TOTAL".
+       01  AGING-DETAIL-LINE.
+           05  AD-SUPPLR-NO      PIC X(3).
+           05  FILLER            PIC X(7)  VALUE SPACES.
+           05  AD-11-30          PIC -ZZZZZZ9.99.
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  AD-31-60          PIC -ZZZZZZ9.99.
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  AD-61-90          PIC -ZZZZZZ9.99.
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  AD-91-180         PIC -ZZZZZZ9.99.
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  AD-181-UP         PIC -ZZZZZZ9.99.
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  AD-ROW-TOTAL      PIC -ZZZZZZZ9.99.
+       01  AGING-SUBTOTAL-LINE.
+           05  FILLER            PIC X(10) VALUE "SUBTOTALS ".
+           05  ST-11-30          PIC -ZZZZZZ9.99.
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  ST-31-60          PIC -ZZZZZZ9.99.
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  ST-61-90          PIC -ZZZZZZ9.99.
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  ST-91-180         PIC -ZZZZZZ9.99.
+           05  FILLER            PIC X(1)  VALUE SPACES.
+           05  ST-181-UP         PIC -ZZZZZZ9.99.
+       01  GRAND-TOTAL-LINE.
+           05  FILLER            PIC X(16) VALUE "GRAND TOTAL    ".
+           05  GT-TOTAL-OUT      PIC -ZZZZZZZZ9.99.
+       01  EXCP-HEADING-LINE.
+           05  FILLER            PIC X(34) VALUE
+                   "SUPPLIER BALANCE RECONCILIATION -".
+           05  FILLER            PIC X(1)  VALUE SPACE.
+           05  FILLER            PIC X(16) VALUE "OUT OF BALANCE".
+           05  FILLER            PIC X(81) VALUE SPACES.
+       01  EXCP-DETAIL-LINE.
+           05  EX-SUPPLR-NO      PIC X(3).
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  EX-NET-REC        PIC -ZZZZZZZ9.99.
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  EX-NET-BUCKET-SUM PIC -ZZZZZZZ9.99.
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  EX-GROSS-REC      PIC -ZZZZZZZ9.99.
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  EX-GROSS-BUCKET-SUM PIC -ZZZZZZZ9.99.
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  EX-REASON         PIC X(20).
+      *
+       PROCEDURE DIVISION.
+      *
+           PERFORM 100-HOUSEKEEPING.
+           PERFORM 200-PROCESS-SUPPLIER UNTIL NO-MORE-SUPPLIERS.
+           PERFORM 700-WRITE-TOTALS-LINES.
+           PERFORM 900-WRAP-UP.
+           GOBACK.
+      *
+       100-HOUSEKEEPING.
+      *
+           PERFORM 300-OPEN-FILES.
+           PERFORM 400-READ-SUPPLIER.
+      *
+       200-PROCESS-SUPPLIER.
+      *
+           IF LINE-COUNT > LINES-PER-PAGE
+               PERFORM 500-WRITE-HEADING-LINES
+           END-IF.
+           PERFORM 600-WRITE-DETAIL-LINE.
+           PERFORM 650-RECONCILE-SUPPLIER.
+           PERFORM 400-READ-SUPPLIER.
+      *
+       300-OPEN-FILES.
+      *
+           OPEN INPUT SUPPLRFILE.
+           IF NOT SUPPLRFILE-OK
+               DISPLAY 'SUPPLIER BALANCE FILE OPEN PROBLEM'
+               GO TO 999-ERROR-RTN.
+           OPEN OUTPUT PRINTFILE.
+           IF NOT PRINTFILE-OK
+               DISPLAY 'SUPPLIER AGING REPORT OPEN PROBLEM'
+               GO TO 999-ERROR-RTN.
+           OPEN OUTPUT EXCPFILE.
+           IF NOT EXCPFILE-OK
+               DISPLAY 'SUPPLIER RECONCILIATION REPORT OPEN PROBLEM'
+               GO TO 999-ERROR-RTN.
+           WRITE EXCP-LINE FROM EXCP-HEADING-LINE.
+      *
+       400-READ-SUPPLIER.
+      *
+           READ SUPPLRFILE INTO SUPPLR-BAL-REC
+               AT END
+                   SET NO-MORE-SUPPLIERS TO TRUE
+           END-READ.
+      *
+       500-WRITE-HEADING-LINES.
+      *
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT TO HDG-PAGE-NUMBER.
+           WRITE PRINT-LINE FROM HEADING-LINE-ONE
+               AFTER ADVANCING PAGE.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1.
+           WRITE PRINT-LINE FROM HEADING-LINE-TWO
+               AFTER ADVANCING 1.
+           MOVE 3 TO LINE-COUNT.
+      *
+       600-WRITE-DETAIL-LINE.
+      *
+           COMPUTE DW-ROW-TOTAL =
+               SUPPLR-BAL-BILLING-11-30 + SUPPLR-BAL-BILLING-31-60
+             + SUPPLR-BAL-BILLING-61-90 + SUPPLR-BAL-BILLING-91-180
+             + SUPPLR-BAL-BILLING-181-UP.
+           MOVE SUPPLR-BAL-SUPPLR-NO    TO AD-SUPPLR-NO.
+           MOVE SUPPLR-BAL-BILLING-11-30   TO AD-11-30.
+           MOVE SUPPLR-BAL-BILLING-31-60   TO AD-31-60.
+           MOVE SUPPLR-BAL-BILLING-61-90   TO AD-61-90.
+           MOVE SUPPLR-BAL-BILLING-91-180  TO AD-91-180.
+           MOVE SUPPLR-BAL-BILLING-181-UP  TO AD-181-UP.
+           MOVE DW-ROW-TOTAL               TO AD-ROW-TOTAL.
+           WRITE PRINT-LINE FROM AGING-DETAIL-LINE
+               AFTER ADVANCING 1.
+           ADD 1 TO LINE-COUNT.
+           ADD SUPPLR-BAL-BILLING-11-30   TO AT-11-30.
+           ADD SUPPLR-BAL-BILLING-31-60   TO AT-31-60.
+           ADD SUPPLR-BAL-BILLING-61-90   TO AT-61-90.
+           ADD SUPPLR-BAL-BILLING-91-180  TO AT-91-180.
+           ADD SUPPLR-BAL-BILLING-181-UP  TO AT-181-UP.
+           ADD DW-ROW-TOTAL               TO GRAND-TOTAL-WS.
+      *
+       650-RECONCILE-SUPPLIER.
+      *
+           COMPUTE DW-NET-BUCKET-SUM =
+               SUPPLR-BAL-BILLING-11-30 + SUPPLR-BAL-BILLING-31-60
+             + SUPPLR-BAL-BILLING-61-90 + SUPPLR-BAL-BILLING-91-180
+             + SUPPLR-BAL-BILLING-181-UP.
+           COMPUTE DW-GROSS-BUCKET-SUM =
+               SUPPLR-BAL-BILLING-11-30-G + SUPPLR-BAL-BILLING-31-60-G
+             + SUPPLR-BAL-BILLING-61-90-G
+             + SUPPLR-BAL-BILLING-91-180-G
+             + SUPPLR-BAL-BILLING-181-UP-G.
+           IF DW-NET-BUCKET-SUM NOT = SUPPLR-BAL-NET-REC
+               MOVE SUPPLR-BAL-SUPPLR-NO   TO EX-SUPPLR-NO
+               MOVE SUPPLR-BAL-NET-REC     TO EX-NET-REC
+               MOVE DW-NET-BUCKET-SUM      TO EX-NET-BUCKET-SUM
+               MOVE SUPPLR-BAL-GROSS-REC   TO EX-GROSS-REC
+               MOVE DW-GROSS-BUCKET-SUM    TO EX-GROSS-BUCKET-SUM
+               MOVE "NET OUT OF BALANCE" TO EX-REASON
+               WRITE EXCP-LINE FROM EXCP-DETAIL-LINE
+           END-IF.
+           IF DW-GROSS-BUCKET-SUM NOT = SUPPLR-BAL-GROSS-REC
+               MOVE SUPPLR-BAL-SUPPLR-NO   TO EX-SUPPLR-NO
+               MOVE SUPPLR-BAL-NET-REC     TO EX-NET-REC
+               MOVE DW-NET-BUCKET-SUM      TO EX-NET-BUCKET-SUM
+               MOVE SUPPLR-BAL-GROSS-REC   TO EX-GROSS-REC
+               MOVE DW-GROSS-BUCKET-SUM    TO EX-GROSS-BUCKET-SUM
+               MOVE "GROSS OUT OF BALANCE" TO EX-REASON
+               WRITE EXCP-LINE FROM EXCP-DETAIL-LINE
+           END-IF.
+      *
+       700-WRITE-TOTALS-LINES.
+      *
+           MOVE AT-11-30   TO ST-11-30.
+           MOVE AT-31-60   TO ST-31-60.
+           MOVE AT-61-90   TO ST-61-90.
+           MOVE AT-91-180  TO ST-91-180.
+           MOVE AT-181-UP  TO ST-181-UP.
+           MOVE GRAND-TOTAL-WS TO GT-TOTAL-OUT.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1.
+           WRITE PRINT-LINE FROM AGING-SUBTOTAL-LINE
+               AFTER ADVANCING 1.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1.
+           WRITE PRINT-LINE FROM GRAND-TOTAL-LINE
+               AFTER ADVANCING 1.
+      *
+       900-WRAP-UP.
+           CLOSE SUPPLRFILE, PRINTFILE, EXCPFILE.
+      *
+       999-ERROR-RTN.
+           MOVE -999 TO RETURN-CODE.
+           GOBACK.
