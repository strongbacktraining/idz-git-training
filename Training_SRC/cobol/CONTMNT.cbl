@@ -0,0 +1,232 @@
+       ID DIVISION.
+       PROGRAM-ID. CONTMNT.
+      *    CICS CONTACT MAINTENANCE TRANSACTION
+      *
+      *    PSEUDO-CONVERSATIONAL, COMMAREA-DRIVEN, BMS MAP SEND/RECEIVE
+      *    FRONT END OVER THE CONTACTS FILE (CONTACT-REC, CUSTREC.cpy'S
+      *    SECOND RECORD TYPE ALONGSIDE THE CUSTOMER MASTER) SO A CSR
+      *    CAN ADD, CHANGE, OR DELETE A CUSTOMER'S CONTACT ONLINE
+      *    INSTEAD OF THAT RECORD TYPE SITTING UNUSED.  MODELED ON
+      *    CDAT1'S MAP SEND/RECEIVE STRUCTURE AND CLAIMINQ'S DIRECT
+      *    EXEC CICS FILE ACCESS AGAINST AN INDEXED DATASET.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-FLEX-ES.
+       OBJECT-COMPUTER. IBM-FLEX-ES.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01  W-CONTACT-KEY-VALID-SW           PIC XX.
+       01  W-CONTACT-FUNCTION-VALID-SW      PIC XX.
+       01  WS-CONTACT-KEY.
+           05  WS-CONTACT-CUST-ID           PIC X(5).
+           05  WS-CONTACT-REC-TYPE          PIC X(1).
+       01  WS-RESP                          PIC S9(8) COMP.
+
+       01  CONTACT-RECORD-WS.
+           COPY CONTACTR1.
+
+       01  WS-COMM-AREA.
+           05  W-COM-TRAN-EXEC-COUNT        PIC 9999  VALUE 0.
+           05  W-COM-CUST-ID                PIC X(5)  VALUE SPACES.
+           05  W-COM-REC-TYPE               PIC X(1)  VALUE SPACES.
+
+       COPY DFHAID.
+       COPY CONTMAP.
+
+       01  MESSAGE-VALUES.
+           05  ERR-MSG-BAD-KEY       PIC X(50)
+                 VALUE 'INVALID KEY PRESSED.  PLEASE TRY AGAIN'.
+           05  ERR-MSG-NO-CUST-ID    PIC X(50)
+                 VALUE 'CUSTOMER ID MUST BE ENTERED - PLEASE REENTER'.
+           05  ERR-MSG-BAD-FUNCTION  PIC X(50)
+                 VALUE 'FUNCTION MUST BE A, C, OR D - PLEASE REENTER'.
+           05  ERR-MSG-NOT-FOUND     PIC X(50)
+                 VALUE 'NO CONTACT ON FILE FOR THAT CUSTOMER ID'.
+           05  ERR-MSG-DUPLICATE     PIC X(50)
+                 VALUE 'CONTACT ALREADY ON FILE - USE CHANGE INSTEAD'.
+           05  ERR-MSG-ADD-FAILED    PIC X(50)
+                 VALUE 'ADD FAILED - PLEASE TRY AGAIN'.
+           05  ERR-MSG-CHANGE-FAILED PIC X(50)
+                 VALUE 'CHANGE FAILED - PLEASE TRY AGAIN'.
+           05  ERR-MSG-DELETE-FAILED PIC X(50)
+                 VALUE 'DELETE FAILED - PLEASE TRY AGAIN'.
+           05  OK-MSG-ADDED          PIC X(50)
+                 VALUE 'CONTACT ADDED'.
+           05  OK-MSG-CHANGED        PIC X(50)
+                 VALUE 'CONTACT CHANGED'.
+           05  OK-MSG-DELETED        PIC X(50)
+                 VALUE 'CONTACT DELETED'.
+
+       01  END-OF-TRANS-MSG       PIC X(30)
+                  VALUE 'APPLICATION ENDED'.
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA.
+           05  COM-TRAN-EXEC-COUNT          PIC 9999.
+           05  COM-CUST-ID                  PIC X(5).
+           05  COM-REC-TYPE                 PIC X(1).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           COMPUTE W-COM-TRAN-EXEC-COUNT = W-COM-TRAN-EXEC-COUNT + 1
+           EVALUATE TRUE
+               WHEN EIBCALEN = ZERO
+                   INITIALIZE WS-COMM-AREA
+                   PERFORM 0300-SEND-ERASE
+                   PERFORM 0900-RETURN-PSEUDO
+               WHEN EIBAID = DFHENTER
+                   MOVE DFHCOMMAREA TO WS-COMM-AREA
+                   PERFORM 0100-PROCESS-REQUEST
+                   PERFORM 0310-SEND-DATAONLY
+                   PERFORM 0900-RETURN-PSEUDO
+               WHEN EIBAID = DFHPF3 OR DFHPF12 OR DFHCLEAR
+                   PERFORM 0910-RETURN-FINAL
+               WHEN OTHER
+                   MOVE DFHCOMMAREA TO WS-COMM-AREA
+                   MOVE ERR-MSG-BAD-KEY TO CMSG1O
+                   PERFORM 0310-SEND-DATAONLY
+                   PERFORM 0900-RETURN-PSEUDO
+           END-EVALUATE
+           .
+
+       0100-PROCESS-REQUEST.
+           PERFORM 0400-RECEIVE-MAP.
+           MOVE 'OK' TO W-CONTACT-KEY-VALID-SW.
+           MOVE 'OK' TO W-CONTACT-FUNCTION-VALID-SW.
+           IF CCIDI = SPACES OR LOW-VALUES
+              MOVE 'XX' TO W-CONTACT-KEY-VALID-SW
+              MOVE ERR-MSG-NO-CUST-ID TO CMSG1O
+              MOVE -1 TO CCIDL
+           ELSE
+              MOVE CCIDI TO WS-CONTACT-CUST-ID, W-COM-CUST-ID
+              MOVE CRTYI TO WS-CONTACT-REC-TYPE, W-COM-REC-TYPE
+           END-IF
+           IF CFUNI NOT = 'A' AND CFUNI NOT = 'C' AND CFUNI NOT = 'D'
+              MOVE 'XX' TO W-CONTACT-FUNCTION-VALID-SW
+              MOVE ERR-MSG-BAD-FUNCTION TO CMSG1O
+              MOVE -1 TO CFUNL
+           END-IF
+           IF W-CONTACT-KEY-VALID-SW = 'OK'
+              AND W-CONTACT-FUNCTION-VALID-SW = 'OK'
+              EVALUATE CFUNI
+                 WHEN 'A'
+                    PERFORM 0500-ADD-CONTACT
+                 WHEN 'C'
+                    PERFORM 0510-CHANGE-CONTACT
+                 WHEN 'D'
+                    PERFORM 0520-DELETE-CONTACT
+              END-EVALUATE
+           END-IF
+           .
+
+       0300-SEND-ERASE.
+           MOVE -1 TO CCIDL.
+           EXEC CICS
+             SEND MAP ('CONTI')
+                 MAPSET('CONTMAP')
+                 MAPONLY
+                 ERASE
+           END-EXEC.
+
+       0310-SEND-DATAONLY.
+           EXEC CICS
+             SEND MAP ('CONTI')
+                 MAPSET('CONTMAP')
+                 FROM(CONTO)
+                 DATAONLY
+                 CURSOR
+           END-EXEC.
+
+       0400-RECEIVE-MAP.
+           EXEC CICS
+                RECEIVE MAP('CONTI')
+                   MAPSET('CONTMAP')
+                   INTO (CONTI)
+           END-EXEC.
+
+       0500-ADD-CONTACT.
+           MOVE WS-CONTACT-CUST-ID  TO CUST-ID.
+           MOVE WS-CONTACT-REC-TYPE TO REC-TYPE.
+           MOVE CNAMI TO NAME.
+           MOVE CDESI TO DESCRIPTION.
+           MOVE CINFI TO CONTACT-INFO.
+           MOVE SPACES TO LAB-DATA-3 LAB-DATA-4.
+           EXEC CICS
+               WRITE DATASET('CONTACTS')
+                    FROM(CONTACT-RECORD-WS)
+                    RIDFLD(WS-CONTACT-KEY)
+                    KEYLENGTH(6)
+                    RESP(WS-RESP)
+           END-EXEC
+           EVALUATE WS-RESP
+              WHEN DFHRESP(NORMAL)
+                 MOVE OK-MSG-ADDED TO CMSG1O
+              WHEN DFHRESP(DUPREC)
+                 MOVE ERR-MSG-DUPLICATE TO CMSG1O
+              WHEN OTHER
+                 MOVE ERR-MSG-ADD-FAILED TO CMSG1O
+           END-EVALUATE
+           .
+
+       0510-CHANGE-CONTACT.
+           EXEC CICS
+               READ DATASET('CONTACTS')
+                    INTO(CONTACT-RECORD-WS)
+                    RIDFLD(WS-CONTACT-KEY)
+                    KEYLENGTH(6)
+                    UPDATE
+                    RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+              MOVE CNAMI TO NAME
+              MOVE CDESI TO DESCRIPTION
+              MOVE CINFI TO CONTACT-INFO
+              EXEC CICS
+                  REWRITE DATASET('CONTACTS')
+                       FROM(CONTACT-RECORD-WS)
+                       RESP(WS-RESP)
+              END-EXEC
+              IF WS-RESP = DFHRESP(NORMAL)
+                 MOVE OK-MSG-CHANGED TO CMSG1O
+              ELSE
+                 MOVE ERR-MSG-CHANGE-FAILED TO CMSG1O
+              END-IF
+           ELSE
+              MOVE ERR-MSG-NOT-FOUND TO CMSG1O
+           END-IF
+           .
+
+       0520-DELETE-CONTACT.
+           EXEC CICS
+               DELETE DATASET('CONTACTS')
+                    RIDFLD(WS-CONTACT-KEY)
+                    KEYLENGTH(6)
+                    RESP(WS-RESP)
+           END-EXEC
+           EVALUATE WS-RESP
+              WHEN DFHRESP(NORMAL)
+                 MOVE OK-MSG-DELETED TO CMSG1O
+              WHEN DFHRESP(NOTFND)
+                 MOVE ERR-MSG-NOT-FOUND TO CMSG1O
+              WHEN OTHER
+                 MOVE ERR-MSG-DELETE-FAILED TO CMSG1O
+           END-EVALUATE
+           .
+
+       0900-RETURN-PSEUDO.
+           EXEC CICS
+               RETURN TRANSID('CONT')
+               COMMAREA(WS-COMM-AREA)
+           END-EXEC.
+
+       0910-RETURN-FINAL.
+           EXEC CICS SEND TEXT FROM (END-OF-TRANS-MSG)
+              ERASE
+              FREEKB
+           END-EXEC.
+           EXEC CICS RETURN
+           END-EXEC.
