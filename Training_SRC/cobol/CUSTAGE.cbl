@@ -0,0 +1,255 @@
+      ******************************************************************
+      * CUSTAGE                                                        *
+      * Account-balance aging/exposure report for the CUSTREC master,  *
+      * bucketing each customer's ACCT-BALANCE into exposure ranges    *
+      * the way SUPPLIER.cpy already buckets supplier balances into    *
+      * day bands, so we can tell at a glance which customers are      *
+      * carrying large balances without extracting the whole file.     *
+      *                                                                *
+      * Compile/Link this program for Debug and - using batch JCL:     *
+      *    1. Run the program to Normal EOJ                            *
+      *    2. Verify the output: (SYSOUT)         T                    *
+      *    3. Add the //CEEOPTS TEST card to Debug the program         *
+      *    4. Add the   ENVAR(*"EQA_STARTUP_KEY=CC") for code coverage *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTAGE.
+       AUTHOR.          STRONGBACK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTFILE
+               ASSIGN TO UT-S-CUST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUSTOMER-KEY OF CUST-MASTER-RECORD
+               FILE STATUS IS CUSTFILE-ST.
+           SELECT PRINTFILE
+               ASSIGN TO CUSTAGRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PRINTFILE-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTFILE
+           RECORD CONTAINS 334 CHARACTERS.
+       01  CUST-MASTER-RECORD.
+           COPY CUSTREC1.
+      *
+       FD  PRINTFILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  PRINT-LINE                    PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  CUST-REC-WS.
+           COPY CUSTREC1.
+       01  PROGRAM-SWITCHES.
+           05  CUSTFILE-ST                PIC X(2).
+               88  CUSTFILE-OK                    VALUE '00'.
+           05  PRINTFILE-ST               PIC X(2).
+               88  PRINTFILE-OK                   VALUE '00'.
+           05  CUSTFILE-EOF-WS            PIC X(1)  VALUE 'N'.
+               88  NO-MORE-CUSTOMERS               VALUE 'Y'.
+       01  REPORT-FIELDS.
+           05  LINE-COUNT                 PIC S9(2) VALUE +99.
+           05  PAGE-COUNT                 PIC S9(2) VALUE ZEROS.
+           05  LINES-PER-PAGE             PIC S9(2) VALUE +40.
+      * ACCT-BALANCE EXPOSURE BUCKETS, SAME SHAPE AS SUPPLIER.cpy'S
+      * SUPPLR-BAL-BILLING-11-30/31-60/61-90/91-180/181-UP FIELDS, BUT
+      * BUCKETED BY BALANCE AMOUNT RANGE RATHER THAN AGE IN DAYS.
+       01  AGING-TOTALS-WS.
+           05  AGE-BAL-0-999                PIC S9(9)V99 COMP-3
+                                                VALUE ZERO.
+           05  AGE-BAL-1000-4999            PIC S9(9)V99 COMP-3
+                                                VALUE ZERO.
+           05  AGE-BAL-5000-9999            PIC S9(9)V99 COMP-3
+                                                VALUE ZERO.
+           05  AGE-BAL-10000-24999          PIC S9(9)V99 COMP-3
+                                                VALUE ZERO.
+           05  AGE-BAL-25000-UP             PIC S9(9)V99 COMP-3
+                                                VALUE ZERO.
+       01  AGING-COUNTS-WS.
+           05  AGE-CNT-0-999                PIC 9(5) VALUE ZERO.
+           05  AGE-CNT-1000-4999            PIC 9(5) VALUE ZERO.
+           05  AGE-CNT-5000-9999            PIC 9(5) VALUE ZERO.
+           05  AGE-CNT-10000-24999          PIC 9(5) VALUE ZERO.
+           05  AGE-CNT-25000-UP             PIC 9(5) VALUE ZERO.
+       01  HEADING-LINE-ONE.
+           05  FILLER            PIC X(32) VALUE
+                   "CUSTOMER BALANCE AGING REPORT".
+           05  FILLER            PIC X(10) VALUE SPACES.
+           05  FILLER            PIC X(5)  VALUE "PAGE ".
+           05  HDG-PAGE-NUMBER   PIC Z9.
+       01  HEADING-LINE-TWO.
+           05  FILLER            PIC X(7)  VALUE "CUST-ID".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(17) VALUE "NAME".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(14) VALUE "ACCT-BALANCE".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(17) VALUE "EXPOSURE BAND".
+       01  AGING-DETAIL-LINE.
+           05  AD-CUST-ID        PIC X(5).
+           05  FILLER            PIC X(4)  VALUE SPACES.
+           05  AD-NAME           PIC X(17).
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  AD-BALANCE        PIC -ZZZZZZ9.99.
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  AD-BAND           PIC X(17).
+       01  AGING-TOTALS-LINE-1.
+           05  FILLER            PIC X(22) VALUE
+                   "       0 -    999.99 ".
+           05  FILLER            PIC X(4)  VALUE "CNT ".
+           05  AT-CNT-0-999      PIC ZZZZ9.
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  FILLER            PIC X(4)  VALUE "AMT ".
+           05  AT-BAL-0-999      PIC -ZZZZZZZZZ9.99.
+       01  AGING-TOTALS-LINE-2.
+           05  FILLER            PIC X(22) VALUE
+                   "    1000 -   4999.99 ".
+           05  FILLER            PIC X(4)  VALUE "CNT ".
+           05  AT-CNT-1000-4999  PIC ZZZZ9.
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  FILLER            PIC X(4)  VALUE "AMT ".
+           05  AT-BAL-1000-4999  PIC -ZZZZZZZZZ9.99.
+       01  AGING-TOTALS-LINE-3.
+           05  FILLER            PIC X(22) VALUE
+                   "    5000 -   9999.99 ".
+           05  FILLER            PIC X(4)  VALUE "CNT ".
+           05  AT-CNT-5000-9999  PIC ZZZZ9.
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  FILLER            PIC X(4)  VALUE "AMT ".
+           05  AT-BAL-5000-9999  PIC -ZZZZZZZZZ9.99.
+       01  AGING-TOTALS-LINE-4.
+           05  FILLER            PIC X(22) VALUE
+                   "   10000 -  24999.99 ".
+           05  FILLER            PIC X(4)  VALUE "CNT ".
+           05  AT-CNT-10000-24999 PIC ZZZZ9.
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  FILLER            PIC X(4)  VALUE "AMT ".
+           05  AT-BAL-10000-24999 PIC -ZZZZZZZZZ9.99.
+       01  AGING-TOTALS-LINE-5.
+           05  FILLER            PIC X(22) VALUE
+                   "   25000 -  AND UP   ".
+           05  FILLER            PIC X(4)  VALUE "CNT ".
+           05  AT-CNT-25000-UP   PIC ZZZZ9.
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  FILLER            PIC X(4)  VALUE "AMT ".
+           05  AT-BAL-25000-UP   PIC -ZZZZZZZZZ9.99.
+      *
+       PROCEDURE DIVISION.
+      *
+           PERFORM 100-HOUSEKEEPING.
+           PERFORM 200-PROCESS-CUSTOMER UNTIL NO-MORE-CUSTOMERS.
+           PERFORM 700-WRITE-TOTALS-LINES.
+           PERFORM 900-WRAP-UP.
+           GOBACK.
+      *
+       100-HOUSEKEEPING.
+      *
+           PERFORM 300-OPEN-FILES.
+           PERFORM 400-READ-CUSTOMER.
+      *
+       200-PROCESS-CUSTOMER.
+      *
+           IF LINE-COUNT > LINES-PER-PAGE
+               PERFORM 500-WRITE-HEADING-LINES
+           END-IF.
+           PERFORM 600-WRITE-DETAIL-LINE.
+           PERFORM 400-READ-CUSTOMER.
+      *
+       300-OPEN-FILES.
+      *
+           OPEN INPUT CUSTFILE.
+           IF NOT CUSTFILE-OK
+               DISPLAY 'CUSTOMER MASTER FILE OPEN PROBLEM'
+               GO TO 999-ERROR-RTN.
+           OPEN OUTPUT PRINTFILE.
+           IF NOT PRINTFILE-OK
+               DISPLAY 'CUSTOMER AGING REPORT OPEN PROBLEM'
+               GO TO 999-ERROR-RTN.
+      *
+       400-READ-CUSTOMER.
+      *
+           READ CUSTFILE INTO CUST-REC-WS
+               AT END
+                   SET NO-MORE-CUSTOMERS TO TRUE
+           END-READ.
+      *
+       500-WRITE-HEADING-LINES.
+      *
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT TO HDG-PAGE-NUMBER.
+           WRITE PRINT-LINE FROM HEADING-LINE-ONE
+               AFTER ADVANCING PAGE.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1.
+           WRITE PRINT-LINE FROM HEADING-LINE-TWO
+               AFTER ADVANCING 1.
+           MOVE 3 TO LINE-COUNT.
+      *
+       600-WRITE-DETAIL-LINE.
+      *
+           MOVE CUST-ID OF CUST-REC-WS TO AD-CUST-ID.
+           MOVE NAME OF CUST-REC-WS TO AD-NAME.
+           MOVE ACCT-BALANCE OF CUST-REC-WS TO AD-BALANCE.
+           EVALUATE TRUE
+               WHEN ACCT-BALANCE OF CUST-REC-WS < 1000
+                   MOVE "0 - 999.99" TO AD-BAND
+                   ADD ACCT-BALANCE OF CUST-REC-WS TO AGE-BAL-0-999
+                   ADD 1 TO AGE-CNT-0-999
+               WHEN ACCT-BALANCE OF CUST-REC-WS < 5000
+                   MOVE "1000 - 4999.99" TO AD-BAND
+                   ADD ACCT-BALANCE OF CUST-REC-WS TO
+                       AGE-BAL-1000-4999
+                   ADD 1 TO AGE-CNT-1000-4999
+               WHEN ACCT-BALANCE OF CUST-REC-WS < 10000
+                   MOVE "5000 - 9999.99" TO AD-BAND
+                   ADD ACCT-BALANCE OF CUST-REC-WS TO
+                       AGE-BAL-5000-9999
+                   ADD 1 TO AGE-CNT-5000-9999
+               WHEN ACCT-BALANCE OF CUST-REC-WS < 25000
+                   MOVE "10000 - 24999.99" TO AD-BAND
+                   ADD ACCT-BALANCE OF CUST-REC-WS TO
+                       AGE-BAL-10000-24999
+                   ADD 1 TO AGE-CNT-10000-24999
+               WHEN OTHER
+                   MOVE "25000 AND UP" TO AD-BAND
+                   ADD ACCT-BALANCE OF CUST-REC-WS TO
+                       AGE-BAL-25000-UP
+                   ADD 1 TO AGE-CNT-25000-UP
+           END-EVALUATE.
+           WRITE PRINT-LINE FROM AGING-DETAIL-LINE
+               AFTER ADVANCING 1.
+           ADD 1 TO LINE-COUNT.
+      *
+       700-WRITE-TOTALS-LINES.
+      *
+           MOVE AGE-CNT-0-999      TO AT-CNT-0-999.
+           MOVE AGE-BAL-0-999      TO AT-BAL-0-999.
+           MOVE AGE-CNT-1000-4999  TO AT-CNT-1000-4999.
+           MOVE AGE-BAL-1000-4999  TO AT-BAL-1000-4999.
+           MOVE AGE-CNT-5000-9999  TO AT-CNT-5000-9999.
+           MOVE AGE-BAL-5000-9999  TO AT-BAL-5000-9999.
+           MOVE AGE-CNT-10000-24999 TO AT-CNT-10000-24999.
+           MOVE AGE-BAL-10000-24999 TO AT-BAL-10000-24999.
+           MOVE AGE-CNT-25000-UP   TO AT-CNT-25000-UP.
+           MOVE AGE-BAL-25000-UP   TO AT-BAL-25000-UP.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1.
+           WRITE PRINT-LINE FROM AGING-TOTALS-LINE-1
+               AFTER ADVANCING 1.
+           WRITE PRINT-LINE FROM AGING-TOTALS-LINE-2
+               AFTER ADVANCING 1.
+           WRITE PRINT-LINE FROM AGING-TOTALS-LINE-3
+               AFTER ADVANCING 1.
+           WRITE PRINT-LINE FROM AGING-TOTALS-LINE-4
+               AFTER ADVANCING 1.
+           WRITE PRINT-LINE FROM AGING-TOTALS-LINE-5
+               AFTER ADVANCING 1.
+      *
+       900-WRAP-UP.
+           CLOSE CUSTFILE, PRINTFILE.
+      *
+       999-ERROR-RTN.
+           MOVE -999 TO RETURN-CODE.
+           GOBACK.
