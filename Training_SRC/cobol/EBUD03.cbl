@@ -0,0 +1,112 @@
+       ID DIVISION.
+       PROGRAM-ID. EBUD03.
+      *    THIS IS THE RETIREMENT-DATE COUNTERPART TO EBUD02 FOR
+      *    THE EBU 2004 SAMPLE PROGRAM SUITE.
+      *
+      *    THIS PROGRAM WILL BE CALLED BY ANOTHER, RECEIVE A
+      *    RETIREMENT DATE (YYYY/MM/DD), VALIDATE IT VIA DTEVAL,
+      *    AND RETURN IT IN A PROPER FORMATTED FORM.
+      *
+      *    (C) 2013 IBM - KEVIN J. CUMMINGS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  LILIAN                            PIC S9(9) COMP.
+       01  CHRDATE                           PIC X(80).
+
+       01  IN-DATE.
+           02  IN-DATE-LENGTH                PIC S9(4) COMP.
+           02  IN-DATE-CHAR                  PIC X(50).
+
+       01  PICSTR.
+           02  PICSTR-LENGTH                 PIC S9(4) COMP.
+           02  PICSTR-CHAR                   PIC X(50).
+
+       01  FC.
+          10  FC-SEV                         PIC S9(4) COMP.
+          10  FC-MSG                         PIC S9(4) COMP.
+          10  FC-CTW                         PIC X.
+          10  FC-FAC                         PIC XXX.
+          10  FC-ISINFO                      PIC S9(9) COMP.
+
+       01  W-DTEVAL-DATE                     PIC X(8).
+       01  W-DTEVAL-RETCD                    PIC S9(4).
+      *    DTEVAL'S DEFAULT 1990-2050 WINDOW IS TOO NARROW FOR REAL
+      *    BIRTHDATES, SO THIS CALLER PASSES AN EXPLICIT, WIDER WINDOW
+      *    INSTEAD OF RELYING ON THE DEFAULT.
+       01  W-DTEVAL-MIN-YEAR                 PIC 9(4) VALUE 1900.
+       01  W-DTEVAL-MAX-YEAR                 PIC 9(4) VALUE 2099.
+      *
+       LINKAGE SECTION.
+      *
+       01 W-EBUD03-LINKAGE-AREA.
+          05 W-RETIREMENT-DATE-IN.
+             10 W-RET-YYYY  PIC X(4).
+             10 FILLLER-1     PIC X(1) VALUE '/'.
+             10 W-RET-MM    PIC X(2).
+             10 FILLLER     PIC X(1) VALUE '/'.
+             10 W-RET-DD    PIC X(2).
+          05 W-RETIREMENT-DATE        PIC X(80).
+          05 W-EBUD03-PROGRAM-RETCODE PIC 9(4).
+             88 W-EBUD03-REQUEST-SUCCESS   VALUE 0.
+
+       PROCEDURE DIVISION USING W-EBUD03-LINKAGE-AREA.
+      *
+       A000-MAINLINE SECTION.
+           MOVE 0 TO W-EBUD03-PROGRAM-RETCODE
+           PERFORM A050-VALIDATE-INPUT-DATE
+           IF W-EBUD03-REQUEST-SUCCESS
+              PERFORM A100-FORMAT-RETIREMENT-DATE
+           END-IF
+           GOBACK
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+       A050-VALIDATE-INPUT-DATE SECTION.
+      *    DTEVAL EXPECTS MMDDCCYY, NOT OUR YYYY/MM/DD ORDER
+           MOVE W-RET-MM   TO W-DTEVAL-DATE(1:2)
+           MOVE W-RET-DD   TO W-DTEVAL-DATE(3:2)
+           MOVE W-RET-YYYY TO W-DTEVAL-DATE(5:4)
+           CALL 'DTEVAL' USING W-DTEVAL-DATE, W-DTEVAL-RETCD,
+                OMITTED, W-DTEVAL-MIN-YEAR, W-DTEVAL-MAX-YEAR
+           IF W-DTEVAL-RETCD NOT = 0
+              MOVE 9999 TO W-EBUD03-PROGRAM-RETCODE
+           END-IF
+           .
+       END-OF-SECTION.
+           EXIT.
+      *
+       A100-FORMAT-RETIREMENT-DATE SECTION.
+           MOVE 10 TO IN-DATE-LENGTH
+           MOVE W-RETIREMENT-DATE-IN TO IN-DATE-CHAR(1:10)
+           MOVE 10 TO PICSTR-LENGTH
+           MOVE "YYYY/MM/DD" TO PICSTR-CHAR
+           CALL "CEEDAYS" USING IN-DATE, PICSTR, LILIAN, FC
+
+           IF FC-SEV = 0
+              MOVE 37 TO PICSTR-LENGTH
+              MOVE "Wwwwwwwwwwz, ZD Mmmmmmmmmmmmmmz YYYY" TO
+                 PICSTR-CHAR
+              CALL "CEEDATE" USING LILIAN, PICSTR, CHRDATE, FC
+              IF FC-SEV = 0
+                 MOVE CHRDATE TO W-RETIREMENT-DATE
+                 MOVE 0 TO W-EBUD03-PROGRAM-RETCODE
+              ELSE
+                 MOVE FC-MSG TO W-EBUD03-PROGRAM-RETCODE
+              END-IF
+           ELSE
+              MOVE FC-MSG TO W-EBUD03-PROGRAM-RETCODE
+           END-IF
+           .
+       END-OF-SECTION.
+           EXIT.
+      * END OF PROGRAM
