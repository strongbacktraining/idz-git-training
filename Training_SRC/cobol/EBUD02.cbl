@@ -19,13 +19,41 @@
        WORKING-STORAGE SECTION.
       *
        01 W-INPUT-DATE         PIC 9(8).
-       01 W-INPUT-DATE-INT     PIC 9(9).
+       01 W-INPUT-DATE-INT     PIC 9(9) COMP.
 
        01 W-CURRENT-DATE       PIC 9(8).
        01 W-CURRENT-DATE-INT   PIC 9(9).
 
        01 W-DAY-DIFFERENCE     PIC 9(9).
 
+       01 W-DTEVAL-DATE        PIC X(8).
+       01 W-DTEVAL-RETCD       PIC S9(4).
+      *    DTEVAL'S DEFAULT 1990-2050 WINDOW IS TOO NARROW FOR REAL
+      *    BIRTHDATES, SO THIS CALLER PASSES AN EXPLICIT, WIDER WINDOW
+      *    INSTEAD OF RELYING ON THE DEFAULT.
+       01 W-DTEVAL-MIN-YEAR    PIC 9(4) VALUE 1900.
+       01 W-DTEVAL-MAX-YEAR    PIC 9(4) VALUE 2099.
+
+       01 W-PICSTR-IN.
+          10  W-PICSTR-LTH-IN     PIC S9(4) COMP VALUE 8.
+          10  W-PICSTR-STR-IN     PIC X(8)
+               VALUE 'YYYYMMDD'.
+
+       01 W-DATE-IN-CEE.
+          10  W-DATE-IN-LTH-CEE   PIC S9(4) COMP VALUE 8.
+          10  W-DATE-IN-STR-CEE   PIC X(8).
+
+       01 FC.
+          10  FC-SEV              PIC S9(4) COMP.
+          10  FC-MSG              PIC S9(4) COMP.
+          10  FC-CTW              PIC X.
+          10  FC-FAC              PIC X(3).
+          10  FC-ISI              PIC S9(8) COMP.
+       01 W-OUT-DATE              PIC X(80).
+       01 W-PICSTR.
+          10  W-PICSTR-LTH        PIC S9(4) COMP VALUE 29.
+          10  W-PICSTR-STR        PIC X(29)
+                 VALUE 'Wwwwwwwwwz DD Mmmmmmmmmz YYYY'.
       *
        LINKAGE SECTION.
       *
@@ -35,17 +63,39 @@
              10 L-MM    PIC 9(2).
              10 L-DD    PIC 9(2).
           05 L-DAY-DIFFERENCE  PIC 9(9).
+          05 L-DATE-FORMATTED  PIC X(29).
           05 L-PROGRAM-RETCODE PIC 9(4).
 
        PROCEDURE DIVISION USING INTERFACE-AREA.
       *
        A000-MAINLINE SECTION.
            PERFORM A100-OBTAIN-CURRENT-DATE
-           PERFORM A200-CALCULATE-DAY-DIFFERENCE
+           PERFORM A150-VALIDATE-INPUT-DATE
+           IF L-PROGRAM-RETCODE = 0
+              PERFORM A200-CALCULATE-DAY-DIFFERENCE
+              PERFORM A300-FORMAT-DATE
+           END-IF
            GOBACK
            .
        END-OF-SECTION.
            EXIT.
+      *
+       A150-VALIDATE-INPUT-DATE.
+      *    DTEVAL EXPECTS MMDDCCYY, NOT OUR CCYYMMDD ORDER
+           MOVE L-MM          TO W-DTEVAL-DATE(1:2)
+           MOVE L-DD          TO W-DTEVAL-DATE(3:2)
+           MOVE L-YYYY        TO W-DTEVAL-DATE(5:4)
+           CALL 'DTEVAL' USING W-DTEVAL-DATE, W-DTEVAL-RETCD,
+                OMITTED, W-DTEVAL-MIN-YEAR, W-DTEVAL-MAX-YEAR
+           IF W-DTEVAL-RETCD = 0
+              MOVE 0    TO L-PROGRAM-RETCODE
+           ELSE
+              MOVE 9999 TO L-PROGRAM-RETCODE
+           END-IF
+           .
+      *
+       END-OF-SECTION.
+           EXIT.
       *
        A100-OBTAIN-CURRENT-DATE.
            MOVE FUNCTION CURRENT-DATE(1:8) TO W-CURRENT-DATE
@@ -71,4 +121,30 @@
       *
        END-OF-SECTION.
            EXIT.
+      *
+       A300-FORMAT-DATE.
+
+           MOVE W-INPUT-DATE TO W-DATE-IN-STR-CEE
+
+           CALL 'CEEDAYS' USING W-DATE-IN-CEE
+               W-PICSTR-IN, W-INPUT-DATE-INT, FC
+
+           IF FC-SEV NOT = ZERO
+              MOVE 'BAD DATE' TO L-DATE-FORMATTED
+              MOVE FC-MSG TO L-PROGRAM-RETCODE
+           ELSE
+              CALL 'CEEDATE' USING W-INPUT-DATE-INT,
+                   W-PICSTR, W-OUT-DATE, FC
+
+              IF FC-SEV NOT = ZERO
+                 MOVE 'BAD DATE' TO L-DATE-FORMATTED
+                 MOVE FC-MSG TO L-PROGRAM-RETCODE
+              ELSE
+                 MOVE W-OUT-DATE TO L-DATE-FORMATTED
+              END-IF
+           END-IF
+           .
+      *
+       END-OF-SECTION.
+           EXIT.
       *
\ No newline at end of file
