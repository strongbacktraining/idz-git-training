@@ -11,40 +11,108 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  FIELDS.
-           05  INPUT-1           PIC X(26).
            05  PAYMENT           PIC S9(9)V99 USAGE COMP.
            05  PAYMENT-OUT       PIC $$$$,$$$,$$9.99 USAGE DISPLAY.
            05  LOAN-AMOUNT       PIC S9(7)V99 USAGE COMP.
-           05  LOAN-AMOUNT-IN    PIC X(16).
-           05  INTEREST-IN       PIC X(5).
+           05  LOAN-AMOUNT-DISP  PIC Z(6)9.99 USAGE DISPLAY.
            05  INTEREST          PIC S9(3)V99 USAGE COMP.
-           05  NO-OF-PERIODS-IN  PIC X(3).
+           05  INTEREST-DISP     PIC Z9.99 USAGE DISPLAY.
            05  NO-OF-PERIODS     PIC 99 USAGE COMP.
+           05  NO-OF-PERIODS-DISP PIC 99 USAGE DISPLAY.
            05  OUTPUT-LINE       PIC X(79).
+           05  LR-IDX            PIC 9(2) USAGE COMP.
+      *
+      * RATE TABLE BY PRODUCT CODE (A=AUTO, P=PERSONAL, L=POLICY LOAN)
+      * AND TERM BAND (UPPER BOUND, IN MONTHS, OF EACH BAND). ENTRIES
+      * FOR A GIVEN PRODUCT MUST STAY IN ASCENDING TERM-UPPER ORDER -
+      * 100-DETERMINE-RATE STOPS AT THE FIRST BAND THE TERM FITS IN.
+       01  LOAN-RATE-TABLE.
+           05  FILLER PIC X     VALUE 'A'.
+           05  FILLER PIC 99    VALUE 12.
+           05  FILLER PIC 9V99  VALUE 0.05.
+           05  FILLER PIC X     VALUE 'A'.
+           05  FILLER PIC 99    VALUE 36.
+           05  FILLER PIC 9V99  VALUE 0.06.
+           05  FILLER PIC X     VALUE 'A'.
+           05  FILLER PIC 99    VALUE 99.
+           05  FILLER PIC 9V99  VALUE 0.07.
+           05  FILLER PIC X     VALUE 'P'.
+           05  FILLER PIC 99    VALUE 12.
+           05  FILLER PIC 9V99  VALUE 0.09.
+           05  FILLER PIC X     VALUE 'P'.
+           05  FILLER PIC 99    VALUE 36.
+           05  FILLER PIC 9V99  VALUE 0.10.
+           05  FILLER PIC X     VALUE 'P'.
+           05  FILLER PIC 99    VALUE 99.
+           05  FILLER PIC 9V99  VALUE 0.11.
+           05  FILLER PIC X     VALUE 'L'.
+           05  FILLER PIC 99    VALUE 12.
+           05  FILLER PIC 9V99  VALUE 0.04.
+           05  FILLER PIC X     VALUE 'L'.
+           05  FILLER PIC 99    VALUE 36.
+           05  FILLER PIC 9V99  VALUE 0.04.
+           05  FILLER PIC X     VALUE 'L'.
+           05  FILLER PIC 99    VALUE 99.
+           05  FILLER PIC 9V99  VALUE 0.05.
+       01  LOAN-RATE-TABLE-R REDEFINES LOAN-RATE-TABLE.
+           05  LOAN-RATE-ENTRY OCCURS 9 TIMES.
+               10  LR-PRODUCT-CODE   PIC X.
+               10  LR-TERM-UPPER     PIC 99.
+               10  LR-INTEREST-RATE  PIC 9V99.
        LINKAGE SECTION.
        01  PARM-1.
            05  CALL-FEEDBACK     PIC XX.
-       PROCEDURE DIVISION USING PARM-1.
+       01  COBLOAN-PARMS-LS.
+           05  COBLOAN-LOAN-AMOUNT-IN    PIC S9(7)V99.
+           05  COBLOAN-PRODUCT-CODE-IN   PIC X.
+               88  COBLOAN-AUTO-LOAN           VALUE 'A'.
+               88  COBLOAN-PERSONAL-LOAN       VALUE 'P'.
+               88  COBLOAN-POLICY-LOAN         VALUE 'L'.
+           05  COBLOAN-INTEREST-RATE-IN  PIC S9(3)V99.
+           05  COBLOAN-NO-OF-PERIODS-IN  PIC 99.
+           05  COBLOAN-PAYMENT-OUT       PIC S9(9)V99.
+       PROCEDURE DIVISION USING PARM-1, COBLOAN-PARMS-LS.
            MOVE "NO" TO CALL-FEEDBACK.
-           MOVE "30000 .09 24 " TO INPUT-1.
-           UNSTRING INPUT-1 DELIMITED BY ALL " "
-             INTO LOAN-AMOUNT-IN INTEREST-IN NO-OF-PERIODS-IN.
-      * Convert to numeric values
-           COMPUTE LOAN-AMOUNT = FUNCTION NUMVAL(LOAN-AMOUNT-IN).
-           COMPUTE INTEREST = FUNCTION NUMVAL(INTEREST-IN).
-           COMPUTE NO-OF-PERIODS = FUNCTION NUMVAL(NO-OF-PERIODS-IN).
+      * The loan amount and term now come from the caller via
+      * COBLOAN-PARMS-LS instead of a hardcoded literal.
+           MOVE COBLOAN-LOAN-AMOUNT-IN   TO LOAN-AMOUNT.
+           MOVE COBLOAN-NO-OF-PERIODS-IN TO NO-OF-PERIODS.
+      * A known product code prices the loan from the rate table;
+      * otherwise fall back to a rate the caller supplies directly.
+           PERFORM 100-DETERMINE-RATE.
       * Calculate annuity amount required
            COMPUTE PAYMENT = LOAN-AMOUNT *
                FUNCTION ANNUITY((INTEREST / 12 ) NO-OF-PERIODS).
       * Make it presentable
            MOVE SPACES TO OUTPUT-LINE
            MOVE PAYMENT TO PAYMENT-OUT.
-           STRING "COBLOAN:_Repayment_amount_for_a_" NO-OF-PERIODS-IN
-                   "_month_loan_of_" LOAN-AMOUNT-IN
-                   "_at_" INTEREST-IN "_interest_is:_"
+           MOVE NO-OF-PERIODS TO NO-OF-PERIODS-DISP.
+           MOVE LOAN-AMOUNT   TO LOAN-AMOUNT-DISP.
+           MOVE INTEREST      TO INTEREST-DISP.
+           STRING "COBLOAN:_Repayment_amount_for_a_" NO-OF-PERIODS-DISP
+                   "_month_loan_of_" LOAN-AMOUNT-DISP
+                   "_at_" INTEREST-DISP "_interest_is:_"
                DELIMITED BY SPACES
                INTO OUTPUT-LINE.
            INSPECT OUTPUT-LINE REPLACING ALL "_" BY SPACES.
            DISPLAY OUTPUT-LINE PAYMENT-OUT.
+           MOVE PAYMENT TO COBLOAN-PAYMENT-OUT.
            MOVE "OK" TO CALL-FEEDBACK.
-           GOBACK.
\ No newline at end of file
+           GOBACK.
+      *
+       100-DETERMINE-RATE.
+           IF COBLOAN-AUTO-LOAN OR COBLOAN-PERSONAL-LOAN
+              OR COBLOAN-POLICY-LOAN
+              MOVE 0.0699 TO INTEREST
+              PERFORM VARYING LR-IDX FROM 1 BY 1
+                 UNTIL LR-IDX > 9
+                 IF LR-PRODUCT-CODE(LR-IDX) = COBLOAN-PRODUCT-CODE-IN
+                    AND NO-OF-PERIODS <= LR-TERM-UPPER(LR-IDX)
+                    MOVE LR-INTEREST-RATE(LR-IDX) TO INTEREST
+                    EXIT PERFORM
+                 END-IF
+              END-PERFORM
+           ELSE
+              MOVE COBLOAN-INTEREST-RATE-IN TO INTEREST
+           END-IF
+           .
\ No newline at end of file
