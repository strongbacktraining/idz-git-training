@@ -4,8 +4,15 @@
       *    THIS IS A SAMPLE PROGRAM FOR DEMONSTRATION 2004
       *
       *    THIS PROGRAM WILL BE CALLED BY ANOTHER, RECEIVE A
-      *    DATE(YYMMDD) AND DETERMINE A PROPER FORMATTED
-      *    RETIREMENT DATE.
+      *    DATE(YYMMDD) AND A NUMBER OF YEARS TO ADD, AND RETURN
+      *    A PROPER FORMATTED DATE THAT MANY YEARS OUT.
+      *    (RETIREMENT-AT-65 IS JUST W-CDAT3-YEARS-TO-ADD = 65.)
+      *
+      *    AN OPTIONAL SECOND (SPOUSE/DEPENDENT) BIRTHDATE MAY BE
+      *    SUPPLIED IN W-CDAT3-SPOUSE-DATE-IN; WHEN PRESENT, THE
+      *    SAME NUMBER OF YEARS IS ADDED TO IT AND THE GAP IN DAYS
+      *    BETWEEN THE TWO RESULTING DATES IS RETURNED AS WELL, SO
+      *    A COUPLE CAN BE COUNSELED IN ONE CALL.
       *
       *    (C) 2004 IBM - KEVIN J. CUMMINGS RESERVED.
        ENVIRONMENT DIVISION.
@@ -18,7 +25,9 @@
       *
        01  W-WORK-DATE                       PIC S9(9) COMP.
        01  LILIAN                            PIC S9(9) COMP.
+       01  LILIAN-SP                         PIC S9(9) COMP.
        01  CHRDATE                           PIC X(80).
+       01  CHRDATE-SP                        PIC X(80).
 
        01  IN-DATE.
            02  IN-DATE-LENGTH                PIC S9(4) COMP.
@@ -35,6 +44,21 @@
           10  FC-FAC                         PIC XXX.
           10  FC-ISINFO                      PIC S9(9) COMP.
 
+       01  W-DTEVAL-DATE                     PIC X(8).
+       01  W-DTEVAL-RETCD                    PIC S9(4).
+      *    DTEVAL'S DEFAULT 1990-2050 WINDOW IS TOO NARROW FOR REAL
+      *    BIRTHDATES, SO THIS CALLER PASSES AN EXPLICIT, WIDER WINDOW
+      *    INSTEAD OF RELYING ON THE DEFAULT.
+       01  W-DTEVAL-MIN-YEAR                 PIC 9(4) VALUE 1900.
+       01  W-DTEVAL-MAX-YEAR                 PIC 9(4) VALUE 2099.
+      *    NUMERIC WORK FIELDS FOR THE YEAR ARITHMETIC IN A100/A150 -
+      *    W-CDAT3-RET-YYYY/W-CDAT3-SP-RET-YYYY ARE ALPHANUMERIC
+      *    (THEY'RE PART OF THE X(8) DATE-IN GROUP) SO THE YEAR HAS
+      *    TO BE MOVED OUT TO A NUMERIC FIELD, ADDED TO, AND MOVED
+      *    BACK BEFORE CEEDAYS SEES IT.
+       01  W-YEAR-NUM                        PIC 9(4).
+       01  W-SP-YEAR-NUM                     PIC 9(4).
+
       *
        LINKAGE SECTION.
 
@@ -45,21 +69,78 @@
        PROCEDURE DIVISION USING W-CDAT3-LINKAGE-AREA.
       *
        A000-MAINLINE.
-           PERFORM A100-DETERMINE-RETIREMENT
-           IF W-PROGRAM-RETCODE = 0
+           MOVE 0 TO W-CDAT3-RETIRE-GAP-DAYS
+           PERFORM A050-VALIDATE-INPUT-DATE
+           IF W-CDAT3-PROGRAM-RETCODE = 0
+              PERFORM A100-DETERMINE-RETIREMENT
+           END-IF
+           IF W-CDAT3-PROGRAM-RETCODE = 0
               PERFORM A200-FORMAT-DATE
+           END-IF
+           IF W-CDAT3-PROGRAM-RETCODE = 0
+              AND W-CDAT3-SPOUSE-DATE-IN NOT = SPACES
+              PERFORM A150-DETERMINE-SPOUSE-RETIREMENT
+              IF W-CDAT3-PROGRAM-RETCODE = 0
+                 PERFORM A210-FORMAT-SPOUSE-DATE
+              END-IF
+              IF W-CDAT3-PROGRAM-RETCODE = 0
+                 COMPUTE W-CDAT3-RETIRE-GAP-DAYS =
+                    LILIAN - LILIAN-SP
+                 IF W-CDAT3-RETIRE-GAP-DAYS < 0
+                    MULTIPLY -1 BY W-CDAT3-RETIRE-GAP-DAYS
+                 END-IF
+              END-IF
+           END-IF
            GOBACK
            .
 
+       A050-VALIDATE-INPUT-DATE.
+      ****************************************************
+      ** VALIDATE THE INCOMING DATE(S) WITH DTEVAL       **
+      ** BEFORE A100/A150 ADD YEARS TO THEM               **
+      ****************************************************
+      *    DTEVAL EXPECTS MMDDCCYY, NOT OUR YYYYMMDD ORDER
+           MOVE W-CDAT3-RET-MM   TO W-DTEVAL-DATE(1:2)
+           MOVE W-CDAT3-RET-DD   TO W-DTEVAL-DATE(3:2)
+           MOVE W-CDAT3-RET-YYYY TO W-DTEVAL-DATE(5:4)
+           CALL 'DTEVAL' USING W-DTEVAL-DATE, W-DTEVAL-RETCD,
+                OMITTED, W-DTEVAL-MIN-YEAR, W-DTEVAL-MAX-YEAR
+           IF W-DTEVAL-RETCD = 0
+              MOVE 0 TO W-CDAT3-PROGRAM-RETCODE
+           ELSE
+              MOVE 'ERROR IN CALL TO DTEVAL' TO
+                 W-CDAT3-RETIRE-ERRMSG
+              MOVE 9999 TO W-CDAT3-PROGRAM-RETCODE
+           END-IF
+
+           IF W-CDAT3-PROGRAM-RETCODE = 0
+              AND W-CDAT3-SPOUSE-DATE-IN NOT = SPACES
+              MOVE W-CDAT3-SP-RET-MM   TO W-DTEVAL-DATE(1:2)
+              MOVE W-CDAT3-SP-RET-DD   TO W-DTEVAL-DATE(3:2)
+              MOVE W-CDAT3-SP-RET-YYYY TO W-DTEVAL-DATE(5:4)
+              CALL 'DTEVAL' USING W-DTEVAL-DATE, W-DTEVAL-RETCD,
+                   OMITTED, W-DTEVAL-MIN-YEAR, W-DTEVAL-MAX-YEAR
+              IF W-DTEVAL-RETCD NOT = 0
+                 MOVE 'ERROR IN CALL TO DTEVAL' TO
+                    W-CDAT3-RETIRE-ERRMSG
+                 MOVE 9999 TO W-CDAT3-PROGRAM-RETCODE
+              END-IF
+           END-IF
+           .
+      *
+
        A100-DETERMINE-RETIREMENT.
       ****************************************************
-      ** ADD 65 TO BIRTY DATE AND CALL CEEDAYS TO       **
-      ** GET LILIAN DATE (NO DAYS FROM 1582/08/14)      **
+      ** ADD THE REQUESTED NUMBER OF YEARS TO THE INPUT **
+      ** DATE AND CALL CEEDAYS TO GET A LILIAN DATE      **
+      ** (NUMBER OF DAYS FROM 1582/08/14)                **
       ****************************************************
 
-           ADD +65 TO W-BD-YYYY
+           MOVE W-CDAT3-RET-YYYY TO W-YEAR-NUM
+           ADD W-CDAT3-YEARS-TO-ADD TO W-YEAR-NUM
+           MOVE W-YEAR-NUM TO W-CDAT3-RET-YYYY
            MOVE 8 TO IN-DATE-LENGTH
-           MOVE W-BIRTHDATE-IN TO
+           MOVE W-CDAT3-DATE-IN TO
               IN-DATE-CHAR(1:8)
            MOVE 8 TO PICSTR-LENGTH
            MOVE "YYYYMMDD" TO PICSTR-CHAR
@@ -68,14 +149,61 @@
 
 
       *************************************************
-      ** IF CEEDAYS RUNS SUCCESSFULLY, THEN ADD +65  **
-      ** TO BIRTHDATE TO DETERMINE RETIREMENT DATE   **
+      ** IF CEEDAYS RUNS SUCCESSFULLY, THE LILIAN    **
+      ** DATE IS THE TARGET DATE N YEARS OUT         **
       *************************************************
            IF  FC-SEV = 0    THEN
-               MOVE 0 TO W-PROGRAM-RETCODE
+               MOVE 0 TO W-CDAT3-PROGRAM-RETCODE
+           ELSE
+               MOVE 'ERROR IN CALL TO CEEDAYS' TO
+                  W-CDAT3-RETIRE-ERRMSG
+               MOVE FC-MSG TO W-CDAT3-PROGRAM-RETCODE
+           END-IF
+           .
+      *
+
+       A150-DETERMINE-SPOUSE-RETIREMENT.
+      ****************************************************
+      ** SAME CALCULATION AS A100, FOR THE OPTIONAL      **
+      ** SPOUSE/DEPENDENT BIRTHDATE, USING THE SAME      **
+      ** NUMBER OF YEARS TO ADD AS THE PRIMARY REQUEST   **
+      ****************************************************
+
+           MOVE W-CDAT3-SP-RET-YYYY TO W-SP-YEAR-NUM
+           ADD W-CDAT3-YEARS-TO-ADD TO W-SP-YEAR-NUM
+           MOVE W-SP-YEAR-NUM TO W-CDAT3-SP-RET-YYYY
+           MOVE 8 TO IN-DATE-LENGTH
+           MOVE W-CDAT3-SPOUSE-DATE-IN TO
+              IN-DATE-CHAR(1:8)
+           MOVE 8 TO PICSTR-LENGTH
+           MOVE "YYYYMMDD" TO PICSTR-CHAR
+           CALL "CEEDAYS" USING IN-DATE, PICSTR,
+                                LILIAN-SP, FC.
+
+           IF  FC-SEV = 0    THEN
+               MOVE 0 TO W-CDAT3-PROGRAM-RETCODE
+           ELSE
+               MOVE 'ERROR IN CALL TO CEEDAYS' TO
+                  W-CDAT3-RETIRE-ERRMSG
+               MOVE FC-MSG TO W-CDAT3-PROGRAM-RETCODE
+           END-IF
+           .
+      *
+
+       A210-FORMAT-SPOUSE-DATE.
+           MOVE 37 TO PICSTR-LENGTH
+           MOVE "Wwwwwwwwwwz, ZD Mmmmmmmmmmmmmmz YYYY" TO
+                        PICSTR-CHAR
+
+           CALL "CEEDATE" USING LILIAN-SP, PICSTR,
+                                CHRDATE-SP, FC.
+
+           IF FC-SEV = 0        THEN
+               MOVE CHRDATE-SP TO W-CDAT3-SPOUSE-RETIRE-DATE
            ELSE
-               MOVE 'ERROR IN CALL TO CEEDAYS' TO W-RETIREMENT-ERRMSG
-               MOVE FC-MSG TO W-PROGRAM-RETCODE
+               MOVE 'ERROR IN CALL TO CEEDATE' TO
+                  W-CDAT3-RETIRE-ERRMSG
+               MOVE FC-MSG TO W-CDAT3-PROGRAM-RETCODE
            END-IF
            .
       *
@@ -102,10 +230,11 @@
       ** IF CEEDATE RUNS SUCCESSFULLY, DISPLAY RESULT**
       *************************************************
            IF FC-SEV = 0        THEN
-               MOVE CHRDATE TO W-RETIREMENT-DATE
+               MOVE CHRDATE TO W-CDAT3-RETIRE-DATE
            ELSE
-               MOVE 'ERROR IN CALL TO CEEDATE' TO W-RETIREMENT-ERRMSG
-               MOVE FC-MSG TO W-PROGRAM-RETCODE
+               MOVE 'ERROR IN CALL TO CEEDATE' TO
+                  W-CDAT3-RETIRE-ERRMSG
+               MOVE FC-MSG TO W-CDAT3-PROGRAM-RETCODE
            END-IF
            .
       * END OF PROGRAM
\ No newline at end of file
