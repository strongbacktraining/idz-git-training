@@ -0,0 +1,124 @@
+      ******************************************************************
+      * CURDTTM                                                        *
+      * SHARED CURRENT-DATE/TIME UTILITY. REPLACES THE DUPLICATED      *
+      * EXEC CICS ASKTIME/FORMATTIME AND MESSAGE-BUILDING LOGIC THAT   *
+      * USED TO LIVE SEPARATELY IN KSMIT42 AND TIMEZONE.               *
+      *                                                                *
+      * TWO CALLABLE ENTRY POINTS:                                     *
+      *   CURDTTM  - ONLINE/CICS CALLERS (USES EXEC CICS ASKTIME/      *
+      *              FORMATTIME). MUST RUN UNDER A CICS TASK.          *
+      *   CURDTBAT - BATCH CALLERS (USES FUNCTION CURRENT-DATE). NO    *
+      *              CICS DEPENDENCY.                                  *
+      * BOTH RETURN THE SAME STANDARDIZED MMDDYY/HH:MM:SS OUTPUT AND   *
+      * "==> MM-DD-YY HH:MM:SS" STAMP, ADJUSTED BY AN OPTIONAL SIGNED  *
+      * UTC-OFFSET-IN-MINUTES PARAMETER.                               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CURDTTM.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  RAWTIME                       PIC S9(15) COMP-3.
+       01  DATE-OUT                      PIC X(8).
+       01  TIME-OUT                      PIC X(8).
+      *
+      * BATCH-ENTRY WORKING FIELDS
+       01  WB-CURRENT-DATE-TIME          PIC X(21).
+       01  WB-CURR-DATE-NUM              PIC 9(8).
+       01  WB-CURR-TIME-X                PIC X(6).
+       01  WB-DATE-INT                   PIC 9(9) USAGE COMP.
+       01  WB-SECONDS-OF-DAY             PIC S9(9) USAGE COMP.
+       01  WB-HH                         PIC 9(2).
+       01  WB-MM                         PIC 9(2).
+       01  WB-SS                         PIC 9(2).
+       01  WB-DATE-OF-INT-NUM            PIC 9(8).
+       01  WB-YYYY                       PIC 9(4).
+       01  WB-MO                         PIC 9(2).
+       01  WB-DA                         PIC 9(2).
+       01  WB-YY                         PIC 9(2).
+       LINKAGE SECTION.
+       01  CURDTTM-UTC-OFFSET-MINUTES    PIC S9(4) COMP.
+       01  CURDTTM-DATE-OUT              PIC X(8).
+       01  CURDTTM-TIME-OUT              PIC X(8).
+       01  CURDTTM-STAMP-OUT             PIC X(30).
+      *
+       PROCEDURE DIVISION USING CURDTTM-UTC-OFFSET-MINUTES,
+               CURDTTM-DATE-OUT, CURDTTM-TIME-OUT, CURDTTM-STAMP-OUT.
+      ***************************************************************
+      *    ONLINE/CICS ENTRY                                       *
+      ***************************************************************
+           EXEC CICS ASKTIME ABSTIME(RAWTIME)
+           END-EXEC.
+
+      *    ABSTIME IS IN MILLISECONDS, SO THE OFFSET (IN MINUTES) IS
+      *    SCALED BY 60000 TO MATCH.
+           COMPUTE RAWTIME = RAWTIME +
+              (CURDTTM-UTC-OFFSET-MINUTES * 60000).
+
+           EXEC CICS FORMATTIME ABSTIME(RAWTIME)
+                                MMDDYY(DATE-OUT)
+                                DATESEP('-')
+                                TIME(TIME-OUT)
+                                TIMESEP(':')
+           END-EXEC.
+
+           PERFORM 900-BUILD-OUTPUT.
+           GOBACK.
+      *
+       ENTRY 'CURDTBAT' USING CURDTTM-UTC-OFFSET-MINUTES,
+               CURDTTM-DATE-OUT, CURDTTM-TIME-OUT, CURDTTM-STAMP-OUT.
+      ***************************************************************
+      *    BATCH ENTRY - NO CICS, USES FUNCTION CURRENT-DATE        *
+      ***************************************************************
+           MOVE FUNCTION CURRENT-DATE TO WB-CURRENT-DATE-TIME.
+           MOVE WB-CURRENT-DATE-TIME(1:8) TO WB-CURR-DATE-NUM.
+           MOVE WB-CURRENT-DATE-TIME(9:6) TO WB-CURR-TIME-X.
+
+           COMPUTE WB-DATE-INT =
+              FUNCTION INTEGER-OF-DATE(WB-CURR-DATE-NUM).
+           MOVE WB-CURR-TIME-X(1:2) TO WB-HH.
+           MOVE WB-CURR-TIME-X(3:2) TO WB-MM.
+           MOVE WB-CURR-TIME-X(5:2) TO WB-SS.
+
+           COMPUTE WB-SECONDS-OF-DAY =
+              (WB-HH * 3600) + (WB-MM * 60) + WB-SS +
+              (CURDTTM-UTC-OFFSET-MINUTES * 60).
+
+           IF WB-SECONDS-OF-DAY < 0
+              ADD 86400 TO WB-SECONDS-OF-DAY
+              SUBTRACT 1 FROM WB-DATE-INT
+           END-IF
+           IF WB-SECONDS-OF-DAY >= 86400
+              SUBTRACT 86400 FROM WB-SECONDS-OF-DAY
+              ADD 1 TO WB-DATE-INT
+           END-IF
+
+           COMPUTE WB-HH = WB-SECONDS-OF-DAY / 3600
+           COMPUTE WB-MM = (WB-SECONDS-OF-DAY - (WB-HH * 3600)) / 60
+           COMPUTE WB-SS = WB-SECONDS-OF-DAY - (WB-HH * 3600)
+              - (WB-MM * 60)
+
+           MOVE FUNCTION DATE-OF-INTEGER(WB-DATE-INT)
+              TO WB-DATE-OF-INT-NUM
+           MOVE WB-DATE-OF-INT-NUM(1:4) TO WB-YYYY
+           MOVE WB-DATE-OF-INT-NUM(5:2) TO WB-MO
+           MOVE WB-DATE-OF-INT-NUM(7:2) TO WB-DA
+           MOVE WB-YYYY(3:2)            TO WB-YY
+
+           STRING WB-MO "-" WB-DA "-" WB-YY
+              DELIMITED BY SIZE INTO DATE-OUT
+           STRING WB-HH ":" WB-MM ":" WB-SS
+              DELIMITED BY SIZE INTO TIME-OUT
+
+           PERFORM 900-BUILD-OUTPUT.
+           GOBACK.
+      *
+       900-BUILD-OUTPUT.
+      *    STANDARDIZED "==> MM-DD-YY HH:MM:SS" STAMP, SHARED BY BOTH
+      *    ENTRY POINTS SO ONLINE AND BATCH DATE STAMPS MATCH.
+           MOVE DATE-OUT TO CURDTTM-DATE-OUT.
+           MOVE TIME-OUT TO CURDTTM-TIME-OUT.
+           MOVE SPACES   TO CURDTTM-STAMP-OUT.
+           STRING "==> " DATE-OUT " " TIME-OUT
+              DELIMITED BY SIZE INTO CURDTTM-STAMP-OUT
+           .
