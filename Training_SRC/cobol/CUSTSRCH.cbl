@@ -0,0 +1,204 @@
+      ******************************************************************
+      * CUSTSRCH                                                       *
+      * Full-text search utility over the CUSTREC master's NOTES      *
+      * field.  Reads the search string from a small control file     *
+      * (the same kind of control card INSURCOB reads for its report  *
+      * window), scans every CUST-REC on the customer master, and     *
+      * writes a report line for every customer whose NOTES contains  *
+      * the search string - finding every mention of a promo code or  *
+      * complaint keyword without any tooling today.                  *
+      *                                                                *
+      * Compile/Link this program for Debug and - using batch JCL:     *
+      *    1. Run the program to Normal EOJ                            *
+      *    2. Verify the output: (SYSOUT)         T                    *
+      *    3. Add the //CEEOPTS TEST card to Debug the program         *
+      *    4. Add the   ENVAR(*"EQA_STARTUP_KEY=CC") for code coverage *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTSRCH.
+       AUTHOR.          STRONGBACK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEARCH-CTL-FILE
+               ASSIGN TO UT-S-SRCCTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SRCCTL-ST.
+           SELECT CUSTFILE
+               ASSIGN TO UT-S-CUST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUSTOMER-KEY OF CUST-MASTER-RECORD
+               FILE STATUS IS CUSTFILE-ST.
+           SELECT PRINTFILE
+               ASSIGN TO CUSTSRRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS PRINTFILE-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEARCH-CTL-FILE
+           RECORD CONTAINS 30 CHARACTERS.
+       01  SEARCH-CTL-RECORD.
+           05  SC-SEARCH-STRING              PIC X(30).
+      *
+       FD  CUSTFILE
+           RECORD CONTAINS 334 CHARACTERS.
+       01  CUST-MASTER-RECORD.
+           COPY CUSTREC1.
+      *
+       FD  PRINTFILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  PRINT-LINE                    PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  CUST-REC-WS.
+           COPY CUSTREC1.
+       01  PROGRAM-SWITCHES.
+           05  SRCCTL-ST                  PIC X(2).
+               88  SRCCTL-OK                      VALUE '00'.
+           05  CUSTFILE-ST                PIC X(2).
+               88  CUSTFILE-OK                    VALUE '00'.
+           05  PRINTFILE-ST               PIC X(2).
+               88  PRINTFILE-OK                   VALUE '00'.
+           05  CUSTFILE-EOF-WS            PIC X(1)  VALUE 'N'.
+               88  NO-MORE-CUSTOMERS               VALUE 'Y'.
+       01  SEARCH-WORK-FIELDS.
+           05  WS-SEARCH-STRING           PIC X(30).
+           05  WS-SEARCH-LEN              PIC 9(2) VALUE 30.
+           05  WS-MATCH-COUNT             PIC 9(3).
+           05  WS-CUSTOMERS-SCANNED       PIC 9(7) VALUE ZERO.
+           05  WS-CUSTOMERS-MATCHED       PIC 9(7) VALUE ZERO.
+       01  REPORT-FIELDS.
+           05  LINE-COUNT                 PIC S9(2) VALUE +99.
+           05  PAGE-COUNT                 PIC S9(2) VALUE ZEROS.
+           05  LINES-PER-PAGE             PIC S9(2) VALUE +40.
+       01  HEADING-LINE-ONE.
+           05  FILLER            PIC X(30) VALUE
+                   "CUSTOMER NOTES SEARCH REPORT".
+           05  FILLER            PIC X(5)  VALUE SPACES.
+           05  FILLER            PIC X(8)  VALUE "SEARCH: ".
+           05  HDG-SEARCH-STRING PIC X(30).
+       01  HEADING-LINE-TWO.
+           05  FILLER            PIC X(7)  VALUE "CUST-ID".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(17) VALUE "NAME".
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  FILLER            PIC X(80) VALUE "NOTES".
+       01  SEARCH-DETAIL-LINE.
+           05  SD-CUST-ID        PIC X(5).
+           05  FILLER            PIC X(4)  VALUE SPACES.
+           05  SD-NAME           PIC X(17).
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  SD-NOTES          PIC X(100).
+       01  SEARCH-TOTALS-LINE.
+           05  FILLER            PIC X(20) VALUE "CUSTOMERS SCANNED ".
+           05  ST-SCANNED        PIC ZZZZZZ9.
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  FILLER            PIC X(20) VALUE "CUSTOMERS MATCHED ".
+           05  ST-MATCHED        PIC ZZZZZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+           PERFORM 100-HOUSEKEEPING.
+           PERFORM 200-PROCESS-CUSTOMER UNTIL NO-MORE-CUSTOMERS.
+           PERFORM 700-WRITE-TOTALS-LINE.
+           PERFORM 900-WRAP-UP.
+           GOBACK.
+      *
+       100-HOUSEKEEPING.
+      *
+           PERFORM 300-OPEN-FILES.
+           PERFORM 310-READ-SEARCH-CONTROL.
+           PERFORM 400-READ-CUSTOMER.
+      *
+       200-PROCESS-CUSTOMER.
+      *
+           ADD 1 TO WS-CUSTOMERS-SCANNED.
+           MOVE ZERO TO WS-MATCH-COUNT.
+           INSPECT NOTES OF CUST-REC-WS TALLYING WS-MATCH-COUNT
+               FOR ALL WS-SEARCH-STRING(1:WS-SEARCH-LEN).
+           IF WS-MATCH-COUNT > ZERO
+               ADD 1 TO WS-CUSTOMERS-MATCHED
+               IF LINE-COUNT > LINES-PER-PAGE
+                   PERFORM 500-WRITE-HEADING-LINES
+               END-IF
+               PERFORM 600-WRITE-DETAIL-LINE
+           END-IF.
+           PERFORM 400-READ-CUSTOMER.
+      *
+       300-OPEN-FILES.
+      *
+           OPEN INPUT SEARCH-CTL-FILE.
+           IF NOT SRCCTL-OK
+               DISPLAY 'SEARCH CONTROL FILE OPEN PROBLEM'
+               GO TO 999-ERROR-RTN.
+           OPEN INPUT CUSTFILE.
+           IF NOT CUSTFILE-OK
+               DISPLAY 'CUSTOMER MASTER FILE OPEN PROBLEM'
+               GO TO 999-ERROR-RTN.
+           OPEN OUTPUT PRINTFILE.
+           IF NOT PRINTFILE-OK
+               DISPLAY 'CUSTOMER SEARCH REPORT OPEN PROBLEM'
+               GO TO 999-ERROR-RTN.
+      *
+       310-READ-SEARCH-CONTROL.
+      *
+           READ SEARCH-CTL-FILE
+               AT END
+                   DISPLAY 'SEARCH CONTROL FILE IS EMPTY'
+                   GO TO 999-ERROR-RTN
+           END-READ.
+           MOVE SC-SEARCH-STRING TO WS-SEARCH-STRING.
+           MOVE 30 TO WS-SEARCH-LEN.
+           PERFORM VARYING WS-SEARCH-LEN FROM 30 BY -1
+               UNTIL WS-SEARCH-LEN = 0
+               OR WS-SEARCH-STRING(WS-SEARCH-LEN:1) NOT = SPACE
+           END-PERFORM.
+           IF WS-SEARCH-LEN = 0
+               DISPLAY 'SEARCH CONTROL FILE HAS A BLANK SEARCH STRING'
+               GO TO 999-ERROR-RTN
+           END-IF.
+      *
+       400-READ-CUSTOMER.
+      *
+           READ CUSTFILE INTO CUST-REC-WS
+               AT END
+                   SET NO-MORE-CUSTOMERS TO TRUE
+           END-READ.
+      *
+       500-WRITE-HEADING-LINES.
+      *
+           ADD 1 TO PAGE-COUNT.
+           MOVE WS-SEARCH-STRING TO HDG-SEARCH-STRING.
+           WRITE PRINT-LINE FROM HEADING-LINE-ONE
+               AFTER ADVANCING PAGE.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1.
+           WRITE PRINT-LINE FROM HEADING-LINE-TWO
+               AFTER ADVANCING 1.
+           MOVE 3 TO LINE-COUNT.
+      *
+       600-WRITE-DETAIL-LINE.
+      *
+           MOVE CUST-ID OF CUST-REC-WS TO SD-CUST-ID.
+           MOVE NAME OF CUST-REC-WS TO SD-NAME.
+           MOVE NOTES OF CUST-REC-WS(1:100) TO SD-NOTES.
+           WRITE PRINT-LINE FROM SEARCH-DETAIL-LINE
+               AFTER ADVANCING 1.
+           ADD 1 TO LINE-COUNT.
+      *
+       700-WRITE-TOTALS-LINE.
+      *
+           MOVE WS-CUSTOMERS-SCANNED TO ST-SCANNED.
+           MOVE WS-CUSTOMERS-MATCHED TO ST-MATCHED.
+           MOVE SPACES TO PRINT-LINE.
+           WRITE PRINT-LINE AFTER ADVANCING 1.
+           WRITE PRINT-LINE FROM SEARCH-TOTALS-LINE
+               AFTER ADVANCING 1.
+      *
+       900-WRAP-UP.
+           CLOSE SEARCH-CTL-FILE, CUSTFILE, PRINTFILE.
+      *
+       999-ERROR-RTN.
+           MOVE -999 TO RETURN-CODE.
+           GOBACK.
