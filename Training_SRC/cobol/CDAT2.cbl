@@ -24,6 +24,20 @@
 
        01 W-DAY-DIFFERENCE        PIC 9(9).
 
+       01 W-BUSINESS-DAY-DIFFERENCE PIC 9(9).
+       01 W-BD-LOW-INT            PIC 9(9) COMP.
+       01 W-BD-HIGH-INT           PIC 9(9) COMP.
+       01 W-BD-WORK-INT           PIC 9(9) COMP.
+       01 W-BD-DOW                PIC 9    COMP.
+
+       01 W-DTEVAL-DATE           PIC X(8).
+       01 W-DTEVAL-RETCD          PIC S9(4).
+      *    DTEVAL'S DEFAULT 1990-2050 WINDOW IS TOO NARROW FOR REAL
+      *    BIRTHDATES, SO THIS CALLER PASSES AN EXPLICIT, WIDER WINDOW
+      *    INSTEAD OF RELYING ON THE DEFAULT.
+       01 W-DTEVAL-MIN-YEAR       PIC 9(4) VALUE 1900.
+       01 W-DTEVAL-MAX-YEAR       PIC 9(4) VALUE 2099.
+
        01 W-PICSTR-IN.
           10  W-PICSTR-LTH-IN     PIC S9(4) COMP VALUE 8.
           10  W-PICSTR-STR-IN     PIC X(8)
@@ -51,20 +65,25 @@
                10 L-MM              PIC 9(2).
                10 L-DD              PIC 9(2).
            05  L-DAY-DIFFERENCE     PIC 9(9).
+           05  L-BUSINESS-DAY-DIFFERENCE PIC 9(9).
            05  L-DATE-FORMATTED     PIC X(29).
            05  L-PROGRAM-RETCODE    PIC 9(4).
       *
        LINKAGE SECTION.
       *
-       01  DFHCOMMAREA              PIC X(50).
+       01  DFHCOMMAREA              PIC X(59).
 
        PROCEDURE DIVISION.
       *
        A000-MAINLINE.
            MOVE DFHCOMMAREA TO INTERFACE-AREA.
            PERFORM A100-OBTAIN-CURRENT-DATE
-           PERFORM A200-CALCULATE-DAY-DIFFERENCE
-           PERFORM A300-FORMAT-DATE
+           PERFORM A150-VALIDATE-INPUT-DATE
+           IF L-PROGRAM-RETCODE = 0
+              PERFORM A200-CALCULATE-DAY-DIFFERENCE
+              PERFORM A250-CALCULATE-BUSINESS-DAYS
+              PERFORM A300-FORMAT-DATE
+           END-IF
            MOVE INTERFACE-AREA TO DFHCOMMAREA.
            EXEC CICS
                RETURN
@@ -76,6 +95,21 @@
            COMPUTE W-CURRENT-DATE-INT = ,
               FUNCTION INTEGER-OF-DATE(W-CURRENT-DATE)
            .
+      *
+       A150-VALIDATE-INPUT-DATE.
+      *    DTEVAL EXPECTS MMDDCCYY, NOT OUR YYYYMMDD ORDER
+           MOVE L-MM          TO W-DTEVAL-DATE(1:2)
+           MOVE L-DD          TO W-DTEVAL-DATE(3:2)
+           MOVE L-YYYY        TO W-DTEVAL-DATE(5:4)
+           CALL 'DTEVAL' USING W-DTEVAL-DATE, W-DTEVAL-RETCD,
+                OMITTED, W-DTEVAL-MIN-YEAR, W-DTEVAL-MAX-YEAR
+           IF W-DTEVAL-RETCD = 0
+              MOVE 0    TO L-PROGRAM-RETCODE
+           ELSE
+              MOVE 9999 TO L-PROGRAM-RETCODE
+              MOVE 'BAD DATE' TO L-DATE-FORMATTED
+           END-IF
+           .
       *
        A200-CALCULATE-DAY-DIFFERENCE.
            MOVE L-INPUT-DATE TO W-INPUT-DATE
@@ -90,6 +124,29 @@
            MOVE 0                TO L-PROGRAM-RETCODE
            MOVE 0                TO L-DATE-FORMATTED
            .
+      *
+       A250-CALCULATE-BUSINESS-DAYS.
+      *    COUNT MON-FRI BETWEEN THE TWO DATES (CALENDAR SPAN).
+      *    NO HOLIDAY TABLE EXISTS IN THIS REPO YET, SO THIS IS
+      *    WEEKENDS-ONLY FOR NOW.
+           MOVE 0 TO W-BUSINESS-DAY-DIFFERENCE
+           IF W-CURRENT-DATE-INT > W-INPUT-DATE-INT
+              MOVE W-INPUT-DATE-INT   TO W-BD-LOW-INT
+              MOVE W-CURRENT-DATE-INT TO W-BD-HIGH-INT
+           ELSE
+              MOVE W-CURRENT-DATE-INT TO W-BD-LOW-INT
+              MOVE W-INPUT-DATE-INT   TO W-BD-HIGH-INT
+           END-IF
+           PERFORM VARYING W-BD-WORK-INT FROM W-BD-LOW-INT BY 1
+              UNTIL W-BD-WORK-INT >= W-BD-HIGH-INT
+              COMPUTE W-BD-DOW = FUNCTION MOD(W-BD-WORK-INT, 7)
+              IF W-BD-DOW NOT = 0 AND W-BD-DOW NOT = 6
+                 ADD 1 TO W-BUSINESS-DAY-DIFFERENCE
+              END-IF
+           END-PERFORM
+           MOVE W-BUSINESS-DAY-DIFFERENCE TO L-BUSINESS-DAY-DIFFERENCE
+           .
+      *
        A300-FORMAT-DATE.
 
            MOVE W-INPUT-DATE TO W-DATE-IN-STR-CEE
