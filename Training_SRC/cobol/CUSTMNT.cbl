@@ -0,0 +1,238 @@
+      ******************************************************************
+      * CUSTMNT                                                        *
+      * Batch maintenance program for the CUSTREC customer master.     *
+      * Reads add/change/delete transactions and applies them against  *
+      * an indexed file keyed on CUSTOMER-KEY (CUST-ID/REC-TYPE),      *
+      * writing a transaction activity report as it goes.              *
+      *                                                                *
+      * Compile/Link this program for Debug and - using batch JCL:     *
+      *    1. Run the program to Normal EOJ                            *
+      *    2. Verify the output: (SYSOUT)         T                    *
+      *    3. Add the //CEEOPTS TEST card to Debug the program         *
+      *    4. Add the   ENVAR(*"EQA_STARTUP_KEY=CC") for code coverage *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMNT.
+       AUTHOR.          STRONGBACK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTFILE
+               ASSIGN TO UT-S-CUST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-KEY OF CUST-MASTER-RECORD
+               FILE STATUS IS CUSTFILE-ST.
+           SELECT TRANFILE
+               ASSIGN TO CUSTTRAN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TRANFILE-ST.
+           SELECT REPORTFILE
+               ASSIGN TO CUSTRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS REPORTFILE-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTFILE
+           RECORD CONTAINS 334 CHARACTERS.
+       01  CUST-MASTER-RECORD.
+           COPY CUSTREC1.
+      *
+       FD  TRANFILE
+           RECORD CONTAINS 335 CHARACTERS.
+       01  CUST-TRAN-RECORD.
+           05  CT-FUNCTION-CODE          PIC X.
+               88  CT-ADD                        VALUE 'A'.
+               88  CT-CHANGE                     VALUE 'C'.
+               88  CT-DELETE                     VALUE 'D'.
+           05  CT-CUST-DATA               PIC X(334).
+      * CT-CUST-DATA-FIELDS GIVES NAMED ACCESS TO THE SAME BYTES AS
+      * CT-CUST-DATA ABOVE, OFFSET BY THE ONE-BYTE FUNCTION CODE.
+       01  CT-CUST-DATA-FIELDS REDEFINES CUST-TRAN-RECORD.
+           05  FILLER                    PIC X.
+           COPY CUSTREC1.
+      *
+       FD  REPORTFILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-LINE                   PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  CUST-REC-WS.
+           COPY CUSTREC1.
+       01  PROGRAM-SWITCHES.
+           05  CUSTFILE-ST                PIC X(2).
+               88  CUSTFILE-OK                    VALUE '00'.
+               88  CUSTFILE-NOT-FOUND             VALUE '23'.
+               88  CUSTFILE-DUPLICATE             VALUE '22'.
+           05  TRANFILE-ST                PIC X(2).
+               88  TRANFILE-OK                    VALUE '00'.
+           05  REPORTFILE-ST               PIC X(2).
+               88  REPORTFILE-OK                  VALUE '00'.
+           05  TRANFILE-EOF-WS             PIC X(1)  VALUE 'N'.
+               88  NO-MORE-TRANSACTIONS            VALUE 'Y'.
+       01  TRAN-COUNTS-WS.
+           05  TRAN-ADD-COUNT              PIC 9(5) VALUE ZERO.
+           05  TRAN-CHANGE-COUNT           PIC 9(5) VALUE ZERO.
+           05  TRAN-DELETE-COUNT           PIC 9(5) VALUE ZERO.
+           05  TRAN-ERROR-COUNT            PIC 9(5) VALUE ZERO.
+       01  REPORT-STATUS-WS               PIC X(20).
+       01  REPORT-HEADING-LINE.
+           05  FILLER            PIC X(7)  VALUE "CUST-ID".
+           05  FILLER            PIC X(4)  VALUE SPACES.
+           05  FILLER            PIC X(9)  VALUE "REC-TYPE".
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  FILLER            PIC X(8)  VALUE "FUNCTION".
+           05  FILLER            PIC X(4)  VALUE SPACES.
+           05  FILLER            PIC X(20) VALUE "STATUS".
+       01  REPORT-DETAIL-LINE.
+           05  RD-CUST-ID        PIC X(5).
+           05  FILLER            PIC X(8)  VALUE SPACES.
+           05  RD-REC-TYPE       PIC X(1).
+           05  FILLER            PIC X(10) VALUE SPACES.
+           05  RD-FUNCTION       PIC X(1).
+           05  FILLER            PIC X(10) VALUE SPACES.
+           05  RD-STATUS         PIC X(20).
+       01  REPORT-TOTALS-LINE.
+           05  FILLER            PIC X(16) VALUE "TRANSACTIONS - ".
+           05  FILLER            PIC X(6)  VALUE "ADDED ".
+           05  RT-ADD-COUNT      PIC ZZZZ9.
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  FILLER            PIC X(8)  VALUE "CHANGED ".
+           05  RT-CHANGE-COUNT   PIC ZZZZ9.
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  FILLER            PIC X(8)  VALUE "DELETED ".
+           05  RT-DELETE-COUNT   PIC ZZZZ9.
+           05  FILLER            PIC X(3)  VALUE SPACES.
+           05  FILLER            PIC X(7)  VALUE "ERRORS ".
+           05  RT-ERROR-COUNT    PIC ZZZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+           PERFORM 100-HOUSEKEEPING.
+           PERFORM 200-PROCESS-TRANSACTION UNTIL NO-MORE-TRANSACTIONS.
+           PERFORM 700-WRITE-TOTALS-LINE.
+           PERFORM 900-WRAP-UP.
+           GOBACK.
+      *
+       100-HOUSEKEEPING.
+      *
+           PERFORM 300-OPEN-FILES.
+           WRITE REPORT-LINE FROM REPORT-HEADING-LINE.
+           PERFORM 400-READ-TRANSACTION.
+      *
+       200-PROCESS-TRANSACTION.
+      *
+           MOVE SPACES TO REPORT-STATUS-WS.
+           EVALUATE TRUE
+               WHEN CT-ADD
+                   PERFORM 500-ADD-CUSTOMER
+               WHEN CT-CHANGE
+                   PERFORM 510-CHANGE-CUSTOMER
+               WHEN CT-DELETE
+                   PERFORM 520-DELETE-CUSTOMER
+               WHEN OTHER
+                   MOVE "INVALID FUNCTION CODE" TO REPORT-STATUS-WS
+                   ADD 1 TO TRAN-ERROR-COUNT
+           END-EVALUATE.
+           PERFORM 600-WRITE-DETAIL-LINE.
+           PERFORM 400-READ-TRANSACTION.
+      *
+       300-OPEN-FILES.
+      *
+           OPEN I-O CUSTFILE.
+           IF NOT CUSTFILE-OK
+               DISPLAY 'CUSTOMER MASTER FILE OPEN PROBLEM'
+               GO TO 999-ERROR-RTN.
+           OPEN INPUT TRANFILE.
+           IF NOT TRANFILE-OK
+               DISPLAY 'CUSTOMER TRANSACTION FILE OPEN PROBLEM'
+               GO TO 999-ERROR-RTN.
+           OPEN OUTPUT REPORTFILE.
+           IF NOT REPORTFILE-OK
+               DISPLAY 'CUSTOMER MAINTENANCE REPORT OPEN PROBLEM'
+               GO TO 999-ERROR-RTN.
+      *
+       400-READ-TRANSACTION.
+      *
+           READ TRANFILE
+               AT END
+                   SET NO-MORE-TRANSACTIONS TO TRUE
+           END-READ.
+      *
+       500-ADD-CUSTOMER.
+      *
+           MOVE CT-CUST-DATA TO CUST-REC-WS.
+           WRITE CUST-MASTER-RECORD FROM CUST-REC-WS.
+           IF CUSTFILE-OK
+               ADD 1 TO TRAN-ADD-COUNT
+               MOVE "ADDED" TO REPORT-STATUS-WS
+           ELSE
+               IF CUSTFILE-DUPLICATE
+                   MOVE "REJECTED - DUPLICATE KEY" TO REPORT-STATUS-WS
+               ELSE
+                   MOVE "REJECTED - ADD FAILED" TO REPORT-STATUS-WS
+               END-IF
+               ADD 1 TO TRAN-ERROR-COUNT
+           END-IF.
+      *
+       510-CHANGE-CUSTOMER.
+      *
+           MOVE CUSTOMER-KEY OF CT-CUST-DATA-FIELDS
+               TO CUSTOMER-KEY OF CUST-MASTER-RECORD.
+           READ CUSTFILE INTO CUST-REC-WS
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF NOT CUSTFILE-OK
+               MOVE "REJECTED - NOT ON FILE" TO REPORT-STATUS-WS
+               ADD 1 TO TRAN-ERROR-COUNT
+           ELSE
+               MOVE CT-CUST-DATA TO CUST-REC-WS
+               REWRITE CUST-MASTER-RECORD FROM CUST-REC-WS
+               IF CUSTFILE-OK
+                   ADD 1 TO TRAN-CHANGE-COUNT
+                   MOVE "CHANGED" TO REPORT-STATUS-WS
+               ELSE
+                   MOVE "REJECTED - CHANGE FAILED" TO REPORT-STATUS-WS
+                   ADD 1 TO TRAN-ERROR-COUNT
+               END-IF
+           END-IF.
+      *
+       520-DELETE-CUSTOMER.
+      *
+           MOVE CUSTOMER-KEY OF CT-CUST-DATA-FIELDS
+               TO CUSTOMER-KEY OF CUST-MASTER-RECORD.
+           DELETE CUSTFILE RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+           IF CUSTFILE-OK
+               ADD 1 TO TRAN-DELETE-COUNT
+               MOVE "DELETED" TO REPORT-STATUS-WS
+           ELSE
+               MOVE "REJECTED - NOT ON FILE" TO REPORT-STATUS-WS
+               ADD 1 TO TRAN-ERROR-COUNT
+           END-IF.
+      *
+       600-WRITE-DETAIL-LINE.
+      *
+           MOVE CUST-ID OF CT-CUST-DATA-FIELDS  TO RD-CUST-ID.
+           MOVE REC-TYPE OF CT-CUST-DATA-FIELDS TO RD-REC-TYPE.
+           MOVE CT-FUNCTION-CODE         TO RD-FUNCTION.
+           MOVE REPORT-STATUS-WS         TO RD-STATUS.
+           WRITE REPORT-LINE FROM REPORT-DETAIL-LINE.
+      *
+       700-WRITE-TOTALS-LINE.
+      *
+           MOVE TRAN-ADD-COUNT    TO RT-ADD-COUNT.
+           MOVE TRAN-CHANGE-COUNT TO RT-CHANGE-COUNT.
+           MOVE TRAN-DELETE-COUNT TO RT-DELETE-COUNT.
+           MOVE TRAN-ERROR-COUNT  TO RT-ERROR-COUNT.
+           WRITE REPORT-LINE FROM REPORT-TOTALS-LINE.
+      *
+       900-WRAP-UP.
+           CLOSE CUSTFILE, TRANFILE, REPORTFILE.
+      *
+       999-ERROR-RTN.
+           MOVE -999 TO RETURN-CODE.
+           GOBACK.
