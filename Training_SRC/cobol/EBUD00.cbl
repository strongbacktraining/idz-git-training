@@ -22,6 +22,14 @@
       *
        01 W-RETIREMENT-WA          PIC 9(4).
 
+       01 W-DTEVAL-DATE            PIC X(8).
+       01 W-DTEVAL-RETCD           PIC S9(4).
+      *    DTEVAL'S DEFAULT 1990-2050 WINDOW IS TOO NARROW FOR REAL
+      *    BIRTHDATES, SO THIS CALLER PASSES AN EXPLICIT, WIDER WINDOW
+      *    INSTEAD OF RELYING ON THE DEFAULT.
+       01 W-DTEVAL-MIN-YEAR        PIC 9(4) VALUE 1900.
+       01 W-DTEVAL-MAX-YEAR        PIC 9(4) VALUE 2099.
+
        01 W-EBUD02-LINKAGE-AREA.
           05 W-INPUT-DATE.
              10 W-CCYY  PIC 9(4).
@@ -66,9 +74,21 @@
        A100-VERIFY-INPUT-DATE SECTION.
            IF L-INPUT-DATE NUMERIC
               MOVE L-INPUT-DATE TO W-INPUT-DATE
-              DISPLAY 'WORKING DATE:          - ' W-INPUT-DATE
-              MOVE W-CCYY TO RETURN-CODE
-              MOVE 0 TO RETC
+      *       DTEVAL EXPECTS MMDDCCYY, NOT OUR CCYYMMDD ORDER
+              MOVE L-MM          TO W-DTEVAL-DATE(1:2)
+              MOVE L-DD          TO W-DTEVAL-DATE(3:2)
+              MOVE L-CCYY        TO W-DTEVAL-DATE(5:4)
+              CALL 'DTEVAL' USING W-DTEVAL-DATE, W-DTEVAL-RETCD,
+                 OMITTED, W-DTEVAL-MIN-YEAR, W-DTEVAL-MAX-YEAR
+              IF W-DTEVAL-RETCD = 0
+                 DISPLAY 'WORKING DATE:          - ' W-INPUT-DATE
+                 MOVE W-CCYY TO RETURN-CODE
+                 MOVE 0 TO RETC
+                 PERFORM A200-CALL-EBUD03
+              ELSE
+                 DISPLAY 'INPUT DATE NOT A VALID DATE - ' L-INPUT-DATE
+                 MOVE -1 TO RETC
+              END-IF
            ELSE
               DISPLAY 'INPUT DATE NOT NUMERIC - ' L-INPUT-DATE
               MOVE -1 TO RETC
@@ -77,4 +97,20 @@
       *
        END-OF-SECTION.
            EXIT.
+      *
+       A200-CALL-EBUD03 SECTION.
+      *    FORMAT THE VERIFIED DATE AS A RETIREMENT DATE AND HAVE
+      *    EBUD03 RETURN IT FULLY FORMATTED.
+           MOVE W-CCYY TO W-RET-YYYY
+           MOVE W-MM   TO W-RET-MM
+           MOVE W-DD   TO W-RET-DD
+           CALL 'EBUD03' USING W-EBUD03-LINKAGE-AREA
+           IF W-EBUD03-REQUEST-SUCCESS
+              DISPLAY 'RETIREMENT DATE:       - ' W-RETIREMENT-DATE
+           ELSE
+              DISPLAY 'PROBLEMS IN CALL OF EBUD03'
+           END-IF
+           .
+       END-OF-SECTION.
+           EXIT.
       *
\ No newline at end of file
