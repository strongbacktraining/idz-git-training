@@ -33,7 +33,6 @@
 004000           88 DAY-29               VALUE 1  THRU 29.
 004100           88 DAY-28               VALUE 1  THRU 28.
 004200        10 DFH014-YEAR             PIC 9(04).
-004300           88 DFH014-VALID-YEAR    VALUES 1990 THRU 2050.
 004400        10 DFH014-YEAR-X-TYP
 004500           REDEFINES
 004600           DFH014-YEAR.
@@ -49,20 +48,55 @@
 005600           88  IT-IS-A-LEAP-YEAR   VALUE ZERO.
 005700           88  NOT-A-LEAP-YEAR     VALUE 1 2 3.
 005800
-005900 LINKAGE SECTION.
-006000 01  DATE-IN     PIC  X(08).
-006100 01  RETURN-CD   PIC S9(04).
-006200
-006300 PROCEDURE DIVISION USING DATE-IN, RETURN-CD.
+005810*    CONFIGURABLE VALID-YEAR WINDOW, DEFAULTED BELOW AND
+005820*    OVERRIDABLE VIA THE OPTIONAL MIN-YEAR-IN/MAX-YEAR-IN
+005830*    LINKAGE PARAMETERS.
+005840 01  W-YEAR-BOUNDS.
+005845     05 W-MIN-YEAR            PIC 9(04) VALUE 1990.
+005846     05 W-MAX-YEAR            PIC 9(04) VALUE 2050.
+005850*01  CUMULATIVE DAYS BEFORE EACH MONTH, NON-LEAP YEAR, USED
+005860*    TO DERIVE THE JULIAN (ORDINAL DAY-OF-YEAR) OUTPUT.
+005870 01  JULIAN-CUM-DAYS-TBL.
+005880     05 FILLER               PIC 9(03) VALUE 000.
+005890     05 FILLER               PIC 9(03) VALUE 031.
+005900     05 FILLER               PIC 9(03) VALUE 059.
+005910     05 FILLER               PIC 9(03) VALUE 090.
+005920     05 FILLER               PIC 9(03) VALUE 120.
+005930     05 FILLER               PIC 9(03) VALUE 151.
+005940     05 FILLER               PIC 9(03) VALUE 181.
+005950     05 FILLER               PIC 9(03) VALUE 212.
+005960     05 FILLER               PIC 9(03) VALUE 243.
+005970     05 FILLER               PIC 9(03) VALUE 273.
+005980     05 FILLER               PIC 9(03) VALUE 304.
+005990     05 FILLER               PIC 9(03) VALUE 334.
+006000 01  JULIAN-CUM-DAYS-R REDEFINES JULIAN-CUM-DAYS-TBL.
+006010     05 JULIAN-CUM-DAYS      PIC 9(03) OCCURS 12.
+006020
+006030 LINKAGE SECTION.
+006040 01  DATE-IN         PIC  X(08).
+006050 01  RETURN-CD       PIC S9(04).
+006060 01  JULIAN-DATE-OUT PIC  9(03).
+006065 01  MIN-YEAR-IN     PIC  9(04).
+006066 01  MAX-YEAR-IN     PIC  9(04).
+006070
+006300 PROCEDURE DIVISION USING DATE-IN, RETURN-CD,
+006310         OPTIONAL JULIAN-DATE-OUT,
+006315         OPTIONAL MIN-YEAR-IN, OPTIONAL MAX-YEAR-IN.
 006400     MOVE +0 TO RETURN-CD.
+006410     IF  ADDRESS OF MIN-YEAR-IN NOT = NULL
+006420         MOVE MIN-YEAR-IN TO W-MIN-YEAR
+006430     END-IF
+006440     IF  ADDRESS OF MAX-YEAR-IN NOT = NULL
+006450         MOVE MAX-YEAR-IN TO W-MAX-YEAR
+006460     END-IF
 006500     MOVE DATE-IN
 006600       TO DFH014-DATE
 006700                                 IN DFH014-WORK-AREA
 006800*
-006900     IF  DFH014-VALID-YEAR
-007000                                 IN DFH014-YEAR
-007100                                 IN DFH014-DATE
-007200                                 IN DFH014-WORK-AREA
+006900     IF  DFH014-YEAR IN DFH014-DATE IN DFH014-WORK-AREA
+006910         >= W-MIN-YEAR
+006920         AND DFH014-YEAR IN DFH014-DATE IN DFH014-WORK-AREA
+006930         <= W-MAX-YEAR
 007300     THEN
 007400         CONTINUE
 007500     ELSE
@@ -81,10 +115,10 @@
 008800         GOBACK
 008900     END-IF
 009000*
-009100*
-009200     IF  MONTH-28-29
-009300     THEN
-009400*
+009100*    LEAP-YEAR STATUS IS DETERMINED UNCONDITIONALLY (NOT JUST
+009150*    FOR FEBRUARY DATES) SINCE THE JULIAN-DATE-OUT CALCULATION
+009160*    BELOW NEEDS IT FOR ANY MONTH AFTER FEBRUARY.
+009200*
 009500         EVALUATE  TRUE
 009600*
 009700             WHEN  DFH014-YEAR-NOT-A-LEAP
@@ -117,8 +151,6 @@
 012400                   END-DIVIDE
 012500*
 012600         END-EVALUATE
-012700*
-012800     END-IF
 012900*
 013000     EVALUATE  TRUE              ALSO     TRUE
 013100*
@@ -132,4 +164,19 @@
 013900         WHEN  OTHER
 014000         MOVE -1 TO RETURN-CD
 014100     END-EVALUATE.
-014200*
\ No newline at end of file
+014150*
+014160     IF  RETURN-CD = 0
+014170         AND ADDRESS OF JULIAN-DATE-OUT NOT = NULL
+014180         COMPUTE JULIAN-DATE-OUT =
+014190             JULIAN-CUM-DAYS (DFH014-MONTH IN DFH014-DATE
+014195                                 IN DFH014-WORK-AREA)
+014200             + DFH014-DAY IN DFH014-DATE
+014205                                 IN DFH014-WORK-AREA
+014210         IF  DFH014-MONTH    IN DFH014-DATE
+014212                                 IN DFH014-WORK-AREA > 2
+014220             AND IT-IS-A-LEAP-YEAR IN REST
+014225                                 IN DFH014-DIVIDE-WORK
+014230             ADD 1 TO JULIAN-DATE-OUT
+014235         END-IF
+014240     END-IF.
+014300*
\ No newline at end of file
