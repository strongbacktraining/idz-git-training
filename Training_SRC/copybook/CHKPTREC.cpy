@@ -0,0 +1,17 @@
+      *** +++++++++++++++++++++++++++++++++++++++++++++++++++
+      *   CHECKPOINT-FILE record layout for the shared batch-suite
+      *   checkpoint/restart mechanism - COPY this under a program's
+      *   CHECKPOINT-FILE FD.  The matching RESTART-CTL-FILE record
+      *   lives in RESTCTL.cpy (a separate FD needs its own copybook
+      *   so the two don't both land under the same FD), the
+      *   WORKING-STORAGE control fields live in CHKPTCOB.cpy, and
+      *   the matching utility paragraphs live in CHKPTPRC.cpy.
+      *
+      *   CKPT-LAST-KEY is a generic 9-digit key - each program
+      *   moves whatever key it restarts on (a policy number, a
+      *   transaction sequence number, etc.) in and out of it.
+      *** +++++++++++++++++++++++++++++++++++++++++++++++++++
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-KEY             PIC 9(09).
+           05  CKPT-RECORD-COUNT         PIC 9(09).
+           05  FILLER                    PIC X(02).
