@@ -0,0 +1,20 @@
+      *** +++++++++++++++++++++++++++++++++++++++++++++++++++
+      *   Sample COBOL Copybook for IBM PD Tools Workshops
+      *
+      *   The sample data described by this copybook
+      *       is <USERID>.ADLAB.CONTACTS
+      *
+      *   Headerless companion to CUSTREC.cpy's CONTACT-REC, the
+      *   same way CUSTREC1.cpy is the headerless companion to
+      *   CUST-REC - COPY this under a caller-supplied 01 so the
+      *   field names don't collide when a program also needs
+      *   CUST-REC's copy of CUSTOMER-KEY/NAME.
+      *** +++++++++++++++++++++++++++++++++++++++++++++++++++
+           05  CUSTOMER-KEY.
+               10  CUST-ID               PIC X(5).
+               10  REC-TYPE              PIC X.
+           05  NAME                  PIC X(17).
+           05  DESCRIPTION           PIC X(10).
+           05  CONTACT-INFO          PIC X(20).
+           05  LAB-DATA-3            PIC X(05).
+           05  LAB-DATA-4            PIC X(05).
