@@ -0,0 +1,65 @@
+      *** +++++++++++++++++++++++++++++++++++++++++++++++++++
+      *   PROCEDURE DIVISION half of the shared batch-suite
+      *   checkpoint/restart mechanism.  COPY this once into a
+      *   program's PROCEDURE DIVISION (anywhere after 999-ERROR-RTN
+      *   is a good spot, the same as any other utility paragraph
+      *   group) to pick up these paragraphs:
+      *
+      *      8100-READ-RESTART-CONTROL   - call once at startup to
+      *         find out whether a restart was requested
+      *      8150-READ-LAST-CHECKPOINT   - call when RESTART-REQUESTED
+      *         to recover RESTART-KEY-WS/RESTART-RECORD-COUNT-WS from
+      *         the last checkpoint written
+      *      8170-WRITE-CHECKPOINT       - call periodically with
+      *         CKPT-LAST-KEY/CKPT-RECORD-COUNT already moved in
+      *      8190-CLEAR-CHECKPOINT-FILE  - call from the normal
+      *         end-of-job paragraph so a completed run doesn't leave
+      *         a stale checkpoint behind to confuse the next restart
+      *
+      *   The including program supplies CHECKPOINT-FILE (FD built
+      *   from CHKPTREC.cpy), RESTART-CTL-FILE (FD built from
+      *   RESTCTL.cpy), CHECKPOINT-CONTROL-WS (from CHKPTCOB.cpy),
+      *   and a 999-ERROR-RTN paragraph - the same contract every
+      *   program in this suite already follows.
+      *** +++++++++++++++++++++++++++++++++++++++++++++++++++
+       8100-READ-RESTART-CONTROL.
+      *
+           MOVE 'N' TO RESTART-REQUESTED-WS.
+           OPEN INPUT RESTART-CTL-FILE
+           IF RESTART-CTL-OK
+             READ RESTART-CTL-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 IF RESTART-CTL-RECORD(1:7) = 'RESTART'
+                   MOVE 'Y' TO RESTART-REQUESTED-WS
+                 END-IF
+             END-READ
+             CLOSE RESTART-CTL-FILE
+           END-IF.
+      *
+       8150-READ-LAST-CHECKPOINT.
+      *
+           OPEN INPUT CHECKPOINT-FILE
+           IF NOT CHECKPOINT-OK
+             DISPLAY 'UNABLE TO READ CHECKPOINT FILE FOR RESTART'
+             GO TO 999-ERROR-RTN.
+           PERFORM UNTIL NO-MORE-CHECKPOINTS
+             READ CHECKPOINT-FILE
+               AT END
+                 MOVE 'Y' TO CHECKPOINT-EOF-WS
+               NOT AT END
+                 MOVE CKPT-LAST-KEY TO RESTART-KEY-WS
+                 MOVE CKPT-RECORD-COUNT TO RESTART-RECORD-COUNT-WS
+             END-READ
+           END-PERFORM.
+           CLOSE CHECKPOINT-FILE.
+      *
+       8170-WRITE-CHECKPOINT.
+      *
+           WRITE CHECKPOINT-RECORD.
+      *
+       8190-CLEAR-CHECKPOINT-FILE.
+      *
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
