@@ -0,0 +1,13 @@
+      *** +++++++++++++++++++++++++++++++++++++++++++++++++++
+      *   Occupancy-control record for the ROOM-OCC-FILE that
+      *   ROOMASGN.cbl maintains alongside DCLROOM-DATA in
+      *   ROOMDATA.cpy.  DDS0001.ROOM_DATA has no occupancy
+      *   column, so this indexed file is the only place current
+      *   bed occupancy per WARD-ID/ROOM-ID is tracked - COPY this
+      *   wherever a program needs to read or update it.
+      *** +++++++++++++++++++++++++++++++++++++++++++++++++++
+       01  ROOM-OCC-RECORD.
+           05  RO-ROOM-KEY.
+               10  RO-WARD-ID            PIC X(4).
+               10  RO-ROOM-ID            PIC X(4).
+           05  RO-CURRENT-OCCUPANCY      PIC S9(4) COMP.
