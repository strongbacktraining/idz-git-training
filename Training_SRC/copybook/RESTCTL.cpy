@@ -0,0 +1,8 @@
+      *** +++++++++++++++++++++++++++++++++++++++++++++++++++
+      *   RESTART-CTL-FILE record layout for the shared batch-suite
+      *   checkpoint/restart mechanism - COPY this under a program's
+      *   RESTART-CTL-FILE FD.  A one-record control file; the run
+      *   is a restart when its content is the literal 'RESTART'.
+      *   See CHKPTREC.cpy for the rest of the shared mechanism.
+      *** +++++++++++++++++++++++++++++++++++++++++++++++++++
+       01  RESTART-CTL-RECORD            PIC X(10).
