@@ -0,0 +1,82 @@
+       01  CLAIMI.
+           02  FILLER PIC X(12).
+           02  CPOLL    COMP  PIC  S9(4).
+           02  CPOLF    PICTURE X.
+           02  FILLER REDEFINES CPOLF.
+
+             03 CPOLA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CPOLI  PIC X(7).
+           02  CMSG1L    COMP  PIC  S9(4).
+           02  CMSG1F    PICTURE X.
+           02  FILLER REDEFINES CMSG1F.
+
+             03 CMSG1A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CMSG1I  PIC X(65).
+           02  CNAMEL    COMP  PIC  S9(4).
+           02  CNAMEF    PICTURE X.
+           02  FILLER REDEFINES CNAMEF.
+
+             03 CNAMEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CNAMEI  PIC X(25).
+           02  CTYPEL    COMP  PIC  S9(4).
+           02  CTYPEF    PICTURE X.
+           02  FILLER REDEFINES CTYPEF.
+
+             03 CTYPEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CTYPEI  PIC X(13).
+           02  CAMTL    COMP  PIC  S9(4).
+           02  CAMTF    PICTURE X.
+           02  FILLER REDEFINES CAMTF.
+
+             03 CAMTA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CAMTI  PIC X(11).
+           02  CPAIDL    COMP  PIC  S9(4).
+           02  CPAIDF    PICTURE X.
+           02  FILLER REDEFINES CPAIDF.
+
+             03 CPAIDA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CPAIDI  PIC X(11).
+           02  CSTATL    COMP  PIC  S9(4).
+           02  CSTATF    PICTURE X.
+           02  FILLER REDEFINES CSTATF.
+
+             03 CSTATA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CSTATI  PIC X(12).
+       01  CLAIMO REDEFINES CLAIMI.
+
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  CPOLC    PICTURE X.
+           02  CPOLH    PICTURE X.
+           02  CPOLO  PIC X(7).
+           02  FILLER PICTURE X(3).
+           02  CMSG1C    PICTURE X.
+           02  CMSG1H    PICTURE X.
+           02  CMSG1O  PIC X(65).
+           02  FILLER PICTURE X(3).
+           02  CNAMEC    PICTURE X.
+           02  CNAMEH    PICTURE X.
+           02  CNAMEO  PIC X(25).
+           02  FILLER PICTURE X(3).
+           02  CTYPEC    PICTURE X.
+           02  CTYPEH    PICTURE X.
+           02  CTYPEO  PIC X(13).
+           02  FILLER PICTURE X(3).
+           02  CAMTC    PICTURE X.
+           02  CAMTH    PICTURE X.
+           02  CAMTO  PIC X(11).
+           02  FILLER PICTURE X(3).
+           02  CPAIDC    PICTURE X.
+           02  CPAIDH    PICTURE X.
+           02  CPAIDO  PIC X(11).
+           02  FILLER PICTURE X(3).
+           02  CSTATC    PICTURE X.
+           02  CSTATH    PICTURE X.
+           02  CSTATO  PIC X(12).
