@@ -7,6 +7,20 @@
              03 MAPDATA    PICTURE X.
            02  FILLER   PICTURE X(2).
            02  MAPDATI  PIC X(8).
+           02  MAPYRSL    COMP  PIC  S9(4).
+           02  MAPYRSF    PICTURE X.
+           02  FILLER REDEFINES MAPYRSF.
+
+             03 MAPYRSA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MAPYRSI  PIC X(3).
+           02  MAPSPSL    COMP  PIC  S9(4).
+           02  MAPSPSF    PICTURE X.
+           02  FILLER REDEFINES MAPSPSF.
+
+             03 MAPSPSA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MAPSPSI  PIC X(8).
            02  MAPREQL    COMP  PIC  S9(4).
            02  MAPREQF    PICTURE X.
            02  FILLER REDEFINES MAPREQF.
@@ -14,41 +28,6 @@
              03 MAPREQA    PICTURE X.
            02  FILLER   PICTURE X(2).
            02  MAPREQI  PIC X(1).
-           02  REQMSG1L    COMP  PIC  S9(4).
-           02  REQMSG1F    PICTURE X.
-           02  FILLER REDEFINES REQMSG1F.
-
-             03 REQMSG1A    PICTURE X.
-           02  FILLER   PICTURE X(2).
-           02  REQMSG1I  PIC X(45).
-           02  REQMSG2L    COMP  PIC  S9(4).
-           02  REQMSG2F    PICTURE X.
-           02  FILLER REDEFINES REQMSG2F.
-
-             03 REQMSG2A    PICTURE X.
-           02  FILLER   PICTURE X(2).
-           02  REQMSG2I  PIC X(25).
-           02  REQMSG3L    COMP  PIC  S9(4).
-           02  REQMSG3F    PICTURE X.
-           02  FILLER REDEFINES REQMSG3F.
-
-             03 REQMSG3A    PICTURE X.
-           02  FILLER   PICTURE X(2).
-           02  REQMSG3I  PIC X(25).
-           02  REQMSG4L    COMP  PIC  S9(4).
-           02  REQMSG4F    PICTURE X.
-           02  FILLER REDEFINES REQMSG4F.
-
-             03 REQMSG4A    PICTURE X.
-           02  FILLER   PICTURE X(2).
-           02  REQMSG4I  PIC X(45).
-           02  REQMSG5L    COMP  PIC  S9(4).
-           02  REQMSG5F    PICTURE X.
-           02  FILLER REDEFINES REQMSG5F.
-
-             03 REQMSG5A    PICTURE X.
-           02  FILLER   PICTURE X(2).
-           02  REQMSG5I  PIC X(45).
            02  MAPMSG1L    COMP  PIC  S9(4).
            02  MAPMSG1F    PICTURE X.
            02  FILLER REDEFINES MAPMSG1F.
@@ -99,30 +78,18 @@
            02  MAPDATH    PICTURE X.
            02  MAPDATO  PIC X(8).
            02  FILLER PICTURE X(3).
+           02  MAPYRSC    PICTURE X.
+           02  MAPYRSH    PICTURE X.
+           02  MAPYRSO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  MAPSPSC    PICTURE X.
+           02  MAPSPSH    PICTURE X.
+           02  MAPSPSO  PIC X(8).
+           02  FILLER PICTURE X(3).
            02  MAPREQC    PICTURE X.
            02  MAPREQH    PICTURE X.
            02  MAPREQO  PIC X(1).
            02  FILLER PICTURE X(3).
-           02  REQMSG1C    PICTURE X.
-           02  REQMSG1H    PICTURE X.
-           02  REQMSG1O  PIC X(45).
-           02  FILLER PICTURE X(3).
-           02  REQMSG2C    PICTURE X.
-           02  REQMSG2H    PICTURE X.
-           02  REQMSG2O  PIC X(25).
-           02  FILLER PICTURE X(3).
-           02  REQMSG3C    PICTURE X.
-           02  REQMSG3H    PICTURE X.
-           02  REQMSG3O  PIC X(25).
-           02  FILLER PICTURE X(3).
-           02  REQMSG4C    PICTURE X.
-           02  REQMSG4H    PICTURE X.
-           02  REQMSG4O  PIC X(45).
-           02  FILLER PICTURE X(3).
-           02  REQMSG5C    PICTURE X.
-           02  REQMSG5H    PICTURE X.
-           02  REQMSG5O  PIC X(45).
-           02  FILLER PICTURE X(3).
            02  MAPMSG1C    PICTURE X.
            02  MAPMSG1H    PICTURE X.
            02  MAPMSG1O  PIC X(65).
