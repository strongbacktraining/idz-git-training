@@ -3,7 +3,14 @@
              15 W-CDAT3-RET-YYYY              PIC X(4).
              15 W-CDAT3-RET-MM                PIC X(2).
              15 W-CDAT3-RET-DD                PIC X(2).
+           10 W-CDAT3-YEARS-TO-ADD            PIC S9(3) VALUE +65.
            10 W-CDAT3-RETIRE-DATE              PIC X(80).
+           10 W-CDAT3-SPOUSE-DATE-IN.
+             15 W-CDAT3-SP-RET-YYYY            PIC X(4).
+             15 W-CDAT3-SP-RET-MM              PIC X(2).
+             15 W-CDAT3-SP-RET-DD              PIC X(2).
+           10 W-CDAT3-SPOUSE-RETIRE-DATE       PIC X(80).
+           10 W-CDAT3-RETIRE-GAP-DAYS          PIC S9(9) COMP.
            10 W-CDAT3-PROGRAM-RETCODE          PIC 9(4) VALUE 0.
               88 W-CDAT3-REQUEST-SUCCESS          VALUE 0.
            10 W-CDAT3-RETIRE-ERRMSG            PIC X(30). 
\ No newline at end of file
