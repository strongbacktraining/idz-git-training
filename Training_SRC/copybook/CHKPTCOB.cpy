@@ -0,0 +1,20 @@
+      *** +++++++++++++++++++++++++++++++++++++++++++++++++++
+      *   WORKING-STORAGE half of the shared batch-suite checkpoint/
+      *   restart mechanism - COPY into WORKING-STORAGE alongside
+      *   CHKPTREC.cpy (COPYd into the FILE SECTION) and CHKPTPRC.cpy
+      *   (COPYd into the PROCEDURE DIVISION).  See CHKPTREC.cpy for
+      *   why the record layout and these control fields are kept in
+      *   separate copybooks.
+      *** +++++++++++++++++++++++++++++++++++++++++++++++++++
+       01  CHECKPOINT-CONTROL-WS.
+           05  CHECKPOINT-ST             PIC X(2).
+               88  CHECKPOINT-OK                     VALUE '00'.
+           05  RESTART-CTL-ST            PIC X(2).
+               88  RESTART-CTL-OK                    VALUE '00'.
+           05  RESTART-REQUESTED-WS      PIC X(1)    VALUE 'N'.
+               88  RESTART-REQUESTED                 VALUE 'Y'.
+           05  RESTART-KEY-WS            PIC 9(09)   VALUE ZERO.
+           05  RESTART-RECORD-COUNT-WS   PIC 9(09)   VALUE ZERO.
+           05  CHECKPOINT-EOF-WS         PIC X(1)    VALUE 'N'.
+               88  NO-MORE-CHECKPOINTS               VALUE 'Y'.
+           05  CHECKPOINT-INTERVAL-WS    PIC 9(03)   VALUE 50.
