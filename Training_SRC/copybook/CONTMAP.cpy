@@ -0,0 +1,82 @@
+       01  CONTI.
+           02  FILLER PIC X(12).
+           02  CFUNL    COMP  PIC  S9(4).
+           02  CFUNF    PICTURE X.
+           02  FILLER REDEFINES CFUNF.
+
+             03 CFUNA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CFUNI  PIC X(1).
+           02  CCIDL    COMP  PIC  S9(4).
+           02  CCIDF    PICTURE X.
+           02  FILLER REDEFINES CCIDF.
+
+             03 CCIDA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CCIDI  PIC X(5).
+           02  CRTYL    COMP  PIC  S9(4).
+           02  CRTYF    PICTURE X.
+           02  FILLER REDEFINES CRTYF.
+
+             03 CRTYA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CRTYI  PIC X(1).
+           02  CNAML    COMP  PIC  S9(4).
+           02  CNAMF    PICTURE X.
+           02  FILLER REDEFINES CNAMF.
+
+             03 CNAMA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CNAMI  PIC X(17).
+           02  CDESL    COMP  PIC  S9(4).
+           02  CDESF    PICTURE X.
+           02  FILLER REDEFINES CDESF.
+
+             03 CDESA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CDESI  PIC X(10).
+           02  CINFL    COMP  PIC  S9(4).
+           02  CINFF    PICTURE X.
+           02  FILLER REDEFINES CINFF.
+
+             03 CINFA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CINFI  PIC X(20).
+           02  CMSG1L    COMP  PIC  S9(4).
+           02  CMSG1F    PICTURE X.
+           02  FILLER REDEFINES CMSG1F.
+
+             03 CMSG1A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CMSG1I  PIC X(65).
+       01  CONTO REDEFINES CONTI.
+
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  CFUNC    PICTURE X.
+           02  CFUNH    PICTURE X.
+           02  CFUNO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  CCIDC    PICTURE X.
+           02  CCIDH    PICTURE X.
+           02  CCIDO  PIC X(5).
+           02  FILLER PICTURE X(3).
+           02  CRTYC    PICTURE X.
+           02  CRTYH    PICTURE X.
+           02  CRTYO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  CNAMC    PICTURE X.
+           02  CNAMH    PICTURE X.
+           02  CNAMO  PIC X(17).
+           02  FILLER PICTURE X(3).
+           02  CDESC    PICTURE X.
+           02  CDESH    PICTURE X.
+           02  CDESO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  CINFC    PICTURE X.
+           02  CINFH    PICTURE X.
+           02  CINFO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  CMSG1C    PICTURE X.
+           02  CMSG1H    PICTURE X.
+           02  CMSG1O  PIC X(65).
